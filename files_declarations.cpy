@@ -4,9 +4,11 @@
            02 fr_numResa PIC 9(6).
            02 fr_numCh PIC 9(4).
            02 fr_numCL PIC 9(6).
+           02 fr_nb_guests PIC 9(2).
            02 fr_duree.
               03 fr_duree_hours PIC 9(2).
 			     03 fr_duree_minute PIC 9(2).
+           02 fr_nights PIC 9(2).
            02 fr_date_debut.
               03 fr_date_debut_date.
                  04 fr_date_debut_year PIC 9(4).
@@ -23,15 +25,25 @@
               03 fr_date_fin_time.
 	              04 fr_date_fin_hours PIC 9(2).
 				     04 fr_date_fin_minute PIC 9(2).
-       
+           02 fr_deposit.
+              03 fr_deposit_entier PIC 9(5).
+              03 fr_deposit_decimal PIC 9(2).
+           02 fr_amount_paid.
+              03 fr_paid_entier PIC 9(5).
+              03 fr_paid_decimal PIC 9(2).
+           02 fr_status PIC 9.
+           02 fr_reminder_sent PIC 9.
+
        FD fresaarch.
        01 tamp_fresaarch.
            02 fra_numResa PIC 9(6).
            02 fra_numCh PIC 9(4).
            02 fra_numCL PIC 9(6).
+           02 fra_nb_guests PIC 9(2).
            02 fra_duree.
               03 fra_duree_hours PIC 9(2).
 			     03 fra_duree_minute PIC 9(2).
+           02 fra_nights PIC 9(2).
            02 fra_date_debut.
               03 fra_date_debut_date.
                  04 fra_date_debut_year PIC 9(4).
@@ -48,8 +60,15 @@
               03 fra_date_fin_time.
 	              04 fra_date_fin_hours PIC 9(2).
 				     04 fra_date_fin_minute PIC 9(2).
+           02 fra_deposit.
+              03 fra_deposit_entier PIC 9(5).
+              03 fra_deposit_decimal PIC 9(2).
+           02 fra_amount_paid.
+              03 fra_paid_entier PIC 9(5).
+              03 fra_paid_decimal PIC 9(2).
+           02 fra_status PIC 9.
+
 
-       
        FD fcli.
        01 tamp_fcli.
            02 fcl_numCl PIC 9(6).
@@ -61,8 +80,10 @@
 	          03 fcl_year PIC 9(4).
 	          03 fcl_month PIC 9(2).
 	          03 fcl_day PIC 9(2).
+           02 fcl_status PIC 9.
+           02 fcl_preferred_room PIC 9(4).
+
 
-           
        FD fch.
        01  tamp_fch.
            02 fc_numCh PIC 9(4).
@@ -73,6 +94,12 @@
 		     02 fc_prix_heure.
               03 fc_prix_heure_entier PIC 9(3).
               03 fc_prix_heure_decimal PIC 9(2).
+		     02 fc_prix_heure_weekend.
+              03 fc_prix_heure_weekend_entier PIC 9(3).
+              03 fc_prix_heure_weekend_decimal PIC 9(2).
+           02 fc_status PIC 9.
+           02 fc_open_hour PIC 9(2).
+           02 fc_close_hour PIC 9(2).
 
 
        FD fpers.
@@ -82,11 +109,21 @@
            02 fp_prenom PIC A(30).
            02 fp_type PIC 9.
            02 fp_motDePasse PIC X(30).
+           02 fp_salt PIC X(8).
            02 fp_dateEmbauche.
            	  03 fp_year PIC 9(4).
            	  03 fp_month PIC 9(2).
            	  03 fp_day PIC 9(2).
            02 fp_actif PIC 9.
+           02 fp_fail_count PIC 9(2).
+           02 fp_lock_until.
+              03 fp_lock_until_date.
+                 04 fp_lock_until_year PIC 9(4).
+                 04 fp_lock_until_month PIC 9(2).
+                 04 fp_lock_until_day PIC 9(2).
+              03 fp_lock_until_time.
+                 04 fp_lock_until_hours PIC 9(2).
+                 04 fp_lock_until_minute PIC 9(2).
 
            
        FD fmis.
@@ -110,3 +147,76 @@
            	  03 fm_fin_time.
            		  04 fm_fin_hours PIC 9(2).
            		  04 fm_fin_minute PIC 9(2).
+           02 fm_reel_debut.
+              03 fm_reel_debut_date.
+                 04 fm_reel_debut_year PIC 9(4).
+                 04 fm_reel_debut_month PIC 9(2).
+                 04 fm_reel_debut_day PIC 9(2).
+              03 fm_reel_debut_time.
+                 04 fm_reel_debut_hours PIC 9(2).
+                 04 fm_reel_debut_minute PIC 9(2).
+           02 fm_reel_fin.
+              03 fm_reel_fin_date.
+                 04 fm_reel_fin_year PIC 9(4).
+                 04 fm_reel_fin_month PIC 9(2).
+                 04 fm_reel_fin_day PIC 9(2).
+              03 fm_reel_fin_time.
+                 04 fm_reel_fin_hours PIC 9(2).
+                 04 fm_reel_fin_minute PIC 9(2).
+           02 fm_needs_reassign PIC 9.
+
+      * ONE RECORD PER FILE WHOSE IDS ARE GENERATED (fresa/fch/fcli/
+      * fmis) - fctl_lastid IS THE LAST ID HANDED OUT, INCREMENTED BY
+      * THE GET_LASTID_* PARAGRAPHS INSTEAD OF THEM SCANNING THE WHOLE
+      * TARGET FILE FOR THE HIGHEST KEY.
+       FD fctrl.
+       01 tamp_fctrl.
+           02 fctl_key PIC X(4).
+           02 fctl_lastid PIC 9(6).
+
+      * ONE COMMA-DELIMITED LINE PER fcli RECORD -
+      * numCl,nom,prenom,tel,adr,dateNaissance - WRITTEN BY
+      * EXPORT_CLIENTS_CSV FOR HANDOFF TO MARKETING/CRM TOOLS.
+       FD fcliexp.
+       01 tamp_fcliexp PIC X(200).
+
+      * ONE COMMA-DELIMITED LINE APPENDED PER ADD/MODIFY/DELETE AGAINST
+      * fresa/fcli/fpers/fch/fmis - date,time,userNum,file,key,
+      * operation - WRITTEN BY AUDIT_LOG.
+       FD faudit.
+       01 tamp_faudit PIC X(200).
+
+      * ONE COMMA-DELIMITED LINE APPENDED PER UPCOMING RESERVATION
+      * (numResa,tel,nom,prenom,dateDebut,message) - WRITTEN BY
+      * SEND_RESA_REMINDERS FOR AN EXTERNAL SMS/EMAIL GATEWAY TO PICK
+      * UP AND SEND FROM.
+       FD fnotif.
+       01 tamp_fnotif PIC X(200).
+
+      * ONE RECORD PER CLIENT TURNED AWAY BY RESA_EXIST_DATE - HOLDS
+      * THE ROOM/DATES THEY WANTED SO PROCESS_WAITLIST CAN OFFER THE
+      * SLOT BACK IF IT OPENS UP. fw_status: 0 = WAITING,
+      * 1 = NOTIFIED, 2 = CANCELLED.
+       FD fwait.
+       01 tamp_fwait.
+           02 fw_numWait PIC 9(6).
+           02 fw_numCl PIC 9(6).
+           02 fw_numCh PIC 9(4).
+           02 fw_nb_guests PIC 9(2).
+           02 fw_date_debut.
+              03 fw_date_debut_date.
+                 04 fw_date_debut_year PIC 9(4).
+                 04 fw_date_debut_month PIC 9(2).
+                 04 fw_date_debut_day PIC 9(2).
+              03 fw_date_debut_time.
+                 04 fw_date_debut_hours PIC 9(2).
+                 04 fw_date_debut_minute PIC 9(2).
+           02 fw_date_fin.
+              03 fw_date_fin_date.
+                 04 fw_date_fin_year PIC 9(4).
+                 04 fw_date_fin_month PIC 9(2).
+                 04 fw_date_fin_day PIC 9(2).
+              03 fw_date_fin_time.
+                 04 fw_date_fin_hours PIC 9(2).
+                 04 fw_date_fin_minute PIC 9(2).
+           02 fw_status PIC 9.
