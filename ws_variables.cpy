@@ -5,6 +5,11 @@
        77 cr_fch                           PIC X(2).
        77 cr_fpers                         PIC X(2).
        77 cr_fmis                          PIC X(2).
+       77 cr_fctrl                         PIC X(2).
+       77 cr_fcliexp                       PIC X(2).
+       77 cr_faudit                        PIC X(2).
+       77 cr_fwait                         PIC X(2).
+       77 cr_fnotif                        PIC X(2).
       
        77 Wfin                             PIC 9.
        77 Wtrouve                          PIC 9.
@@ -12,13 +17,108 @@
        77 Wvalide                          PIC 9.
        77 Wid_personnel_to_find            PIC 9(4).
        77 Wdisp                            PIC 9.
+       77 WS-PAGE-NAV                      PIC A.
+       77 WS-PAGE-COUNT                    PIC 9.
+       77 WS-PAGE-SKIP-CLI                 PIC 9(6).
+       77 WS-PAGE-SKIP-PERS                PIC 9(6).
+       77 WS-PAGE-SKIP-MIS                 PIC 9(6).
        77 WS-NUM-CH                        PIC 9(4).
+       77 WS-TYPE-CH                       PIC A(30).
+       77 WS-ROOM-SEARCH-MODE              PIC 9.
+       77 WS-TYPE-CH-LEN                   PIC 9(2).
+       77 WS-TYPE-CH-MATCH                 PIC 9(2).
        77 WS-NB-MIS                        PIC 9(3).
        77 WS-NUMP                          PIC 9(4).
        77 WS-H-RESA-ROOM                   PIC 9(2).
        77 WS-M-RESA-ROOM                   PIC 9(2).
        77 WS-NB-RESA-ROOM                  PIC 9(3).
        77 Wcompteur                        PIC 9(4).
+       77 WS-BEST-NUMP                     PIC 9(4).
+       77 WS-BEST-COUNT                    PIC 9(3).
+       77 WS-CUR-COUNT                     PIC 9(3).
+       01 WS-NEWMIS-DEBUT.
+           05  WS-NEWMIS-DEBUT-DATE.
+               10  WS-NEWMIS-DEBUT-YEAR    PIC 9(4).
+               10  WS-NEWMIS-DEBUT-MONTH   PIC 9(2).
+               10  WS-NEWMIS-DEBUT-DAY     PIC 9(2).
+           05  WS-NEWMIS-DEBUT-TIME.
+               10  WS-NEWMIS-DEBUT-HOURS   PIC 9(2).
+               10  WS-NEWMIS-DEBUT-MINUTE  PIC 9(2).
+       01 WS-NEWMIS-FIN.
+           05  WS-NEWMIS-FIN-DATE.
+               10  WS-NEWMIS-FIN-YEAR      PIC 9(4).
+               10  WS-NEWMIS-FIN-MONTH     PIC 9(2).
+               10  WS-NEWMIS-FIN-DAY       PIC 9(2).
+           05  WS-NEWMIS-FIN-TIME.
+               10  WS-NEWMIS-FIN-HOURS     PIC 9(2).
+               10  WS-NEWMIS-FIN-MINUTE    PIC 9(2).
+       77 WS-TERM-CONFIRMED                PIC 9.
+       77 WS-TERM-NUMP                     PIC 9(4).
+       77 WS-TERM-NUMM                     PIC 9(5).
+       77 WS-NEW-NUMP                      PIC 9(4).
+       77 WS-REASSIGN-DONE                 PIC 9.
+       77 WS-SWAP-OLD-ROOM                 PIC 9(4).
+       77 WS-REV-PRICE                     PIC 9(5)V99.
+       77 WS-REV-DURATION                  PIC 9(5)V99.
+       77 WS-REV-AMOUNT                    PIC 9(7)V99.
+       77 WS-REV-ROOM-SUBTOTAL             PIC 9(7)V99.
+       77 WS-REV-GRAND-TOTAL               PIC 9(7)V99.
+       77 WS-FILTER-TYPE                   PIC 9.
+       77 WS-FILTER-ACTIF                  PIC 9.
+       77 WS-BEST-ROOM-NUM                 PIC 9(4).
+       77 WS-BEST-ROOM-COUNT               PIC 9(3).
+       77 WS-BEST-ROOM-REVENUE             PIC 9(7)V99.
+       77 WS-CUR-ROOM-REVENUE              PIC 9(7)V99.
+       77 WS-ZELLER-MONTH                  PIC 9(2).
+       77 WS-ZELLER-YEAR                   PIC 9(4).
+       77 WS-ZELLER-K                      PIC 9(2).
+       77 WS-ZELLER-J                      PIC 9(2).
+       77 WS-DAY-OF-WEEK                   PIC 9.
+       77 WS-ROOM-CAPACITY                 PIC 9(2).
+       77 WS-EOD-ROOMS-TOTAL               PIC 9(4).
+       77 WS-EOD-ROOMS-OCCUPIED            PIC 9(4).
+       77 WS-EOD-ROOMS-AVAILABLE           PIC 9(4).
+       77 WS-EOD-MISSIONS-DONE             PIC 9(3).
+       77 WS-EOD-MISSIONS-TOTAL            PIC 9(4).
+       77 WS-TREND-YEAR                    PIC 9(4).
+       77 WS-TREND-MONTH                   PIC 9(2).
+       77 WS-TREND-OFFSET                  PIC 9(2).
+       77 WS-TREND-COUNT                   PIC 9(4).
+       77 WS-TREND-REVENUE                 PIC 9(7)V99.
+       77 WS-RESA-TOTAL-PRICE-ENTIER       PIC 9(5).
+       77 WS-RESA-TOTAL-PRICE-DECIMAL      PIC 9(2).
+       77 WS-RESA-PAID-AMOUNT              PIC 9(7)V99.
+       77 WS-RESA-BALANCE-AMOUNT           PIC S9(7)V99.
+       77 WS-RESA-BALANCE-DUE-ENTIER       PIC 9(5).
+       77 WS-RESA-BALANCE-DUE-DECIMAL      PIC 9(2).
+       77 WS-PREF-BEST-ROOM                PIC 9(4).
+       77 WS-PREF-BEST-COUNT               PIC 9(4).
+       77 WS-PREF-CUR-COUNT                PIC 9(4).
+       77 WS-HASH-SALT                     PIC X(8).
+       77 WS-HASH-INPUT                    PIC X(38).
+       77 WS-HASH-NUM                      PIC 9(10).
+       77 WS-HASH-CHAR-VAL                 PIC 9(3).
+       77 WS-HASH-IDX                      PIC 9(2).
+       77 WS-PASSWORD-HASH                 PIC X(30).
+       77 WS-LOCKOUT-THRESHOLD             PIC 9(2) VALUE 5.
+       77 WS-LOCKOUT-MINUTES               PIC 9(2) VALUE 15.
+       77 WS-HOLD-FAIL-COUNT               PIC 9(2).
+       77 WS-PERF-TOTAL-MISSIONS           PIC 9(4).
+       77 WS-PERF-TIMED-MISSIONS           PIC 9(4).
+       77 WS-PERF-TOTAL-MINUTES            PIC 9(6).
+       77 WS-PERF-AVG-MINUTES              PIC 9(4).
+       77 WS-PERF-ONE-DURATION             PIC 9(4).
+       77 WS-GENM-CHECKPOINT                PIC 9(6).
+
+       01  WS-PERF-START-DATE.
+           05  WS-PERF-START-YEAR          PIC 9(4).
+           05  WS-PERF-START-MONTH         PIC 9(2).
+           05  WS-PERF-START-DAY           PIC 9(2).
+
+       01  WS-PERF-END-DATE.
+           05  WS-PERF-END-YEAR            PIC 9(4).
+           05  WS-PERF-END-MONTH           PIC 9(2).
+           05  WS-PERF-END-DAY             PIC 9(2).
 
        
        01  WS-FIN-MIS-DATE.
@@ -35,12 +135,65 @@
            05  WS-CURRENT-USER-FIRSTNAME   PIC A(30).
            05  WS-CURRENT-USER-LASTNAME    PIC A(30).
            05  WS-CURRENT-USER-TYPE        PIC 9.
-           05  WS-CURRENT-USER-PWD         PIC X(30). 
+           05  WS-CURRENT-USER-PWD         PIC X(30).
+           05  WS-CURRENT-USER-SALT        PIC X(8).
            05  WS-CURRENT-USER-HIREDDATE.
            	  10 WS-CURRENT-USER-YEAR      PIC 9(4).
            	  10 WS-CURRENT-USER-MONTH     PIC 9(2).
            	  10 WS-CURRENT-USER-DAY       PIC 9(2).
-           05 WS-CURRENT-USER-ACTIF        PIC 9.      
+           05 WS-CURRENT-USER-ACTIF        PIC 9.
+           05 WS-CURRENT-USER-FAIL-COUNT   PIC 9(2).
+           05 WS-CURRENT-USER-LOCK-UNTIL.
+              10 WS-CURRENT-USER-LOCK-UNTIL-DATE.
+                 15 WS-CURRENT-USER-LOCK-UNTIL-YEAR   PIC 9(4).
+                 15 WS-CURRENT-USER-LOCK-UNTIL-MONTH  PIC 9(2).
+                 15 WS-CURRENT-USER-LOCK-UNTIL-DAY    PIC 9(2).
+              10 WS-CURRENT-USER-LOCK-UNTIL-TIME.
+                 15 WS-CURRENT-USER-LOCK-UNTIL-HOURS  PIC 9(2).
+                 15 WS-CURRENT-USER-LOCK-UNTIL-MINUTE PIC 9(2).      
+
+       01 WS-CUTOFF-DATE.
+           05  WS-CUTOFF-YEAR              PIC 9(4).
+           05  WS-CUTOFF-MONTH             PIC 9(2).
+           05  WS-CUTOFF-DAY               PIC 9(2).
+
+      * SAME LAYOUT AS fr_date_debut/fr_date_fin, FOR STRADDLE CHECKS
+       01 WS-NOW-DATETIME.
+           05  WS-NOW-DATE.
+               10  WS-NOW-YEAR             PIC 9(4).
+               10  WS-NOW-MONTH            PIC 9(2).
+               10  WS-NOW-DAY              PIC 9(2).
+           05  WS-NOW-TIME.
+               10  WS-NOW-HOURS            PIC 9(2).
+               10  WS-NOW-MINUTE           PIC 9(2).
+
+      * ACTUAL CHECKOUT (fr_date_fin MINUS THE 2H CLEANING BUFFER
+      * BAKED IN BY CALCULATE_HOUR_RESA)
+      * HOLDS fp_fail_count/fp_lock_until ACROSS UPDATE_LOGIN_ATTEMPT'S
+      * REOPEN OF fpers (THE RE-READ THERE OVERWRITES tamp_fpers)
+       01 WS-HOLD-LOCK-UNTIL.
+           05  WS-HOLD-LOCK-UNTIL-DATE.
+               10  WS-HOLD-LOCK-UNTIL-YEAR  PIC 9(4).
+               10  WS-HOLD-LOCK-UNTIL-MONTH PIC 9(2).
+               10  WS-HOLD-LOCK-UNTIL-DAY   PIC 9(2).
+           05  WS-HOLD-LOCK-UNTIL-TIME.
+               10  WS-HOLD-LOCK-UNTIL-HOURS  PIC 9(2).
+               10  WS-HOLD-LOCK-UNTIL-MINUTE PIC 9(2).
+
+       01 WS-CHECKOUT-DATETIME.
+           05  WS-CHECKOUT-DATE.
+               10  WS-CHECKOUT-YEAR        PIC 9(4).
+               10  WS-CHECKOUT-MONTH       PIC 9(2).
+               10  WS-CHECKOUT-DAY         PIC 9(2).
+           05  WS-CHECKOUT-TIME.
+               10  WS-CHECKOUT-HOURS       PIC 9(2).
+               10  WS-CHECKOUT-MINUTE      PIC 9(2).
+
+       77 WS-OCC-STATUS                    PIC A(10).
+
+       77 WS-AUDIT-FILE                    PIC X(10).
+       77 WS-AUDIT-KEY                     PIC X(20).
+       77 WS-AUDIT-OP                      PIC X(10).
 
        01 WS-CURRENT-DATE-DATA.
            05  WS-CURRENT-DATE.
@@ -191,11 +344,21 @@
            02 1fp_prenom PIC A(30).
            02 1fp_type PIC 9.
            02 1fp_motDePasse PIC X(30).
+           02 1fp_salt PIC X(8).
            02 1fp_dateEmbauche.
            	  03 1fp_year PIC 9(4).
            	  03 1fp_month PIC 9(2).
            	  03 1fp_day PIC 9(2).
            02 1fp_actif PIC 9.
+           02 1fp_fail_count PIC 9(2).
+           02 1fp_lock_until.
+              03 1fp_lock_until_date.
+                 04 1fp_lock_until_year PIC 9(4).
+                 04 1fp_lock_until_month PIC 9(2).
+                 04 1fp_lock_until_day PIC 9(2).
+              03 1fp_lock_until_time.
+                 04 1fp_lock_until_hours PIC 9(2).
+                 04 1fp_lock_until_minute PIC 9(2).
 
        01 2tamp_fpers.
            02 2fp_numP PIC 9(4).
@@ -203,11 +366,21 @@
            02 2fp_prenom PIC A(30).
            02 2fp_type PIC 9.
            02 2fp_motDePasse PIC X(30).
+           02 2fp_salt PIC X(8).
            02 2fp_dateEmbauche.
            	  03 2fp_year PIC 9(4).
            	  03 2fp_month PIC 9(2).
            	  03 2fp_day PIC 9(2).
            02 2fp_actif PIC 9.
+           02 2fp_fail_count PIC 9(2).
+           02 2fp_lock_until.
+              03 2fp_lock_until_date.
+                 04 2fp_lock_until_year PIC 9(4).
+                 04 2fp_lock_until_month PIC 9(2).
+                 04 2fp_lock_until_day PIC 9(2).
+              03 2fp_lock_until_time.
+                 04 2fp_lock_until_hours PIC 9(2).
+                 04 2fp_lock_until_minute PIC 9(2).
 
        01 3tamp_fpers.
            02 3fp_numP PIC 9(4).
@@ -215,11 +388,21 @@
            02 3fp_prenom PIC A(30).
            02 3fp_type PIC 9.
            02 3fp_motDePasse PIC X(30).
+           02 3fp_salt PIC X(8).
            02 3fp_dateEmbauche.
            	  03 3fp_year PIC 9(4).
            	  03 3fp_month PIC 9(2).
            	  03 3fp_day PIC 9(2).
            02 3fp_actif PIC 9.
+           02 3fp_fail_count PIC 9(2).
+           02 3fp_lock_until.
+              03 3fp_lock_until_date.
+                 04 3fp_lock_until_year PIC 9(4).
+                 04 3fp_lock_until_month PIC 9(2).
+                 04 3fp_lock_until_day PIC 9(2).
+              03 3fp_lock_until_time.
+                 04 3fp_lock_until_hours PIC 9(2).
+                 04 3fp_lock_until_minute PIC 9(2).
 
        01 4tamp_fpers.
            02 4fp_numP PIC 9(4).
@@ -227,11 +410,21 @@
            02 4fp_prenom PIC A(30).
            02 4fp_type PIC 9.
            02 4fp_motDePasse PIC X(30).
+           02 4fp_salt PIC X(8).
            02 4fp_dateEmbauche.
            	  03 4fp_year PIC 9(4).
            	  03 4fp_month PIC 9(2).
            	  03 4fp_day PIC 9(2).
            02 4fp_actif PIC 9.
+           02 4fp_fail_count PIC 9(2).
+           02 4fp_lock_until.
+              03 4fp_lock_until_date.
+                 04 4fp_lock_until_year PIC 9(4).
+                 04 4fp_lock_until_month PIC 9(2).
+                 04 4fp_lock_until_day PIC 9(2).
+              03 4fp_lock_until_time.
+                 04 4fp_lock_until_hours PIC 9(2).
+                 04 4fp_lock_until_minute PIC 9(2).
 
        01 5tamp_fpers.
            02 5fp_numP PIC 9(4).
@@ -239,23 +432,43 @@
            02 5fp_prenom PIC A(30).
            02 5fp_type PIC 9.
            02 5fp_motDePasse PIC X(30).
+           02 5fp_salt PIC X(8).
            02 5fp_dateEmbauche.
            	  03 5fp_year PIC 9(4).
            	  03 5fp_month PIC 9(2).
            	  03 5fp_day PIC 9(2).
            02 5fp_actif PIC 9.
-       
+           02 5fp_fail_count PIC 9(2).
+           02 5fp_lock_until.
+              03 5fp_lock_until_date.
+                 04 5fp_lock_until_year PIC 9(4).
+                 04 5fp_lock_until_month PIC 9(2).
+                 04 5fp_lock_until_day PIC 9(2).
+              03 5fp_lock_until_time.
+                 04 5fp_lock_until_hours PIC 9(2).
+                 04 5fp_lock_until_minute PIC 9(2).
+
        01 6tamp_fpers.
            02 6fp_numP PIC 9(4).
            02 6fp_nom PIC A(30).
            02 6fp_prenom PIC A(30).
            02 6fp_type PIC 9.
            02 6fp_motDePasse PIC X(30).
+           02 6fp_salt PIC X(8).
            02 6fp_dateEmbauche.
            	  03 6fp_year PIC 9(4).
            	  03 6fp_month PIC 9(2).
            	  03 6fp_day PIC 9(2).
            02 6fp_actif PIC 9.
+           02 6fp_fail_count PIC 9(2).
+           02 6fp_lock_until.
+              03 6fp_lock_until_date.
+                 04 6fp_lock_until_year PIC 9(4).
+                 04 6fp_lock_until_month PIC 9(2).
+                 04 6fp_lock_until_day PIC 9(2).
+              03 6fp_lock_until_time.
+                 04 6fp_lock_until_hours PIC 9(2).
+                 04 6fp_lock_until_minute PIC 9(2).
 
       * CLIENT TAMPON DUPLICATED SIX TIMES FOR DISPLAY SCREEN
        01 1tamp_fcli.
@@ -268,6 +481,8 @@
            	  03 1fcl_year PIC 9(4).
            	  03 1fcl_month PIC 9(2).
            	  03 1fcl_day PIC 9(2).
+           02 1fcl_status PIC 9.
+           02 1fcl_preferred_room PIC 9(4).
 
        01 2tamp_fcli.
            02 2fcl_numCl PIC 9(6).
@@ -329,9 +544,11 @@
            02 1fr_numResa PIC 9(6).
            02 1fr_numCh PIC 9(4).
            02 1fr_numCL PIC 9(6).
+           02 1fr_nb_guests PIC 9(2).
            02 1fr_duree.
               03 1fr_duree_hours PIC 9(2).
 			     03 1fr_duree_minute PIC 9(2).
+           02 1fr_nights PIC 9(2).
            02 1fr_date_debut.
               03 1fr_date_debut_date.
                  04 1fr_date_debut_year PIC 9(4).
@@ -348,14 +565,24 @@
               03 1fr_date_fin_time.
 	              04 1fr_date_fin_hours PIC 9(2).
 				     04 1fr_date_fin_minute PIC 9(2).
+           02 1fr_deposit.
+              03 1fr_deposit_entier PIC 9(5).
+              03 1fr_deposit_decimal PIC 9(2).
+           02 1fr_amount_paid.
+              03 1fr_paid_entier PIC 9(5).
+              03 1fr_paid_decimal PIC 9(2).
+           02 1fr_status PIC 9.
+           02 1fr_reminder_sent PIC 9.
 
        01 2tamp_fresa. 
            02 2fr_numResa PIC 9(6).
            02 2fr_numCh PIC 9(4).
            02 2fr_numCL PIC 9(6).
+           02 2fr_nb_guests PIC 9(2).
            02 2fr_duree.
               03 2fr_duree_hours PIC 9(2).
 			     03 2fr_duree_minute PIC 9(2).
+           02 2fr_nights PIC 9(2).
            02 2fr_date_debut.
               03 2fr_date_debut_date.
                  04 2fr_date_debut_year PIC 9(4).
@@ -372,14 +599,24 @@
               03 2fr_date_fin_time.
 	              04 2fr_date_fin_hours PIC 9(2).
 				     04 2fr_date_fin_minute PIC 9(2).
+           02 2fr_deposit.
+              03 2fr_deposit_entier PIC 9(5).
+              03 2fr_deposit_decimal PIC 9(2).
+           02 2fr_amount_paid.
+              03 2fr_paid_entier PIC 9(5).
+              03 2fr_paid_decimal PIC 9(2).
+           02 2fr_status PIC 9.
+           02 2fr_reminder_sent PIC 9.
        
        01 3tamp_fresa. 
            02 3fr_numResa PIC 9(6).
            02 3fr_numCh PIC 9(4).
            02 3fr_numCL PIC 9(6).
+           02 3fr_nb_guests PIC 9(2).
            02 3fr_duree.
               03 3fr_duree_hours PIC 9(2).
 			     03 3fr_duree_minute PIC 9(2).
+           02 3fr_nights PIC 9(2).
            02 3fr_date_debut.
               03 3fr_date_debut_date.
                  04 3fr_date_debut_year PIC 9(4).
@@ -396,14 +633,24 @@
               03 3fr_date_fin_time.
 	              04 3fr_date_fin_hours PIC 9(2).
 				     04 3fr_date_fin_minute PIC 9(2).
+           02 3fr_deposit.
+              03 3fr_deposit_entier PIC 9(5).
+              03 3fr_deposit_decimal PIC 9(2).
+           02 3fr_amount_paid.
+              03 3fr_paid_entier PIC 9(5).
+              03 3fr_paid_decimal PIC 9(2).
+           02 3fr_status PIC 9.
+           02 3fr_reminder_sent PIC 9.
 
        01 4tamp_fresa. 
            02 4fr_numResa PIC 9(6).
            02 4fr_numCh PIC 9(4).
            02 4fr_numCL PIC 9(6).
+           02 4fr_nb_guests PIC 9(2).
            02 4fr_duree.
               03 4fr_duree_hours PIC 9(2).
 			     03 4fr_duree_minute PIC 9(2).
+           02 4fr_nights PIC 9(2).
            02 4fr_date_debut.
               03 4fr_date_debut_date.
                  04 4fr_date_debut_year PIC 9(4).
@@ -420,14 +667,24 @@
               03 4fr_date_fin_time.
 	              04 4fr_date_fin_hours PIC 9(2).
 				     04 4fr_date_fin_minute PIC 9(2).
+           02 4fr_deposit.
+              03 4fr_deposit_entier PIC 9(5).
+              03 4fr_deposit_decimal PIC 9(2).
+           02 4fr_amount_paid.
+              03 4fr_paid_entier PIC 9(5).
+              03 4fr_paid_decimal PIC 9(2).
+           02 4fr_status PIC 9.
+           02 4fr_reminder_sent PIC 9.
 
        01 5tamp_fresa. 
            02 5fr_numResa PIC 9(6).
            02 5fr_numCh PIC 9(4).
            02 5fr_numCL PIC 9(6).
+           02 5fr_nb_guests PIC 9(2).
            02 5fr_duree.
               03 5fr_duree_hours PIC 9(2).
-			     03 1fr_duree_minute PIC 9(2).
+			     03 5fr_duree_minute PIC 9(2).
+           02 5fr_nights PIC 9(2).
            02 5fr_date_debut.
               03 5fr_date_debut_date.
                  04 5fr_date_debut_year PIC 9(4).
@@ -440,18 +697,28 @@
               03 5fr_date_fin_date.
                  04 5fr_date_fin_year PIC 9(4).
                  04 5fr_date_fin_month PIC 9(2).
-                 04 1fr_date_fin_day PIC 9(2). 
+                 04 5fr_date_fin_day PIC 9(2).
               03 5fr_date_fin_time.
 	              04 5fr_date_fin_hours PIC 9(2).
 				     04 5fr_date_fin_minute PIC 9(2).
+           02 5fr_deposit.
+              03 5fr_deposit_entier PIC 9(5).
+              03 5fr_deposit_decimal PIC 9(2).
+           02 5fr_amount_paid.
+              03 5fr_paid_entier PIC 9(5).
+              03 5fr_paid_decimal PIC 9(2).
+           02 5fr_status PIC 9.
+           02 5fr_reminder_sent PIC 9.
 
        01 6tamp_fresa. 
            02 6fr_numResa PIC 9(6).
            02 6fr_numCh PIC 9(4).
            02 6fr_numCL PIC 9(6).
+           02 6fr_nb_guests PIC 9(2).
            02 6fr_duree.
               03 6fr_duree_hours PIC 9(2).
-			     03 1fr_duree_minute PIC 9(2).
+			     03 6fr_duree_minute PIC 9(2).
+           02 6fr_nights PIC 9(2).
            02 6fr_date_debut.
               03 6fr_date_debut_date.
                  04 6fr_date_debut_year PIC 9(4).
@@ -468,3 +735,235 @@
               03 6fr_date_fin_time.
 	              04 6fr_date_fin_hours PIC 9(2).
 				     04 6fr_date_fin_minute PIC 9(2).
+           02 6fr_deposit.
+              03 6fr_deposit_entier PIC 9(5).
+              03 6fr_deposit_decimal PIC 9(2).
+           02 6fr_amount_paid.
+              03 6fr_paid_entier PIC 9(5).
+              03 6fr_paid_decimal PIC 9(2).
+           02 6fr_status PIC 9.
+           02 6fr_reminder_sent PIC 9.
+
+      * ROOM TAMPON DUPLICATED SIX TIMES FOR DISPLAY SCREEN
+       01 1tamp_fch.
+           02 1fc_numCh PIC 9(4).
+           02 1fc_typeCh PIC A(30).
+           02 1fc_superficie PIC 9(2).
+           02 1fc_lit PIC 9.
+           02 1fc_description PIC A(100).
+           02 1fc_prix_heure.
+              03 1fc_prix_heure_entier PIC 9(3).
+              03 1fc_prix_heure_decimal PIC 9(2).
+
+       01 2tamp_fch.
+           02 2fc_numCh PIC 9(4).
+           02 2fc_typeCh PIC A(30).
+           02 2fc_superficie PIC 9(2).
+           02 2fc_lit PIC 9.
+           02 2fc_description PIC A(100).
+           02 2fc_prix_heure.
+              03 2fc_prix_heure_entier PIC 9(3).
+              03 2fc_prix_heure_decimal PIC 9(2).
+
+       01 3tamp_fch.
+           02 3fc_numCh PIC 9(4).
+           02 3fc_typeCh PIC A(30).
+           02 3fc_superficie PIC 9(2).
+           02 3fc_lit PIC 9.
+           02 3fc_description PIC A(100).
+           02 3fc_prix_heure.
+              03 3fc_prix_heure_entier PIC 9(3).
+              03 3fc_prix_heure_decimal PIC 9(2).
+
+       01 4tamp_fch.
+           02 4fc_numCh PIC 9(4).
+           02 4fc_typeCh PIC A(30).
+           02 4fc_superficie PIC 9(2).
+           02 4fc_lit PIC 9.
+           02 4fc_description PIC A(100).
+           02 4fc_prix_heure.
+              03 4fc_prix_heure_entier PIC 9(3).
+              03 4fc_prix_heure_decimal PIC 9(2).
+
+       01 5tamp_fch.
+           02 5fc_numCh PIC 9(4).
+           02 5fc_typeCh PIC A(30).
+           02 5fc_superficie PIC 9(2).
+           02 5fc_lit PIC 9.
+           02 5fc_description PIC A(100).
+           02 5fc_prix_heure.
+              03 5fc_prix_heure_entier PIC 9(3).
+              03 5fc_prix_heure_decimal PIC 9(2).
+
+       01 6tamp_fch.
+           02 6fc_numCh PIC 9(4).
+           02 6fc_typeCh PIC A(30).
+           02 6fc_superficie PIC 9(2).
+           02 6fc_lit PIC 9.
+           02 6fc_description PIC A(100).
+           02 6fc_prix_heure.
+              03 6fc_prix_heure_entier PIC 9(3).
+              03 6fc_prix_heure_decimal PIC 9(2).
+
+      * OCCUPANCY DASHBOARD TAMPON DUPLICATED SIX TIMES FOR SCREEN
+       01 1tamp_occ.
+           02 1occ_numCh PIC 9(4).
+           02 1occ_typeCh PIC A(20).
+           02 1occ_status PIC A(10).
+
+       01 2tamp_occ.
+           02 2occ_numCh PIC 9(4).
+           02 2occ_typeCh PIC A(20).
+           02 2occ_status PIC A(10).
+
+       01 3tamp_occ.
+           02 3occ_numCh PIC 9(4).
+           02 3occ_typeCh PIC A(20).
+           02 3occ_status PIC A(10).
+
+       01 4tamp_occ.
+           02 4occ_numCh PIC 9(4).
+           02 4occ_typeCh PIC A(20).
+           02 4occ_status PIC A(10).
+
+       01 5tamp_occ.
+           02 5occ_numCh PIC 9(4).
+           02 5occ_typeCh PIC A(20).
+           02 5occ_status PIC A(10).
+
+       01 6tamp_occ.
+           02 6occ_numCh PIC 9(4).
+           02 6occ_typeCh PIC A(20).
+           02 6occ_status PIC A(10).
+
+       77 WS-ALERT-MINUTES                  PIC 9(3).
+       01 WS-ALERT-CUTOFF-DATETIME.
+           05  WS-ALERT-CUTOFF-DATE.
+               10  WS-ALERT-CUTOFF-YEAR     PIC 9(4).
+               10  WS-ALERT-CUTOFF-MONTH    PIC 9(2).
+               10  WS-ALERT-CUTOFF-DAY      PIC 9(2).
+           05  WS-ALERT-CUTOFF-TIME.
+               10  WS-ALERT-CUTOFF-HOURS    PIC 9(2).
+               10  WS-ALERT-CUTOFF-MINUTE   PIC 9(2).
+
+      * 24-HOUR-AHEAD WINDOW FOR SEND_RESA_REMINDERS - SAME NOW-PLUS-
+      * OFFSET SHAPE AS WS-ALERT-CUTOFF-DATETIME, FIXED AT ONE DAY.
+       01 WS-REMIND-CUTOFF-DATETIME.
+           05  WS-REMIND-CUTOFF-DATE.
+               10  WS-REMIND-CUTOFF-YEAR    PIC 9(4).
+               10  WS-REMIND-CUTOFF-MONTH   PIC 9(2).
+               10  WS-REMIND-CUTOFF-DAY     PIC 9(2).
+           05  WS-REMIND-CUTOFF-TIME.
+               10  WS-REMIND-CUTOFF-HOURS   PIC 9(2).
+               10  WS-REMIND-CUTOFF-MINUTE  PIC 9(2).
+
+      * UPCOMING-CHECKOUT ALERT TAMPON DUPLICATED SIX TIMES FOR SCREEN
+       01 1tamp_cka.
+           02 1cka_numCh PIC 9(4).
+           02 1cka_hours PIC 9(2).
+           02 1cka_minute PIC 9(2).
+
+       01 2tamp_cka.
+           02 2cka_numCh PIC 9(4).
+           02 2cka_hours PIC 9(2).
+           02 2cka_minute PIC 9(2).
+
+       01 3tamp_cka.
+           02 3cka_numCh PIC 9(4).
+           02 3cka_hours PIC 9(2).
+           02 3cka_minute PIC 9(2).
+
+       01 4tamp_cka.
+           02 4cka_numCh PIC 9(4).
+           02 4cka_hours PIC 9(2).
+           02 4cka_minute PIC 9(2).
+
+       01 5tamp_cka.
+           02 5cka_numCh PIC 9(4).
+           02 5cka_hours PIC 9(2).
+           02 5cka_minute PIC 9(2).
+
+       01 6tamp_cka.
+           02 6cka_numCh PIC 9(4).
+           02 6cka_hours PIC 9(2).
+           02 6cka_minute PIC 9(2).
+
+      * CLIENT HISTORY TAMPON DUPLICATED SIX TIMES FOR DISPLAY SCREEN
+      * hist_source TELLS APART A LIVE fresa ROW FROM AN fresaarch ONE
+       01 1tamp_hist.
+           02 1hist_numResa PIC 9(6).
+           02 1hist_numCh PIC 9(4).
+           02 1hist_date_debut.
+              03 1hist_debut_year PIC 9(4).
+              03 1hist_debut_month PIC 9(2).
+              03 1hist_debut_day PIC 9(2).
+           02 1hist_date_fin.
+              03 1hist_fin_year PIC 9(4).
+              03 1hist_fin_month PIC 9(2).
+              03 1hist_fin_day PIC 9(2).
+           02 1hist_source PIC A(4).
+
+       01 2tamp_hist.
+           02 2hist_numResa PIC 9(6).
+           02 2hist_numCh PIC 9(4).
+           02 2hist_date_debut.
+              03 2hist_debut_year PIC 9(4).
+              03 2hist_debut_month PIC 9(2).
+              03 2hist_debut_day PIC 9(2).
+           02 2hist_date_fin.
+              03 2hist_fin_year PIC 9(4).
+              03 2hist_fin_month PIC 9(2).
+              03 2hist_fin_day PIC 9(2).
+           02 2hist_source PIC A(4).
+
+       01 3tamp_hist.
+           02 3hist_numResa PIC 9(6).
+           02 3hist_numCh PIC 9(4).
+           02 3hist_date_debut.
+              03 3hist_debut_year PIC 9(4).
+              03 3hist_debut_month PIC 9(2).
+              03 3hist_debut_day PIC 9(2).
+           02 3hist_date_fin.
+              03 3hist_fin_year PIC 9(4).
+              03 3hist_fin_month PIC 9(2).
+              03 3hist_fin_day PIC 9(2).
+           02 3hist_source PIC A(4).
+
+       01 4tamp_hist.
+           02 4hist_numResa PIC 9(6).
+           02 4hist_numCh PIC 9(4).
+           02 4hist_date_debut.
+              03 4hist_debut_year PIC 9(4).
+              03 4hist_debut_month PIC 9(2).
+              03 4hist_debut_day PIC 9(2).
+           02 4hist_date_fin.
+              03 4hist_fin_year PIC 9(4).
+              03 4hist_fin_month PIC 9(2).
+              03 4hist_fin_day PIC 9(2).
+           02 4hist_source PIC A(4).
+
+       01 5tamp_hist.
+           02 5hist_numResa PIC 9(6).
+           02 5hist_numCh PIC 9(4).
+           02 5hist_date_debut.
+              03 5hist_debut_year PIC 9(4).
+              03 5hist_debut_month PIC 9(2).
+              03 5hist_debut_day PIC 9(2).
+           02 5hist_date_fin.
+              03 5hist_fin_year PIC 9(4).
+              03 5hist_fin_month PIC 9(2).
+              03 5hist_fin_day PIC 9(2).
+           02 5hist_source PIC A(4).
+
+       01 6tamp_hist.
+           02 6hist_numResa PIC 9(6).
+           02 6hist_numCh PIC 9(4).
+           02 6hist_date_debut.
+              03 6hist_debut_year PIC 9(4).
+              03 6hist_debut_month PIC 9(2).
+              03 6hist_debut_day PIC 9(2).
+           02 6hist_date_fin.
+              03 6hist_fin_year PIC 9(4).
+              03 6hist_fin_month PIC 9(2).
+              03 6hist_fin_day PIC 9(2).
+           02 6hist_source PIC A(4).
