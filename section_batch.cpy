@@ -0,0 +1,496 @@
+       BATCH SECTION.
+      * STANDALONE BATCH / MAINTENANCE JOBS - NOT TIED TO A TERMINAL
+      * SESSION. SEE main.cob START_PROG AND cupidon_batch.cob.
+
+      * SCAN fresa FOR PAST RESERVATIONS AND MOVE THEM INTO fresaarch.
+       ARCHIVE_OLD_RESA.
+           MOVE 0 TO Wfin
+           OPEN I-O fresa
+           OPEN I-O fresaarch
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ fresa
+                       AT END
+                           MOVE 1 TO Wfin
+                       NOT AT END
+                           IF fr_date_fin < WS-CURRENT-DATE-DATA THEN
+                               PERFORM ARCHIVE_ONE_RESA
+                           END-IF
+                   END-READ
+               END-PERFORM
+           CLOSE fresa
+           CLOSE fresaarch.
+
+      * PRINTS A PER-ROOM SUBTOTAL PLUS A GRAND TOTAL FOR EVERY
+      * RESERVATION WHOSE fr_date_fin_date IS WS-CURRENT-DATE, JOINING
+      * fresa TO fch BY fr_numCh/fc_numCh (PRICE x DURATION).
+       DAILY_REVENUE_REPORT.
+           MOVE 0 TO WS-REV-GRAND-TOTAL
+           DISPLAY "DAILY REVENUE REPORT - " WS-CURRENT-DATE
+           OPEN INPUT fch
+               MOVE 0 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ fch
+                       AT END
+                           MOVE 1 TO Wfin
+                       NOT AT END
+                           MOVE fc_numCh TO WS-NUM-CH
+                           PERFORM CALC_ROOM_REVENUE_FOR_DAY
+                           ADD WS-REV-ROOM-SUBTOTAL TO
+                               WS-REV-GRAND-TOTAL
+                           DISPLAY "ROOM " WS-NUM-CH " SUBTOTAL: "
+                               WS-REV-ROOM-SUBTOTAL
+                   END-READ
+               END-PERFORM
+           CLOSE fch
+           MOVE WS-REV-GRAND-TOTAL TO WS-TOTAL-PRICE-ENTIER
+           DISPLAY "GRAND TOTAL: " WS-REV-GRAND-TOTAL.
+
+      * WS-NUM-CH MUST HOLD THE CANDIDATE fc_numCh AND fch MUST STILL
+      * BE POSITIONED ON THAT ROOM'S RECORD BEFORE CALL, SO
+      * fc_prix_heure(_weekend) ARE AVAILABLE FOR
+      * GET_ROOM_RATE_FOR_DATE. LEAVES THE TOTAL REVENUE FOR
+      * RESERVATIONS OF THAT ROOM ENDING TODAY IN
+      * WS-REV-ROOM-SUBTOTAL.
+       CALC_ROOM_REVENUE_FOR_DAY.
+           MOVE 0 TO WS-REV-ROOM-SUBTOTAL
+           OPEN INPUT fresa
+               MOVE WS-NUM-CH TO fr_numCh
+               START fresa KEY IS EQUAL fr_numCh
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 0 TO Wfin
+                       MOVE 0 TO Wstop
+                       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                           OR Wstop = 1
+                           READ fresa NEXT
+                               AT END
+                                   MOVE 1 TO Wfin
+                               NOT AT END
+                                   IF fr_numCh = WS-NUM-CH THEN
+                                       IF fr_date_fin_date =
+                                           WS-CURRENT-DATE THEN
+                                           PERFORM
+                                               GET_ROOM_RATE_FOR_DATE
+                                           COMPUTE WS-REV-DURATION =
+                                               fr_duree_hours +
+                                               (fr_duree_minute / 60)
+                                               + (fr_nights * 24)
+                                           COMPUTE WS-REV-AMOUNT =
+                                               WS-REV-PRICE *
+                                               WS-REV-DURATION
+                                           ADD WS-REV-AMOUNT TO
+                                               WS-REV-ROOM-SUBTOTAL
+                                       END-IF
+                                   ELSE
+                                       MOVE 1 TO Wstop
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+               END-START
+           CLOSE fresa.
+
+      * BUCKETS THE TRAILING 12 CALENDAR MONTHS (ENDING THIS MONTH) BY
+      * fra_date_debut_date, PRINTING OCCUPANCY COUNT AND REVENUE SIDE
+      * BY SIDE PER MONTH - RESCANS fresaarch ONCE PER BUCKET RATHER
+      * THAN HOLDING A TABLE, SAME "RESTART PER BUCKET" SHAPE AS
+      * CALC_ROOM_REVENUE_FOR_DAY ABOVE AND PROCESS_WAITLIST BELOW.
+       OCCUPANCY_TREND_REPORT.
+           DISPLAY "OCCUPANCY TREND REPORT - " WS-CURRENT-DATE
+           DISPLAY "MONTH    STAYS   REVENUE"
+           MOVE WS-CURRENT-YEAR TO WS-TREND-YEAR
+           MOVE WS-CURRENT-MONTH TO WS-TREND-MONTH
+           PERFORM 11 TIMES
+               SUBTRACT 1 FROM WS-TREND-MONTH
+               IF WS-TREND-MONTH = 0 THEN
+                   MOVE 12 TO WS-TREND-MONTH
+                   SUBTRACT 1 FROM WS-TREND-YEAR
+               END-IF
+           END-PERFORM
+           MOVE 0 TO WS-TREND-OFFSET
+           PERFORM WITH TEST AFTER UNTIL WS-TREND-OFFSET = 12
+               PERFORM TALLY_TREND_BUCKET
+               DISPLAY WS-TREND-YEAR "-" WS-TREND-MONTH "   "
+                   WS-TREND-COUNT "   " WS-TREND-REVENUE
+               ADD 1 TO WS-TREND-MONTH
+               IF WS-TREND-MONTH > 12 THEN
+                   MOVE 1 TO WS-TREND-MONTH
+                   ADD 1 TO WS-TREND-YEAR
+               END-IF
+               ADD 1 TO WS-TREND-OFFSET
+           END-PERFORM.
+
+      * WS-TREND-YEAR/WS-TREND-MONTH MUST HOLD THE BUCKET BEFORE CALL -
+      * LEAVES THE MATCHING STAY COUNT IN WS-TREND-COUNT AND TOTAL
+      * REVENUE (VIA GET_ROOM_RATE_FOR_DATE PER STAY) IN
+      * WS-TREND-REVENUE.
+       TALLY_TREND_BUCKET.
+           MOVE 0 TO WS-TREND-COUNT
+           MOVE 0 TO WS-TREND-REVENUE
+           OPEN INPUT fresaarch
+               MOVE 0 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ fresaarch NEXT
+                       AT END
+                           MOVE 1 TO Wfin
+                       NOT AT END
+                           IF fra_date_debut_year = WS-TREND-YEAR AND
+                               fra_date_debut_month = WS-TREND-MONTH
+                               THEN
+                               ADD 1 TO WS-TREND-COUNT
+                               PERFORM ADD_TREND_REVENUE_FOR_STAY
+                           END-IF
+                   END-READ
+               END-PERFORM
+           CLOSE fresaarch.
+
+      * fra_* MUST STILL HOLD THE MATCHING ARCHIVE RECORD JUST READ BY
+      * TALLY_TREND_BUCKET - JOINS TO fch BY fra_numCh FOR
+      * GET_ROOM_RATE_FOR_DATE, THEN ADDS THAT STAY'S REVENUE TO
+      * WS-TREND-REVENUE.
+       ADD_TREND_REVENUE_FOR_STAY.
+           MOVE fra_numCh TO fc_numCh
+           OPEN INPUT fch
+               READ fch
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE fra_date_debut TO fr_date_debut
+                       PERFORM GET_ROOM_RATE_FOR_DATE
+                       COMPUTE WS-REV-DURATION =
+                           fra_duree_hours + (fra_duree_minute / 60)
+                           + (fra_nights * 24)
+                       COMPUTE WS-REV-AMOUNT =
+                           WS-REV-PRICE * WS-REV-DURATION
+                       ADD WS-REV-AMOUNT TO WS-TREND-REVENUE
+               END-READ
+           CLOSE fch.
+
+      * SCANS fresa AND fmis FOR FOREIGN KEYS (fr_numCh, fm_numCh,
+      * fm_numP) WITH NO MATCHING fch/fpers RECORD AND REPORTS THEM -
+      * NEITHER FILE ENFORCES REFERENTIAL INTEGRITY AT THE FILE LEVEL,
+      * SO A ROOM OR STAFF RECORD CAN BE DELETED OUT FROM UNDER AN
+      * EXISTING RESERVATION OR MISSION.
+       RECONCILE_DATA_INTEGRITY.
+           DISPLAY "DATA INTEGRITY RECONCILIATION - " WS-CURRENT-DATE
+           OPEN INPUT fresa
+           OPEN INPUT fch
+               MOVE 0 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ fresa
+                       AT END
+                           MOVE 1 TO Wfin
+                       NOT AT END
+                           MOVE fr_numCh TO fc_numCh
+                           READ fch
+                               INVALID KEY
+                                   DISPLAY "RESERVATION " fr_numResa
+                                    " POINTS TO MISSING ROOM " fr_numCh
+                           END-READ
+                   END-READ
+               END-PERFORM
+           CLOSE fresa
+           CLOSE fch
+
+           OPEN INPUT fmis
+           OPEN INPUT fch
+           OPEN INPUT fpers
+               MOVE 0 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ fmis
+                       AT END
+                           MOVE 1 TO Wfin
+                       NOT AT END
+                           MOVE fm_numCh TO fc_numCh
+                           READ fch
+                               INVALID KEY
+                                   DISPLAY "MISSION " fm_numM
+                                    " POINTS TO MISSING ROOM " fm_numCh
+                           END-READ
+                           MOVE fm_numP TO fp_numP
+                           READ fpers
+                               INVALID KEY
+                                   DISPLAY "MISSION " fm_numM
+                              " POINTS TO MISSING PERSONNEL " fm_numP
+                           END-READ
+                   END-READ
+               END-PERFORM
+           CLOSE fmis
+           CLOSE fch
+           CLOSE fpers.
+
+      * READS fcli START TO END AND WRITES ONE COMMA-DELIMITED LINE PER
+      * CUSTOMER TO files/clients_export.csv (SEE tamp_fcliexp) FOR
+      * HANDOFF TO A MAILING-LIST/CRM TOOL, INSTEAD OF DISPLAY_CLIENT'S
+      * SIX-AT-A-TIME INTERACTIVE PAGING.
+       EXPORT_CLIENTS_CSV.
+           OPEN OUTPUT fcliexp
+           OPEN INPUT fcli
+               MOVE 0 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ fcli NEXT
+                       AT END
+                           MOVE 1 TO Wfin
+                       NOT AT END
+                           MOVE SPACES TO tamp_fcliexp
+                           STRING fcl_numCl DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               FUNCTION TRIM(fcl_nom) DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               FUNCTION TRIM(fcl_prenom)
+                                   DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               fcl_tel DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               FUNCTION TRIM(fcl_adr) DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               fcl_year DELIMITED BY SIZE
+                               "-" DELIMITED BY SIZE
+                               fcl_month DELIMITED BY SIZE
+                               "-" DELIMITED BY SIZE
+                               fcl_day DELIMITED BY SIZE
+                               INTO tamp_fcliexp
+                           WRITE tamp_fcliexp
+                   END-READ
+               END-PERFORM
+           CLOSE fcli
+           CLOSE fcliexp
+           DISPLAY "CLIENT EXPORT COMPLETE - files/clients_export.csv".
+
+      * ONE-STOP "CLOSE OUT THE DAY" REPORT FOR A SHIFT MANAGER -
+      * ROOMS OCCUPIED/AVAILABLE (fch/fresa VIA DETERMINE_ROOM_
+      * OCCUPANCY), TOTAL REVENUE (REUSES DAILY_REVENUE_REPORT AS-IS)
+      * AND MISSIONS COMPLETED PER STAFF (fmis), ALL FOR
+      * WS-CURRENT-DATE-DATA IN ONE RUN.
+       END_OF_DAY_CLOSING_REPORT.
+           DISPLAY "END OF DAY CLOSING REPORT - " WS-CURRENT-DATE
+           PERFORM EOD_OCCUPANCY_SUMMARY
+           PERFORM DAILY_REVENUE_REPORT
+           PERFORM EOD_MISSION_COMPLETION_SUMMARY.
+
+      * SCANS EVERY ROOM IN fch AND REUSES DISPLAY_OCCUPANCY'S OWN
+      * DETERMINE_ROOM_OCCUPANCY (fc_numCh MUST BE SET BEFORE THE
+      * CALL, SAME AS THERE) TO TALLY HOW MANY ARE OCCUPIED/CLEANING
+      * VS FREE RIGHT NOW.
+       EOD_OCCUPANCY_SUMMARY.
+           MOVE 0 TO WS-EOD-ROOMS-TOTAL
+           MOVE 0 TO WS-EOD-ROOMS-OCCUPIED
+           OPEN INPUT fch
+               MOVE 0 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ fch
+                       AT END
+                           MOVE 1 TO Wfin
+                       NOT AT END
+                           ADD 1 TO WS-EOD-ROOMS-TOTAL
+                           PERFORM DETERMINE_ROOM_OCCUPANCY
+                           IF WS-OCC-STATUS NOT = "FREE" THEN
+                               ADD 1 TO WS-EOD-ROOMS-OCCUPIED
+                           END-IF
+                   END-READ
+               END-PERFORM
+           CLOSE fch
+           COMPUTE WS-EOD-ROOMS-AVAILABLE =
+               WS-EOD-ROOMS-TOTAL - WS-EOD-ROOMS-OCCUPIED
+           DISPLAY "ROOMS OCCUPIED: " WS-EOD-ROOMS-OCCUPIED
+               "  AVAILABLE: " WS-EOD-ROOMS-AVAILABLE
+               "  TOTAL: " WS-EOD-ROOMS-TOTAL.
+
+      * FOR EACH ACTIVE (fp_actif = 1) STAFF MEMBER, WALKS THEIR fmis
+      * BY THE fm_numP ALTERNATE KEY (SAME PATTERN AS DISPLAY_PERF_
+      * STATISTICS) AND COUNTS MISSIONS CLOCKED OUT
+      * (fm_reel_fin_year NOT = 0) TODAY.
+       EOD_MISSION_COMPLETION_SUMMARY.
+           MOVE 0 TO WS-EOD-MISSIONS-TOTAL
+           OPEN INPUT fpers
+               MOVE 0 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ fpers
+                       AT END
+                           MOVE 1 TO Wfin
+                       NOT AT END
+                           IF fp_actif = 1 THEN
+                               PERFORM EOD_COUNT_STAFF_MISSIONS
+                               ADD WS-EOD-MISSIONS-DONE TO
+                                   WS-EOD-MISSIONS-TOTAL
+                               DISPLAY "STAFF " fp_numP " "
+                                   FUNCTION TRIM(fp_nom)
+                                   " MISSIONS COMPLETED: "
+                                   WS-EOD-MISSIONS-DONE
+                           END-IF
+                   END-READ
+               END-PERFORM
+           CLOSE fpers
+           DISPLAY "TOTAL MISSIONS COMPLETED: " WS-EOD-MISSIONS-TOTAL.
+
+      * fp_numP MUST HOLD THE CANDIDATE STAFF NUMBER BEFORE CALL -
+      * LEAVES THEIR COMPLETED-TODAY MISSION COUNT IN
+      * WS-EOD-MISSIONS-DONE.
+       EOD_COUNT_STAFF_MISSIONS.
+           MOVE 0 TO WS-EOD-MISSIONS-DONE
+           MOVE fp_numP TO WS-NUMP
+           OPEN INPUT fmis
+               MOVE fp_numP TO fm_numP
+               START fmis KEY IS EQUAL fm_numP
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 0 TO Wfin
+                       MOVE 0 TO Wstop
+                       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                           OR Wstop = 1
+                           READ fmis NEXT
+                               AT END
+                                   MOVE 1 TO Wfin
+                               NOT AT END
+                                   IF fm_numP NOT = WS-NUMP THEN
+                                       MOVE 1 TO Wstop
+                                   ELSE
+                                       IF fm_fin_date = WS-CURRENT-DATE
+                                       AND fm_reel_fin_year NOT = 0
+                                       THEN
+                                           ADD 1 TO
+                                               WS-EOD-MISSIONS-DONE
+                                       END-IF
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+               END-START
+           CLOSE fmis.
+
+      * fr_* CURRENTLY HOLDS THE RESERVATION JUST READ BY ARCHIVE_OLD_RESA
+       ARCHIVE_ONE_RESA.
+           MOVE fr_numResa TO fra_numResa
+           MOVE fr_numCh TO fra_numCh
+           MOVE fr_numCl TO fra_numCl
+           MOVE fr_nb_guests TO fra_nb_guests
+           MOVE fr_duree TO fra_duree
+           MOVE fr_nights TO fra_nights
+           MOVE fr_date_debut TO fra_date_debut
+           MOVE fr_date_fin TO fra_date_fin
+           MOVE fr_deposit TO fra_deposit
+           MOVE fr_amount_paid TO fra_amount_paid
+           MOVE fr_status TO fra_status
+           WRITE tamp_fresaarch
+               INVALID KEY
+                   DISPLAY "ARCHIVE FAILED FOR RESA " fr_numResa
+               NOT INVALID KEY
+                   DELETE fresa RECORD
+           END-WRITE.
+
+      * SCANS fwait FOR WAITING (fw_status = 0) ENTRIES AND RE-RUNS
+      * RESA_EXIST_DATE AGAINST A FRESH SCAN OF fresa FOR EACH ONE -
+      * IF THE ROOM/DATES ARE NOW FREE, DISPLAYS A NOTIFICATION FOR
+      * THE FRONT DESK TO CALL THE CLIENT BACK AND FLAGS THE ENTRY
+      * fw_status = 1 SO IT ISN'T RE-NOTIFIED. RUN AFTER DELETE_RESA/
+      * REMOVE_RESA REMOVE A BOOKING AND AS PART OF THE STARTUP
+      * BATCH SEQUENCE IN main.cob.
+       PROCESS_WAITLIST.
+           MOVE 0 TO Wfin
+           OPEN I-O fwait
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ fwait
+                       AT END
+                           MOVE 1 TO Wfin
+                       NOT AT END
+                           IF fw_status = 0 THEN
+                               MOVE 0 TO 1fr_numResa
+                               MOVE fw_numCh TO 1fr_numCh
+                               MOVE fw_date_debut TO 1fr_date_debut
+                               MOVE fw_date_fin TO 1fr_date_fin
+                               OPEN INPUT fresa
+                                   PERFORM RESA_EXIST_DATE
+                               CLOSE fresa
+                               IF Wtrouve = 0 THEN
+                                   DISPLAY "WAITLIST: ROOM " fw_numCh
+                                       " NOW AVAILABLE FOR CLIENT "
+                                       fw_numCl " - NOTIFY THEM"
+                                   MOVE 1 TO fw_status
+                                   REWRITE tamp_fwait
+                                   MOVE "fwait" TO WS-AUDIT-FILE
+                                   MOVE fw_numWait TO WS-AUDIT-KEY
+                                   MOVE "MODIFY" TO WS-AUDIT-OP
+                                   PERFORM AUDIT_LOG
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           CLOSE fwait.
+
+      * WS-CURRENT-DATE-DATA MUST BE SET - LEAVES WS-CURRENT-DATE-DATA
+      * PLUS 24 HOURS IN WS-REMIND-CUTOFF-DATETIME (SAME DAY-ROLLOVER
+      * SHORTCUT AS CALCULATE_HOUR_RESA/SET_LOCK_UNTIL - A FIXED 24H
+      * OFFSET IS JUST +1 DAY, SAME HOUR/MINUTE).
+       CALC_REMINDER_CUTOFF.
+           MOVE WS-CURRENT-DATE-DATA TO WS-REMIND-CUTOFF-DATETIME
+           ADD 1 TO WS-REMIND-CUTOFF-DAY.
+
+      * SCANS fresa FOR BOOKINGS STARTING BETWEEN NOW AND 24 HOURS
+      * FROM NOW AND APPENDS ONE REMINDER LINE PER MATCH TO
+      * files/notification_queue.csv (SEE WRITE_RESA_REMINDER) FOR AN
+      * EXTERNAL SMS/EMAIL GATEWAY TO PICK UP AND SEND FROM - RUN AS
+      * PART OF THE STARTUP BATCH SEQUENCE IN main.cob, SAME AS
+      * ARCHIVE_OLD_RESA/PROCESS_WAITLIST.
+       SEND_RESA_REMINDERS.
+           PERFORM CALC_REMINDER_CUTOFF
+           OPEN EXTEND fnotif
+           OPEN I-O fresa
+               MOVE 0 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ fresa
+                       AT END
+                           MOVE 1 TO Wfin
+                       NOT AT END
+                           IF fr_reminder_sent = 0
+                           AND fr_date_debut >= WS-CURRENT-DATE-DATA
+                           AND fr_date_debut <=
+                               WS-REMIND-CUTOFF-DATETIME THEN
+                               PERFORM WRITE_RESA_REMINDER
+                               MOVE 1 TO fr_reminder_sent
+                               REWRITE tamp_fresa
+                               MOVE "fresa" TO WS-AUDIT-FILE
+                               MOVE fr_numResa TO WS-AUDIT-KEY
+                               MOVE "MODIFY" TO WS-AUDIT-OP
+                               PERFORM AUDIT_LOG
+                           END-IF
+                   END-READ
+               END-PERFORM
+           CLOSE fresa
+           CLOSE fnotif.
+
+      * fr_* MUST HOLD THE RESERVATION TO REMIND ABOUT - JOINS fcli
+      * VIA fr_numCl FOR THE PHONE NUMBER/NAME AND APPENDS ONE CSV
+      * LINE (numResa,tel,nom,prenom,dateDebut,message).
+       WRITE_RESA_REMINDER.
+           OPEN INPUT fcli
+               MOVE fr_numCl TO fcl_numCl
+               READ fcli
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE SPACES TO tamp_fnotif
+                       STRING fr_numResa DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           fcl_tel DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           FUNCTION TRIM(fcl_nom) DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           FUNCTION TRIM(fcl_prenom)
+                               DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           fr_date_debut_year DELIMITED BY SIZE
+                           "-" DELIMITED BY SIZE
+                           fr_date_debut_month DELIMITED BY SIZE
+                           "-" DELIMITED BY SIZE
+                           fr_date_debut_day DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           fr_date_debut_hours DELIMITED BY SIZE
+                           ":" DELIMITED BY SIZE
+                           fr_date_debut_minute DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           "YOUR RESERVATION STARTS SOON"
+                               DELIMITED BY SIZE
+                           INTO tamp_fnotif
+                       WRITE tamp_fnotif
+               END-READ
+           CLOSE fcli.
