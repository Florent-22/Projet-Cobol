@@ -1,22 +1,88 @@
        MODIF SECTION.
 
 
+      * RUNS THE SAME CLIENT/ROOM/CAPACITY/OVERLAP VALIDATION CHAIN
+      * ADD_RESERV DOES, SO CHANGING A BOOKING'S ROOM OR DATES CANNOT
+      * BYPASS THE SAFEGUARDS CREATING ONE HAS TO PASS. THE CANDIDATE
+      * IS SNAPSHOT INTO 1tamp_fresa BEFORE THE VALIDATED fresa READ
+      * (NEEDED TO CONFIRM THE KEY STILL EXISTS) OVERWRITES THE SHARED
+      * tamp_fresa RECORD AREA, THEN RESTORED RIGHT BEFORE REWRITE -
+      * SAME SHAPE AS MODIF_CLIENT'S 1tamp_fcli SNAPSHOT/RESTORE.
        MODIF_RESERVATION.
            IF Wtrouve EQUAL 1 THEN
               MOVE 0 TO Wtrouve
               MOVE 0 TO Wvalide
               PERFORM WITH TEST AFTER UNTIL Wvalide = 1
                   ACCEPT RESA-EDITING-SCREEN
+                  MOVE tamp_fresa TO 1tamp_fresa
                   MOVE " " TO ERROR-MESSAGE
-                  MOVE 1 TO Wvalide
+                  PERFORM CLIENT_EXIST
+                  IF Wtrouve = 0 THEN
+                      MOVE "CLIENT DOESN'T EXIST" TO ERROR-MESSAGE
+                  ELSE
+                      PERFORM CHECK_CLIENT_STATUS
+                      IF Wtrouve = 0 THEN
+                          IF fcl_status = 1 THEN
+                              MOVE "CLIENT IS FLAGGED"
+                                  TO ERROR-MESSAGE
+                          ELSE
+                              MOVE "CLIENT IS BANNED"
+                                  TO ERROR-MESSAGE
+                          END-IF
+                      ELSE
+                      PERFORM ROOM_EXIST
+                      IF Wtrouve = 0 THEN
+                          MOVE "ROOM DOESN'T EXIST" TO ERROR-MESSAGE
+                      ELSE
+                      PERFORM CHECK_ROOM_STATUS
+                      IF Wtrouve = 0 THEN
+                          MOVE "ROOM IS OUT OF SERVICE"
+                              TO ERROR-MESSAGE
+                      ELSE
+                          PERFORM CHECK_ROOM_CAPACITY
+                          IF Wtrouve = 0 THEN
+                              MOVE
+                               "PARTY SIZE EXCEEDS ROOM CAPACITY"
+                                  TO ERROR-MESSAGE
+                          ELSE
+                          PERFORM CHECK_ROOM_OPERATING_HOURS
+                          IF Wtrouve = 0 THEN
+                              MOVE "ROOM CLOSED AT THAT HOUR"
+                                  TO ERROR-MESSAGE
+                          ELSE
+                              OPEN INPUT fresa
+                                  PERFORM RESA_EXIST_DATE
+                              CLOSE fresa
+                              IF Wtrouve = 1 THEN
+                          MOVE "RESERVATION ALREADY EXIST ON THIS DATE"
+                              TO ERROR-MESSAGE
+                              ELSE
+                                  MOVE 1 TO Wvalide
+                              END-IF
+                          END-IF
+                          END-IF
+                      END-IF
+                      END-IF
+                      END-IF
+                  END-IF
+                  IF MENU-VALIDATE = "N" THEN
+                      MOVE 1 TO Wvalide
+                  END-IF
               END-PERFORM
               IF MENU-VALIDATE = "Y" OR MENU-VALIDATE = "y" THEN
+                  PERFORM CALCULATE_HOUR_RESA
+                  MOVE 1tamp_fresa TO tamp_fresa
                   OPEN I-O fresa
                       READ fresa
                       INVALID KEY
                           MOVE "INEXISTING RESERVATION" TO ERROR-MESSAGE
                       NOT INVALID KEY
+                          MOVE 1tamp_fresa TO tamp_fresa
                           REWRITE tamp_fresa
+                          MOVE "fresa" TO WS-AUDIT-FILE
+                          MOVE fr_numResa TO WS-AUDIT-KEY
+                          MOVE "MODIFY" TO WS-AUDIT-OP
+                          PERFORM AUDIT_LOG
                       END-READ
                   CLOSE fresa
               ELSE
@@ -25,31 +91,184 @@
             END-IF.
 
 
-       MODIF_PERSONNEL.
-           MOVE 0 TO Wvalide
-           PERFORM WITH TEST AFTER UNTIL Wvalide = 1
-               ACCEPT PERS-EDITING-SCREEN
+      * REQUIRES A RESERVATION ALREADY LOADED VIA SEARCH_RESA
+      * (Wtrouve = 1). ASKS FOR A NEW ROOM NUMBER AND RE-RUNS THE
+      * SAME ROOM_EXIST/CHECK_ROOM_STATUS/CHECK_ROOM_CAPACITY/
+      * RESA_EXIST_DATE VALIDATION CHAIN MODIF_RESERVATION USES,
+      * SNAPSHOTTING THE CANDIDATE INTO 1tamp_fresa SO
+      * RESA_EXIST_DATE'S fr_numResa NOT = 1fr_numResa SELF-EXCLUSION
+      * KEEPS THE RESERVATION'S OWN UNCHANGED RECORD FROM
+      * FALSE-MATCHING ITSELF. UNLIKE MODIF_RESERVATION, fresa IS
+      * OPENED FRESH AROUND EACH RESA_EXIST_DATE CALL SO ITS PLAIN
+      * SEQUENTIAL READ RESCANS FROM THE TOP ON EVERY RETRY INSTEAD OF
+      * PICKING UP WHERE THE LAST ATTEMPT LEFT OFF. ONCE THE MOVE IS
+      * CONFIRMED AND REWRITTEN, RECONCILES fmis FOR BOTH ROOMS -
+      * CANCEL_OLD_ROOM_MISSION DROPS THE OLD ROOM'S ALREADY-GENERATED
+      * END-OF-STAY CLEANING FOR THIS STAY (IF ANY),
+      * CREATE_IMMEDIATE_CLEANING_MISSION SCHEDULES THE VACATED OLD
+      * ROOM'S ACTUAL CLEANING FOR RIGHT NOW, AND
+      * ENSURE_NEW_ROOM_CHECKOUT_MISSION MAKES SURE THE NEW ROOM HAS
+      * ITS OWN END-OF-STAY MISSION - SO THE NIGHTLY GENERATE_MISSION
+      * RUN NEVER HAS TO TREAT A SWAPPED RESERVATION ANY DIFFERENTLY.
+       ROOM_SWAP.
+           IF Wtrouve EQUAL 1 THEN
+               MOVE fr_numCh TO WS-SWAP-OLD-ROOM
                MOVE " " TO ERROR-MESSAGE
-               MOVE 1 TO Wvalide
-           END-PERFORM
-           IF MENU-VALIDATE = "Y" OR MENU-VALIDATE = "y" THEN
-               OPEN I-O fpers
-                   PERFORM WITH TEST AFTER UNTIL Wfin = 1 
-                                   AND Wtrouve = 1
-                       READ fpers
-                       AT END
-                           MOVE 1 TO Wfin
-                       NOT AT END
-      *                    USE 1 tamp_fpers                 
-                           IF tamp_fpers = 1tamp_fpers THEN
-                               REWRITE tamp_fpers
+               MOVE 0 TO Wvalide
+               PERFORM WITH TEST AFTER UNTIL Wvalide = 1
+                   OR MENU-VALIDATE = "N"
+                   ACCEPT ROOM-SWAP-SCREEN
+                   MOVE " " TO ERROR-MESSAGE
+                   IF fr_numCh = WS-SWAP-OLD-ROOM THEN
+                       MOVE "ALREADY IN THIS ROOM" TO ERROR-MESSAGE
+                   ELSE
+                       PERFORM ROOM_EXIST
+                       IF Wtrouve = 0 THEN
+                           MOVE "ROOM DOESN'T EXIST" TO ERROR-MESSAGE
+                       ELSE
+                           PERFORM CHECK_ROOM_STATUS
+                           IF Wtrouve = 0 THEN
+                               MOVE "ROOM IS OUT OF SERVICE" TO
+                                   ERROR-MESSAGE
+                           ELSE
+                               PERFORM CHECK_ROOM_CAPACITY
+                               IF Wtrouve = 0 THEN
+                                   MOVE
+                                    "PARTY SIZE EXCEEDS ROOM CAPACITY"
+                                       TO ERROR-MESSAGE
+                               ELSE
+                               PERFORM CHECK_ROOM_OPERATING_HOURS
+                               IF Wtrouve = 0 THEN
+                                   MOVE "ROOM CLOSED AT THAT HOUR" TO
+                                       ERROR-MESSAGE
+                               ELSE
+                                   MOVE tamp_fresa TO 1tamp_fresa
+                                   OPEN INPUT fresa
+                                       PERFORM RESA_EXIST_DATE
+                                   CLOSE fresa
+                                   IF Wtrouve = 1 THEN
+                          MOVE "RESERVATION ALREADY EXIST ON THIS DATE"
+                                           TO ERROR-MESSAGE
+                                   ELSE
+                                       MOVE 1 TO Wvalide
+                                   END-IF
+                               END-IF
+                               END-IF
                            END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF MENU-VALIDATE = "Y" OR MENU-VALIDATE = "y" THEN
+                   MOVE 1tamp_fresa TO tamp_fresa
+                   OPEN I-O fresa
+                       READ fresa
+                           INVALID KEY
+                               MOVE "INEXISTING RESERVATION" TO
+                                   ERROR-MESSAGE
+                           NOT INVALID KEY
+                               MOVE 1tamp_fresa TO tamp_fresa
+                               REWRITE tamp_fresa
+                                   INVALID KEY
+                                       MOVE "ROOM SWAP FAILED" TO
+                                           ERROR-MESSAGE
+                                   NOT INVALID KEY
+                                       MOVE "fresa" TO WS-AUDIT-FILE
+                                       MOVE fr_numResa TO
+                                           WS-AUDIT-KEY
+                                       MOVE "MODIFY" TO WS-AUDIT-OP
+                                       PERFORM AUDIT_LOG
+                                       MOVE "ROOM SWAP SUCCESS" TO
+                                           ERROR-MESSAGE
+                                       PERFORM CANCEL_OLD_ROOM_MISSION
+                                       PERFORM
+                                     CREATE_IMMEDIATE_CLEANING_MISSION
+                                       PERFORM
+                                     ENSURE_NEW_ROOM_CHECKOUT_MISSION
+                               END-REWRITE
                        END-READ
-                   END-PERFORM
-               CLOSE fpers
-           ELSE
-               MOVE "MODIFICATION ABORT" TO ERROR-MESSAGE
+                   CLOSE fresa
+               ELSE
+                   MOVE "ROOM SWAP ABORT" TO ERROR-MESSAGE
+               END-IF
            END-IF.
+
+
+      * ASKS FOR THE TARGET fp_numP FIRST (SAME "GET ID, THEN EDIT"
+      * SHAPE MODIF_ROOM USES VIA ROOM_GET_ID), READS THAT SPECIFIC
+      * fpers RECORD KEYED, THEN LOADS ITS CURRENT VALUES INTO
+      * 1tamp_fpers SO PERS-EDITING-SCREEN (WHICH EDITS THE 1fp_*
+      * FIELDS, SAME AS ADD_PERSONNEL) STARTS FROM THE EXISTING
+      * RECORD RATHER THAN BLANK. 1fp_motDePasse IS LEFT BLANK RATHER
+      * THAN PRE-FILLED WITH THE STORED HASH - LEAVING IT BLANK KEEPS
+      * THE CURRENT PASSWORD, TYPING A NEW ONE REPLACES IT - SO A SAVE
+      * THAT DOESN'T TOUCH THE PASSWORD FIELD DOESN'T RE-HASH AN
+      * ALREADY-HASHED VALUE AND LOCK THE ACCOUNT OUT.
+       MODIF_PERSONNEL.
+           MOVE 0 TO Wtrouve
+           MOVE " " TO ERROR-MESSAGE
+           ACCEPT PERS_GET_ID
+           OPEN I-O fpers
+               READ fpers
+                   INVALID KEY
+                       MOVE "INEXISTING STAFF MEMBER" TO ERROR-MESSAGE
+                   NOT INVALID KEY
+                       MOVE 1 TO Wtrouve
+                       MOVE fp_numP TO 1fp_numP
+                       MOVE fp_nom TO 1fp_nom
+                       MOVE fp_prenom TO 1fp_prenom
+                       MOVE fp_type TO 1fp_type
+                       MOVE " " TO 1fp_motDePasse
+                       MOVE fp_year TO 1fp_year
+                       MOVE fp_month TO 1fp_month
+                       MOVE fp_day TO 1fp_day
+                       MOVE fp_actif TO 1fp_actif
+               END-READ
+               IF Wtrouve = 1 THEN
+                   MOVE 0 TO Wvalide
+                   PERFORM WITH TEST AFTER UNTIL
+                       Wvalide = 1 OR MENU-VALIDATE = "N"
+                       ACCEPT PERS-EDITING-SCREEN
+                       MOVE " " TO ERROR-MESSAGE
+                       IF 1fp_type = 0 OR 1fp_type = 1 OR
+                           1fp_type = 2 THEN
+                           IF 1fp_actif = 0 OR 1fp_actif = 1 OR
+                               1fp_actif = 2 THEN
+                               MOVE 1 TO Wvalide
+                           ELSE
+                               MOVE "WRONG ACTIF TYPE" TO
+                                   ERROR-MESSAGE
+                           END-IF
+                       ELSE
+                           MOVE "WRONG TYPE TYPE" TO ERROR-MESSAGE
+                       END-IF
+                   END-PERFORM
+                   IF MENU-VALIDATE = "Y" OR MENU-VALIDATE = "y" THEN
+                       MOVE 1fp_nom TO fp_nom
+                       MOVE 1fp_prenom TO fp_prenom
+                       MOVE 1fp_type TO fp_type
+                       MOVE 1fp_year TO fp_year
+                       MOVE 1fp_month TO fp_month
+                       MOVE 1fp_day TO fp_day
+                       MOVE 1fp_actif TO fp_actif
+                       IF FUNCTION TRIM(1fp_motDePasse) NOT = SPACES
+                           THEN
+                           MOVE 1fp_motDePasse TO WS-PASSWORD
+                           PERFORM GENERATE_SALT
+                           MOVE WS-HASH-SALT TO fp_salt
+                           PERFORM HASH_PASSWORD
+                           MOVE WS-PASSWORD-HASH TO fp_motDePasse
+                       END-IF
+                       REWRITE tamp_fpers
+                       MOVE "fpers" TO WS-AUDIT-FILE
+                       MOVE fp_numP TO WS-AUDIT-KEY
+                       MOVE "MODIFY" TO WS-AUDIT-OP
+                       PERFORM AUDIT_LOG
+                       MOVE "MODIFICATION SUCCESS" TO ERROR-MESSAGE
+                   ELSE
+                       MOVE "MODIFICATION ABORT" TO ERROR-MESSAGE
+                   END-IF
+               END-IF
+           CLOSE fpers.
        
 
 
@@ -75,6 +294,10 @@
                        MOVE 1tamp_fcli TO tamp_fcli
                        MOVE "MODIFICATION SUCCESS" TO ERROR-MESSAGE
                        REWRITE tamp_fcli
+                       MOVE "fcli" TO WS-AUDIT-FILE
+                       MOVE fcl_numCl TO WS-AUDIT-KEY
+                       MOVE "MODIFY" TO WS-AUDIT-OP
+                       PERFORM AUDIT_LOG
                    END-READ
                CLOSE fcli
            ELSE
@@ -84,41 +307,220 @@
 
        MODIF_ROOM.
            MOVE 0 TO Wvalide
-           OPEN INPUT fch
+           OPEN I-O fch
            ACCEPT ROOM_GET_ID
            MOVE " " TO ERROR-MESSAGE
-           MOVE fc_numCh TO WS-NUM-CH
-           MOVE 0 TO Wfin
-           MOVE 0 TO Wtrouve
-           MOVE 0 TO Wcompteur
-           PERFORM WITH TEST AFTER UNTIL Wfin = 1 OR Wtrouve = 1
-               READ fch
-                   AT END
-                       MOVE 1 TO Wfin
-                       MOVE "INEXISTING ROOM" TO ERROR-MESSAGE
-                   NOT AT END
-                       IF fc_numCh EQUAL WS-NUM-CH THEN
-                           MOVE 1 TO Wtrouve
-                           PERFORM WITH TEST AFTER UNTIL Wvalide = 1
-                          ACCEPT ROOM-EDITING-SCREEN
-                          MOVE " " TO ERROR-MESSAGE
-                          IF fc_lit = 0 OR fc_lit = 1 OR fc_lit = 2 THEN
-                              MOVE 1 TO Wvalide
+           READ fch
+               INVALID KEY
+                   MOVE "INEXISTING ROOM" TO ERROR-MESSAGE
+               NOT INVALID KEY
+                   PERFORM WITH TEST AFTER UNTIL Wvalide = 1
+                      ACCEPT ROOM-EDITING-SCREEN
+                      MOVE " " TO ERROR-MESSAGE
+                      IF NOT (fc_lit = 0 OR fc_lit = 1
+                          OR fc_lit = 2) THEN
+                          MOVE "WRONG BED TYPE" TO ERROR-MESSAGE
+                      ELSE
+                          IF fc_open_hour > 24 OR fc_close_hour > 24 OR
+                              fc_open_hour >= fc_close_hour THEN
+                              MOVE "WRONG OPERATING HOURS" TO
+                                  ERROR-MESSAGE
                           ELSE
-                              MOVE "WRONG BED TYPE" TO ERROR-MESSAGE
+                              MOVE 1 TO Wvalide
                           END-IF
-                          END-PERFORM
-                      IF MENU-VALIDATE = "Y" OR MENU-VALIDATE = "y" THEN
-                  
-                 
-                          WRITE tamp_fch
-                          END-WRITE
-                      
-                  
-              ELSE
-                 MOVE "MODIFICATION ABORT" TO ERROR-MESSAGE
-              END-IF
+                      END-IF
+                      END-PERFORM
+                  IF MENU-VALIDATE = "Y" OR MENU-VALIDATE = "y" THEN
+                      REWRITE tamp_fch
+                          INVALID KEY
+                              MOVE "MODIFICATION ERROR" TO ERROR-MESSAGE
+                          NOT INVALID KEY
+                              MOVE "fch" TO WS-AUDIT-FILE
+                              MOVE fc_numCh TO WS-AUDIT-KEY
+                              MOVE "MODIFY" TO WS-AUDIT-OP
+                              PERFORM AUDIT_LOG
+                      END-REWRITE
+                  ELSE
+                     MOVE "MODIFICATION ABORT" TO ERROR-MESSAGE
+                  END-IF
+           END-READ
+           CLOSE fch.
+
+      * SETS/CLEARS A ROOM'S MAINTENANCE STATUS SEPARATELY FROM
+      * MODIF_ROOM'S FULL EDIT FORM, SO FRONT DESK CAN FLAG A ROOM OUT
+      * OF SERVICE WITHOUT TOUCHING ITS TYPE/PRICE/DESCRIPTION.
+      * ADD_RESERV'S CHECK_ROOM_STATUS REFUSES BOOKINGS WHILE
+      * fc_status = 1.
+       MARK_ROOM_OUT_OF_SERVICE.
+           OPEN I-O fch
+           ACCEPT ROOM_GET_ID
+           MOVE " " TO ERROR-MESSAGE
+           READ fch
+               INVALID KEY
+                   MOVE "INEXISTING ROOM" TO ERROR-MESSAGE
+               NOT INVALID KEY
+                   MOVE 0 TO Wvalide
+                   PERFORM WITH TEST AFTER UNTIL Wvalide = 1
+                      ACCEPT ROOM-STATUS-SCREEN
+                      MOVE " " TO ERROR-MESSAGE
+                      IF fc_status = 0 OR fc_status = 1 THEN
+                          MOVE 1 TO Wvalide
+                      ELSE
+                          MOVE "WRONG STATUS" TO ERROR-MESSAGE
+                      END-IF
+                   END-PERFORM
+                  IF MENU-VALIDATE = "Y" OR MENU-VALIDATE = "y" THEN
+                      REWRITE tamp_fch
+                          INVALID KEY
+                              MOVE "UPDATE ERROR" TO ERROR-MESSAGE
+                          NOT INVALID KEY
+                              MOVE "fch" TO WS-AUDIT-FILE
+                              MOVE fc_numCh TO WS-AUDIT-KEY
+                              MOVE "MODIFY" TO WS-AUDIT-OP
+                              PERFORM AUDIT_LOG
+                      END-REWRITE
+                  ELSE
+                     MOVE "UPDATE ABORT" TO ERROR-MESSAGE
+                  END-IF
+           END-READ
+           CLOSE fch.
+
+      * RECORDS THE ACTUAL CLOCK-IN TIME FOR A MISSION AGAINST ITS
+      * PLANNED fm_debut/fm_fin WINDOW.
+       CLOCK_IN_MISSION.
+           ACCEPT CLOCK-MISSION-SCREEN
+           MOVE " " TO ERROR-MESSAGE
+           OPEN I-O fmis
+               READ fmis
+                   INVALID KEY
+                       MOVE "MISSION DOESN'T EXIST" TO ERROR-MESSAGE
+                   NOT INVALID KEY
+                       IF fm_reel_debut_year = 0 THEN
+                           MOVE WS-CURRENT-DATE TO fm_reel_debut_date
+                           MOVE WS-CURRENT-HOURS TO
+                               fm_reel_debut_hours
+                           MOVE WS-CURRENT-MINUTE TO
+                               fm_reel_debut_minute
+                           REWRITE tamp_fmis
+                           MOVE "fmis" TO WS-AUDIT-FILE
+                           MOVE fm_numM TO WS-AUDIT-KEY
+                           MOVE "MODIFY" TO WS-AUDIT-OP
+                           PERFORM AUDIT_LOG
+                           MOVE "MISSION CLOCKED IN" TO ERROR-MESSAGE
+                       ELSE
+                           MOVE "MISSION ALREADY CLOCKED IN" TO
+                               ERROR-MESSAGE
                        END-IF
                END-READ
-           END-PERFORM
-           CLOSE fch.
+           CLOSE fmis
+           DISPLAY CLOCK-MISSION-SCREEN.
+
+      * RECORDS THE ACTUAL CLOCK-OUT TIME, ONLY VALID AFTER A CLOCK-IN
+      * HAS ALREADY BEEN RECORDED FOR THIS MISSION.
+       CLOCK_OUT_MISSION.
+           ACCEPT CLOCK-MISSION-SCREEN
+           MOVE " " TO ERROR-MESSAGE
+           OPEN I-O fmis
+               READ fmis
+                   INVALID KEY
+                       MOVE "MISSION DOESN'T EXIST" TO ERROR-MESSAGE
+                   NOT INVALID KEY
+                       IF fm_reel_debut_year = 0 THEN
+                           MOVE "MISSION NOT CLOCKED IN YET" TO
+                               ERROR-MESSAGE
+                       ELSE
+                           IF fm_reel_fin_year NOT = 0 THEN
+                               MOVE "MISSION ALREADY CLOCKED OUT" TO
+                                   ERROR-MESSAGE
+                           ELSE
+                               MOVE WS-CURRENT-DATE TO
+                                   fm_reel_fin_date
+                               MOVE WS-CURRENT-HOURS TO
+                                   fm_reel_fin_hours
+                               MOVE WS-CURRENT-MINUTE TO
+                                   fm_reel_fin_minute
+                               REWRITE tamp_fmis
+                               MOVE "fmis" TO WS-AUDIT-FILE
+                               MOVE fm_numM TO WS-AUDIT-KEY
+                               MOVE "MODIFY" TO WS-AUDIT-OP
+                               PERFORM AUDIT_LOG
+                               MOVE "MISSION CLOCKED OUT" TO
+                                   ERROR-MESSAGE
+                           END-IF
+                       END-IF
+               END-READ
+           CLOSE fmis
+           DISPLAY CLOCK-MISSION-SCREEN.
+
+      * REQUIRES A RESERVATION ALREADY LOADED VIA SEARCH_RESA
+      * (Wtrouve = 1). fr_status TRACKS ACTUAL OCCUPANCY SEPARATELY
+      * FROM THE BOOKED fr_date_debut/fr_date_fin WINDOW
+      * (0 = BOOKED, 1 = CHECKED IN, 2 = CHECKED OUT), SAME
+      * "Wtrouve = 1 FROM A PRIOR SEARCH" PRECONDITION MODIF_RESERVATION
+      * AND ROOM_SWAP USE, SO THIS ONLY EVER ACTS ON THE RESERVATION
+      * THE CLERK JUST LOOKED UP.
+       CHECK_IN_GUEST.
+           IF Wtrouve EQUAL 1 THEN
+               IF fr_status NOT = 0 THEN
+                   MOVE "GUEST ALREADY CHECKED IN OR OUT" TO
+                       ERROR-MESSAGE
+               ELSE
+                   MOVE " " TO MENU-VALIDATE
+                   ACCEPT GUEST-CHECKIN-SCREEN
+                   MOVE " " TO ERROR-MESSAGE
+                   IF MENU-VALIDATE = "Y" OR MENU-VALIDATE = "y" THEN
+                       OPEN I-O fresa
+                           READ fresa
+                               INVALID KEY
+                                   MOVE "INEXISTING RESERVATION" TO
+                                       ERROR-MESSAGE
+                               NOT INVALID KEY
+                                   MOVE 1 TO fr_status
+                                   REWRITE tamp_fresa
+                                   MOVE "fresa" TO WS-AUDIT-FILE
+                                   MOVE fr_numResa TO WS-AUDIT-KEY
+                                   MOVE "MODIFY" TO WS-AUDIT-OP
+                                   PERFORM AUDIT_LOG
+                                   MOVE "GUEST CHECKED IN" TO
+                                       ERROR-MESSAGE
+                           END-READ
+                       CLOSE fresa
+                   ELSE
+                       MOVE "CHECK-IN ABORT" TO ERROR-MESSAGE
+                   END-IF
+               END-IF
+           END-IF.
+
+      * SAME PRECONDITION AS CHECK_IN_GUEST - ONLY MOVES fr_status
+      * FROM CHECKED IN (1) TO CHECKED OUT (2), SO A GUEST CAN'T BE
+      * CHECKED OUT BEFORE THEY WERE EVER CHECKED IN.
+       CHECK_OUT_GUEST.
+           IF Wtrouve EQUAL 1 THEN
+               IF fr_status NOT = 1 THEN
+                   MOVE "GUEST NOT CHECKED IN" TO ERROR-MESSAGE
+               ELSE
+                   MOVE " " TO MENU-VALIDATE
+                   ACCEPT GUEST-CHECKOUT-SCREEN
+                   MOVE " " TO ERROR-MESSAGE
+                   IF MENU-VALIDATE = "Y" OR MENU-VALIDATE = "y" THEN
+                       OPEN I-O fresa
+                           READ fresa
+                               INVALID KEY
+                                   MOVE "INEXISTING RESERVATION" TO
+                                       ERROR-MESSAGE
+                               NOT INVALID KEY
+                                   MOVE 2 TO fr_status
+                                   REWRITE tamp_fresa
+                                   MOVE "fresa" TO WS-AUDIT-FILE
+                                   MOVE fr_numResa TO WS-AUDIT-KEY
+                                   MOVE "MODIFY" TO WS-AUDIT-OP
+                                   PERFORM AUDIT_LOG
+                                   MOVE "GUEST CHECKED OUT" TO
+                                       ERROR-MESSAGE
+                           END-READ
+                       CLOSE fresa
+                   ELSE
+                       MOVE "CHECK-OUT ABORT" TO ERROR-MESSAGE
+                   END-IF
+               END-IF
+           END-IF.
