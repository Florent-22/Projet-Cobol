@@ -1,27 +1,62 @@
        GENERAL SECTION.
-      * NEED TO OPEN ROOM FILE BEFORE PERFORM
-      * RETURN fc_numCh + 1
+      * RETURNS fc_numCh + 1, DRAWN FROM THE fctrl COUNTER RECORD
+      * INSTEAD OF SCANNING fch FOR ITS HIGHEST KEY
        GET_LASTID_ROOM.
-           MOVE 0 TO Wfin
-           MOVE 0 TO fc_numCh
-           PERFORM UNTIL Wfin = 1
-               READ fch
-                   AT END
-                       MOVE 1 TO Wfin
-               END-READ
-           END-PERFORM
-           ADD 1 TO fc_numch.
-       
+           OPEN I-O fctrl
+               MOVE "ROOM" TO fctl_key
+               READ fctrl
+               ADD 1 TO fctl_lastid
+               REWRITE tamp_fctrl
+           CLOSE fctrl
+           MOVE fctl_lastid TO fc_numCh.
+
+      * RETURNS fr_numResa + 1, DRAWN FROM THE fctrl COUNTER RECORD
        GET_LASTID_RESA.
-           MOVE 0 TO Wfin
-           MOVE 0 TO fr_numResa
-           PERFORM UNTIL Wfin = 1
-               READ fresa
-                   AT END
-                       MOVE 1 TO Wfin
-               END-READ
-           END-PERFORM
-           ADD 1 TO fr_numResa.
+           OPEN I-O fctrl
+               MOVE "RESA" TO fctl_key
+               READ fctrl
+               ADD 1 TO fctl_lastid
+               REWRITE tamp_fctrl
+           CLOSE fctrl
+           MOVE fctl_lastid TO fr_numResa.
+
+       GET_LASTID_WAIT.
+           OPEN I-O fctrl
+               MOVE "WAIT" TO fctl_key
+               READ fctrl
+               ADD 1 TO fctl_lastid
+               REWRITE tamp_fctrl
+           CLOSE fctrl
+           MOVE fctl_lastid TO fw_numWait.
+
+      * WS-AUDIT-FILE/WS-AUDIT-KEY/WS-AUDIT-OP MUST BE COMPLETED BEFORE
+      * CALL - APPENDS ONE COMMA-DELIMITED LINE TO
+      * files/audit_trail.csv RECORDING WHO (WS-CURRENT-USER-NUM)
+      * DID WHAT (WS-AUDIT-OP) TO WHICH RECORD (WS-AUDIT-FILE/
+      * WS-AUDIT-KEY) AND WHEN (WS-CURRENT-DATE-DATA).
+       AUDIT_LOG.
+           OPEN EXTEND faudit
+               MOVE SPACES TO tamp_faudit
+               STRING WS-CURRENT-YEAR DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   WS-CURRENT-MONTH DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   WS-CURRENT-DAY DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-CURRENT-HOURS DELIMITED BY SIZE
+                   ":" DELIMITED BY SIZE
+                   WS-CURRENT-MINUTE DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WS-CURRENT-USER-NUM DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-AUDIT-FILE) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-AUDIT-KEY) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-AUDIT-OP) DELIMITED BY SIZE
+                   INTO tamp_faudit
+               WRITE tamp_faudit
+           CLOSE faudit.
 
       * fcl_numCl MUST BE COMPLETED BEFORE PERFORM THIS FUNCTION
        CLIENT_EXIST.
@@ -37,41 +72,271 @@
                END-READ
            CLOSE fcli.
 
+      * CLIENT_EXIST MUST BE PERFORMED FIRST AND HAVE FOUND THE CLIENT
+      * (LEAVES tamp_fcli ON THE MATCH, SO fcl_status IS ALREADY
+      * THERE) - Wtrouve = 1 WHEN THE CLIENT IS OK TO BOOK (fcl_status
+      * = 0), 0 OTHERWISE. SAME fcl_status CODES AS ADD-CLI-SCREEN -
+      * 0 OK, 1 FLAGGED, 2 BANNED.
+       CHECK_CLIENT_STATUS.
+           IF fcl_status = 0 THEN
+               MOVE 1 TO Wtrouve
+           ELSE
+               MOVE 0 TO Wtrouve
+           END-IF.
+
+      * fr_numCh MUST BE COMPLETED BEFORE PERFORM THIS FUNCTION -
+      * LEAVES tamp_fch ON THE MATCHED ROOM, SAME AS CLIENT_EXIST
        ROOM_EXIST.
-           MOVE 0 TO Wfin
            MOVE 0 TO Wtrouve
            OPEN INPUT fch
-               PERFORM WITH TEST AFTER UNTIL Wfin = 1 OR Wtrouve = 1
-                   READ fch
+               MOVE fr_numCh TO fc_numCh
+               READ fch
+                   INVALID KEY
+                       MOVE 0 TO Wtrouve
+                   NOT INVALID KEY
+                       MOVE 1 TO Wtrouve
+               END-READ
+           CLOSE fch.
+
+      * ROOM_EXIST MUST BE PERFORMED FIRST AND HAVE FOUND THE ROOM
+      * (LEAVES tamp_fch ON THE MATCH, SO fc_status IS ALREADY THERE) -
+      * Wtrouve = 1 WHEN THE ROOM IS IN SERVICE (fc_status = 0), 0
+      * WHEN OUT OF SERVICE.
+       CHECK_ROOM_STATUS.
+           IF fc_status = 0 THEN
+               MOVE 1 TO Wtrouve
+           ELSE
+               MOVE 0 TO Wtrouve
+           END-IF.
+
+      * fc_lit AND fr_nb_guests MUST BE COMPLETED BEFORE CALL
+      * (ROOM_EXIST LEAVES tamp_fch ON THE MATCHED ROOM) - Wtrouve = 1
+      * WHEN THE PARTY FITS THE ROOM'S BED TYPE, 0 OTHERWISE.
+      * 0 -> NORMAL SLEEPS 1, 1 -> KING SIZE SLEEPS 2, 2 -> DOUBLE
+      * (TWO BEDS) SLEEPS 4, SAME CODES ROOM-EDITING-SCREEN SHOWS FOR
+      * fc_lit.
+       CHECK_ROOM_CAPACITY.
+           EVALUATE fc_lit
+               WHEN 0
+                   MOVE 1 TO WS-ROOM-CAPACITY
+               WHEN 1
+                   MOVE 2 TO WS-ROOM-CAPACITY
+               WHEN 2
+                   MOVE 4 TO WS-ROOM-CAPACITY
+           END-EVALUATE
+           IF fr_nb_guests > WS-ROOM-CAPACITY THEN
+               MOVE 0 TO Wtrouve
+           ELSE
+               MOVE 1 TO Wtrouve
+           END-IF.
+
+      * ROOM_EXIST MUST BE PERFORMED FIRST (LEAVES tamp_fch ON THE
+      * MATCH, SO fc_open_hour/fc_close_hour ARE ALREADY THERE) AND
+      * fr_date_debut_hours MUST HOLD THE REQUESTED CHECK-IN TIME -
+      * Wtrouve = 1 WHEN THE ROOM IS BOOKABLE AT THAT HOUR, 0 WHEN
+      * OUTSIDE ITS OPERATING HOURS. fc_open_hour = 0 AND
+      * fc_close_hour = 24 MEANS NO RESTRICTION (THE DEFAULT FOR ROOMS
+      * CREATED BEFORE THIS CHECK EXISTED).
+       CHECK_ROOM_OPERATING_HOURS.
+           IF fc_open_hour = 0 AND fc_close_hour = 24 THEN
+               MOVE 1 TO Wtrouve
+           ELSE
+               IF fr_date_debut_hours < fc_open_hour OR
+                   fr_date_debut_hours >= fc_close_hour THEN
+                   MOVE 0 TO Wtrouve
+               ELSE
+                   IF fr_date_fin_hours < fc_open_hour OR
+                       fr_date_fin_hours >= fc_close_hour THEN
+                       MOVE 0 TO Wtrouve
+                   ELSE
+                       MOVE 1 TO Wtrouve
+                   END-IF
+               END-IF
+           END-IF.
+
+      * fcl_numCl MUST HOLD THE CLIENT - RESCANS fch ROOM BY ROOM,
+      * TALLYING HOW MANY PAST STAYS (fresa PLUS fresaarch) THAT
+      * CLIENT HAD IN EACH ROOM VIA COUNT_STAYS_IN_ROOM_FOR_CLIENT,
+      * SAME "RESTART PER BUCKET" SHAPE TALLY_TREND_BUCKET USES FOR
+      * MONTHS - HERE THE BUCKET SET IS EVERY ROOM NUMBER IN fch
+      * RATHER THAN A FIXED CALENDAR RANGE. LEAVES THE MOST-BOOKED
+      * ROOM IN WS-PREF-BEST-ROOM (0 IF THE CLIENT HAS NO PAST STAYS
+      * AT ALL). CALLER IS RESPONSIBLE FOR MOVING IT INTO
+      * fcl_preferred_room AND REWRITING fcli.
+       LEARN_PREFERRED_ROOM.
+           MOVE 0 TO WS-PREF-BEST-ROOM
+           MOVE 0 TO WS-PREF-BEST-COUNT
+           OPEN INPUT fch
+               MOVE 0 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ fch NEXT
                        AT END
                            MOVE 1 TO Wfin
                        NOT AT END
-                           IF fc_numCh EQUAL fr_numCh THEN
-                               MOVE 1 TO Wtrouve
+                           PERFORM COUNT_STAYS_IN_ROOM_FOR_CLIENT
+                           IF WS-PREF-CUR-COUNT > WS-PREF-BEST-COUNT
+                               THEN
+                               MOVE WS-PREF-CUR-COUNT TO
+                                   WS-PREF-BEST-COUNT
+                               MOVE fc_numCh TO WS-PREF-BEST-ROOM
                            END-IF
                    END-READ
                END-PERFORM
            CLOSE fch.
 
+      * fc_numCh MUST HOLD THE CANDIDATE ROOM AND fcl_numCl THE
+      * CLIENT BEFORE CALL - LEAVES THE COMBINED fresa + fresaarch
+      * STAY COUNT FOR THAT CLIENT/ROOM PAIR IN WS-PREF-CUR-COUNT.
+       COUNT_STAYS_IN_ROOM_FOR_CLIENT.
+           MOVE 0 TO WS-PREF-CUR-COUNT
+           MOVE fcl_numCl TO fr_numCl
+           OPEN INPUT fresa
+               START fresa KEY IS EQUAL fr_numCl
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 0 TO Wfin
+                       MOVE 0 TO Wstop
+                       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                           OR Wstop = 1
+                           READ fresa NEXT
+                               AT END
+                                   MOVE 1 TO Wfin
+                               NOT AT END
+                                   IF fr_numCl NOT = fcl_numCl THEN
+                                       MOVE 1 TO Wstop
+                                   ELSE
+                                       IF fr_numCh = fc_numCh THEN
+                                           ADD 1 TO WS-PREF-CUR-COUNT
+                                       END-IF
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+               END-START
+           CLOSE fresa
+           MOVE fcl_numCl TO fra_numCl
+           OPEN INPUT fresaarch
+               START fresaarch KEY IS EQUAL fra_numCl
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 0 TO Wfin
+                       MOVE 0 TO Wstop
+                       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                           OR Wstop = 1
+                           READ fresaarch NEXT
+                               AT END
+                                   MOVE 1 TO Wfin
+                               NOT AT END
+                                   IF fra_numCl NOT = fcl_numCl THEN
+                                       MOVE 1 TO Wstop
+                                   ELSE
+                                       IF fra_numCh = fc_numCh THEN
+                                           ADD 1 TO WS-PREF-CUR-COUNT
+                                       END-IF
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+               END-START
+           CLOSE fresaarch.
+
+      * RETURNS fcl_numCl + 1, DRAWN FROM THE fctrl COUNTER RECORD
        GET_LASTID_CLIENT.
-           MOVE 0 TO Wfin
-           MOVE 0 TO fcl_numCl
-           PERFORM UNTIL Wfin = 1
-               READ fcli
-                   AT END
-                       MOVE 1 TO Wfin
-               END-READ
-           END-PERFORM
-           ADD 1 TO fcl_numCl.
+           OPEN I-O fctrl
+               MOVE "CLI " TO fctl_key
+               READ fctrl
+               ADD 1 TO fctl_lastid
+               REWRITE tamp_fctrl
+           CLOSE fctrl
+           MOVE fctl_lastid TO fcl_numCl.
+
+      * WS-LOGIN MUST MATCH THE RECORD ALREADY IN tamp_fpers -
+      * PERSISTS fp_fail_count/fp_lock_until TO DISK BY A DIRECT
+      * KEYED READ/REWRITE ON fp_numP. THE READ OVERWRITES
+      * tamp_fpers, SO THE VALUES TO PERSIST ARE HELD ASIDE FIRST.
+       UPDATE_LOGIN_ATTEMPT.
+           MOVE fp_fail_count TO WS-HOLD-FAIL-COUNT
+           MOVE fp_lock_until TO WS-HOLD-LOCK-UNTIL
+           OPEN I-O fpers
+              MOVE WS-LOGIN TO fp_numP
+              READ fpers
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    MOVE WS-HOLD-FAIL-COUNT TO fp_fail_count
+                    MOVE WS-HOLD-LOCK-UNTIL TO fp_lock_until
+                    REWRITE tamp_fpers
+              END-READ
+           CLOSE fpers.
+
+      * WS-NOW-DATETIME MUST BE SET - SETS fp_lock_until TO
+      * WS-LOCKOUT-MINUTES FROM NOW, SAME HOUR/DAY ROLLOVER STYLE AS
+      * CALCULATE_HOUR_RESA
+       SET_LOCK_UNTIL.
+           MOVE WS-NOW-DATE TO fp_lock_until_date
+           MOVE WS-NOW-HOURS TO fp_lock_until_hours
+           ADD WS-LOCKOUT-MINUTES TO WS-NOW-MINUTE
+               GIVING fp_lock_until_minute
+           IF fp_lock_until_minute >= 60 THEN
+               SUBTRACT 60 FROM fp_lock_until_minute
+               ADD 1 TO fp_lock_until_hours
+           END-IF
+           IF fp_lock_until_hours >= 24 THEN
+               SUBTRACT 24 FROM fp_lock_until_hours
+               ADD 1 TO fp_lock_until_day
+           END-IF.
+
+       RESET_LOCK_UNTIL.
+           MOVE 0 TO fp_lock_until_year
+           MOVE 0 TO fp_lock_until_month
+           MOVE 0 TO fp_lock_until_day
+           MOVE 0 TO fp_lock_until_hours
+           MOVE 0 TO fp_lock_until_minute.
 
       * tamp_fresa must be completed
        CALCULATE_HOUR_RESA.
-      *    ADD 2 HOUR TO CLEAN THE ROOM    
+      *    ADD 2 HOUR TO CLEAN THE ROOM
            ADD 2 TO fr_duree_hours
            ADD fr_duree_hours TO fr_date_fin_hours
            IF fr_date_fin_hours >= 24 THEN
                SUBTRACT 24 FROM fr_date_fin_hours
                ADD 1 TO fr_date_fin_day
+           END-IF
+      *    ADD fr_nights FULL DAYS FOR MULTI-NIGHT STAYS
+           ADD fr_nights TO fr_date_fin_day.
+
+      * fr_date_debut_year/month/day MUST BE POPULATED BEFORE CALL -
+      * LEAVES 0 (SATURDAY) THROUGH 6 (FRIDAY) IN WS-DAY-OF-WEEK,
+      * COMPUTED VIA ZELLER'S CONGRUENCE.
+       GET_DAY_OF_WEEK.
+           IF fr_date_debut_month < 3 THEN
+               COMPUTE WS-ZELLER-MONTH = fr_date_debut_month + 12
+               COMPUTE WS-ZELLER-YEAR = fr_date_debut_year - 1
+           ELSE
+               MOVE fr_date_debut_month TO WS-ZELLER-MONTH
+               MOVE fr_date_debut_year TO WS-ZELLER-YEAR
+           END-IF
+           COMPUTE WS-ZELLER-K = FUNCTION MOD(WS-ZELLER-YEAR, 100)
+           COMPUTE WS-ZELLER-J = WS-ZELLER-YEAR / 100
+           COMPUTE WS-DAY-OF-WEEK = FUNCTION MOD(
+               fr_date_debut_day +
+               ((13 * (WS-ZELLER-MONTH + 1)) / 5) +
+               WS-ZELLER-K + (WS-ZELLER-K / 4) +
+               (WS-ZELLER-J / 4) + (5 * WS-ZELLER-J), 7).
+
+      * fr_date_debut AND fc_prix_heure(_weekend) MUST BE POPULATED
+      * BEFORE CALL - LEAVES THE APPLICABLE HOURLY RATE IN
+      * WS-REV-PRICE, PICKING THE WEEKEND RATE ON SATURDAY/SUNDAY.
+       GET_ROOM_RATE_FOR_DATE.
+           PERFORM GET_DAY_OF_WEEK
+           IF WS-DAY-OF-WEEK = 0 OR WS-DAY-OF-WEEK = 1 THEN
+               COMPUTE WS-REV-PRICE =
+                   fc_prix_heure_weekend_entier +
+                   (fc_prix_heure_weekend_decimal / 100)
+           ELSE
+               COMPUTE WS-REV-PRICE =
+                   fc_prix_heure_entier +
+                   (fc_prix_heure_decimal / 100)
            END-IF.
 
       * tamp_fresa MUST BE COMPLETED BEFORE CALL
@@ -93,16 +358,48 @@
                END-START
            CLOSE fmis.
        
+      * RETURNS fm_numM + 1, DRAWN FROM THE fctrl COUNTER RECORD
        GET_LASTID_MISSION.
-           MOVE 0 TO Wstop
-           MOVE 0 TO fm_numM
-           PERFORM UNTIL Wstop = 1
-               READ fmis
-                   AT END
-                       MOVE 1 TO Wstop
-               END-READ
-           END-PERFORM
-           ADD 1 TO fm_numM.
+           OPEN I-O fctrl
+               MOVE "MIS " TO fctl_key
+               READ fctrl
+               ADD 1 TO fctl_lastid
+               REWRITE tamp_fctrl
+           CLOSE fctrl
+           MOVE fctl_lastid TO fm_numM.
+
+      * READS THE fctrl "GENM" RECORD INTO WS-GENM-CHECKPOINT - THE
+      * fr_numResa THROUGH WHICH GENERATE_MISSION'S SCAN HAS FULLY
+      * FINISHED. STAYS AT 0 ON A FRESH RUN.
+       GET_GENM_CHECKPOINT.
+           OPEN INPUT fctrl
+               MOVE "GENM" TO fctl_key
+               READ fctrl
+               MOVE fctl_lastid TO WS-GENM-CHECKPOINT
+           CLOSE fctrl.
+
+      * fr_numResa MUST HOLD THE RESERVATION JUST FINISHED - PERSISTS
+      * IT AS THE RESUME POINT SO A CRASHED RUN PICKS UP AFTER THE
+      * LAST COMPLETED RESERVATION INSTEAD OF FROM SCRATCH.
+       SET_GENM_CHECKPOINT.
+           OPEN I-O fctrl
+               MOVE "GENM" TO fctl_key
+               READ fctrl
+               MOVE fr_numResa TO fctl_lastid
+               REWRITE tamp_fctrl
+           CLOSE fctrl.
+
+      * CALLED ONCE THE SCAN REACHES THE END NORMALLY - CLEARS THE
+      * CHECKPOINT SO THE NEXT RUN RE-EXAMINES EVERY RESERVATION FOR
+      * ELIGIBILITY (A RESERVATION SEEN BUT NOT YET DUE FOR CHECKOUT
+      * THIS RUN MAY BECOME DUE BY THE NEXT ONE).
+       CLEAR_GENM_CHECKPOINT.
+           OPEN I-O fctrl
+               MOVE "GENM" TO fctl_key
+               READ fctrl
+               MOVE 0 TO fctl_lastid
+               REWRITE tamp_fctrl
+           CLOSE fctrl.
 
        GET_NB_PERS.
            MOVE 0 TO Wstop
@@ -118,6 +415,116 @@
            END-PERFORM
            CLOSE fpers.
 
+      * PICKS THE ACTIVE (fp_actif = 1) STAFF MEMBER WITH THE FEWEST
+      * MISSIONS ALREADY ASSIGNED FOR WS-CURRENT-DATE AND LEAVES THEIR
+      * fp_numP IN fm_numP, READY TO BE WRITTEN TO tamp_fmis. SKIPS
+      * ANYONE WHOSE EXISTING fmis WINDOW OVERLAPS WS-NEWMIS-DEBUT/
+      * WS-NEWMIS-FIN (THE MISSION ABOUT TO BE CREATED), THE SAME
+      * OVERLAP TEST RESA_EXIST_DATE USES FOR ROOMS - CALLER MUST SET
+      * THOSE TWO FIELDS BEFORE CALLING.
+       ASSIGN_LEAST_LOADED_CLEANER.
+           MOVE 0 TO WS-BEST-NUMP
+           MOVE 999 TO WS-BEST-COUNT
+           OPEN INPUT fpers
+               MOVE 0 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ fpers
+                       AT END
+                           MOVE 1 TO Wfin
+                       NOT AT END
+                           IF fp_actif = 1 THEN
+                               MOVE fp_numP TO WS-NUMP
+                               PERFORM STAFF_HAS_MISSION_CONFLICT
+                               IF Wtrouve = 0 THEN
+                                   PERFORM
+                                       COUNT_MISSIONS_TODAY_FOR_STAFF
+                                   IF WS-CUR-COUNT < WS-BEST-COUNT THEN
+                                       MOVE WS-CUR-COUNT TO
+                                           WS-BEST-COUNT
+                                       MOVE fp_numP TO WS-BEST-NUMP
+                                   END-IF
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           CLOSE fpers
+           MOVE WS-BEST-NUMP TO fm_numP.
+
+      * WS-NUMP MUST HOLD THE CANDIDATE fp_numP, WS-NEWMIS-DEBUT/
+      * WS-NEWMIS-FIN THE NEW MISSION'S WINDOW BEFORE CALL. LEAVES
+      * Wtrouve = 1 IF THIS STAFF MEMBER ALREADY HAS AN fmis RECORD
+      * THAT OVERLAPS THAT WINDOW.
+       STAFF_HAS_MISSION_CONFLICT.
+           MOVE 0 TO Wtrouve
+           MOVE WS-NUMP TO fm_numP
+           OPEN INPUT fmis
+               START fmis KEY IS EQUAL fm_numP
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 0 TO Wfin
+                       MOVE 0 TO Wstop
+                       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                           OR Wstop = 1
+                           READ fmis NEXT
+                               AT END
+                                   MOVE 1 TO Wfin
+                               NOT AT END
+                                   IF fm_numP NOT = WS-NUMP THEN
+                                       MOVE 1 TO Wstop
+                                   ELSE
+                                       IF WS-NEWMIS-DEBUT < fm_fin AND
+                                           fm_debut < WS-NEWMIS-FIN THEN
+                                           MOVE 1 TO Wtrouve
+                                           MOVE 1 TO Wstop
+                                       END-IF
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+               END-START
+           CLOSE fmis.
+
+      * WS-NUMP MUST HOLD THE CANDIDATE fp_numP BEFORE CALL. COUNTS
+      * THAT STAFF MEMBER'S fmis RECORDS ENDING ON WS-CURRENT-DATE,
+      * THE SAME TALLY DISPLAY_NB_MISSION_JOUR SHOWS ON SCREEN.
+       COUNT_MISSIONS_TODAY_FOR_STAFF.
+           MOVE 0 TO WS-CUR-COUNT
+           MOVE WS-NUMP TO fm_numP
+           OPEN INPUT fmis
+               START fmis KEY IS EQUAL fm_numP
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 0 TO Wfin
+                       MOVE 0 TO Wstop
+                       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                           OR Wstop = 1
+                           READ fmis NEXT
+                               AT END
+                                   MOVE 1 TO Wfin
+                               NOT AT END
+                                   IF fm_numP = WS-NUMP THEN
+                                       IF fm_fin_date =
+                                           WS-CURRENT-DATE THEN
+                                           ADD 1 TO WS-CUR-COUNT
+                                       END-IF
+                                   ELSE
+                                       MOVE 1 TO Wstop
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+               END-START
+           CLOSE fmis.
+
+      * 1tamp_fresa MUST HOLD THE CANDIDATE RESERVATION BEFORE CALL.
+      * PROPER START/END INTERVAL OVERLAP TEST ON THE SAME ROOM, USING
+      * FULL DATE+TIME (fr_date_debut/fr_date_fin INCLUDE THE MINUTE)
+      * SO NEIGHBORING SLOTS THAT ONLY CLASH BY MINUTES ARE CAUGHT.
+      * THE CANDIDATE'S OWN fr_numResa IS EXCLUDED FROM THE MATCH SO
+      * MODIF_RESERVATION CAN REUSE THIS PARAGRAPH WITHOUT THE
+      * RESERVATION'S OWN UNCHANGED ON-DISK RECORD SELF-MATCHING AS A
+      * FALSE DOUBLE-BOOKING (A NO-OP FOR ADD_RESERV, WHOSE CANDIDATE
+      * IS ALWAYS A BRAND-NEW fr_numResa).
        RESA_EXIST_DATE.
            MOVE 0 TO Wfin
            MOVE 0 TO Wtrouve
@@ -126,35 +533,134 @@
                AT END
                    MOVE 1 TO Wfin
                NOT AT END
-                   IF fr_date_debut_day = 1fr_date_debut_day THEN
-                       IF fr_date_debut_month = 1fr_date_debut_month 
-                           THEN
-                           IF fr_date_debut_year = 1fr_date_debut_year
-                               THEN
-                               IF (fr_date_debut_hours 
-                                   >= 1fr_date_debut_hours AND 
-                                   fr_date_fin_hours >= 
-                                   1fr_date_fin_hours) OR 
-                                   (fr_date_debut_hours 
-                                   <= 1fr_date_debut_hours AND 
-                                   fr_date_fin_hours <= 
-                                   1fr_date_fin_hours) OR 
-                                   (fr_date_debut_hours 
-                                   <= 1fr_date_debut_hours AND 
-                                   fr_date_fin_hours <= 
-                                   1fr_date_fin_hours) OR 
-                                   (fr_date_debut_hours 
-                                   >= 1fr_date_debut_hours AND 
-                                   fr_date_fin_hours >= 
-                                   1fr_date_fin_hours) THEN
-                                   MOVE 1 TO Wtrouve
-                               END-IF
-                           END-IF
+                   IF fr_numCh = 1fr_numCh AND
+                       fr_numResa NOT = 1fr_numResa THEN
+                       IF fr_date_debut < 1fr_date_fin AND
+                           1fr_date_debut < fr_date_fin THEN
+                           MOVE 1 TO Wtrouve
                        END-IF
                    END-IF
                END-READ
            END-PERFORM.
 
+      * WS-SWAP-OLD-ROOM MUST HOLD THE ROOM THE GUEST IS LEAVING AND
+      * tamp_fresa THE RESERVATION BEING SWAPPED (fr_date_fin
+      * UNTOUCHED BY THE SWAP ITSELF) - WALKS THE OLD ROOM'S fm_numCh
+      * ALTERNATE-KEY GROUP LOOKING FOR THE END-OF-STAY MISSION
+      * GENERATE_MISSION WOULD HAVE ALREADY WRITTEN FOR THIS STAY
+      * (fm_fin MATCHES fr_date_fin EXACTLY, THE SAME VALUE
+      * GENERATE_MISSION MOVES IN) AND DELETES IT - THAT ROOM WON'T BE
+      * CHECKED OUT OF ANYMORE SO THE SCHEDULED CLEANING NO LONGER
+      * APPLIES. A NO-OP WHEN GENERATE_MISSION HASN'T RUN FOR THIS
+      * STAY YET. CREATE_IMMEDIATE_CLEANING_MISSION COVERS THE
+      * REPLACEMENT CLEANING THE VACATED ROOM ACTUALLY NEEDS NOW.
+       CANCEL_OLD_ROOM_MISSION.
+           MOVE 0 TO Wfin
+           MOVE 0 TO Wstop
+           MOVE WS-SWAP-OLD-ROOM TO fm_numCh
+           OPEN I-O fmis
+               START fmis KEY IS EQUAL fm_numCh
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                           OR Wstop = 1
+                           READ fmis NEXT
+                               AT END
+                                   MOVE 1 TO Wfin
+                               NOT AT END
+                                   IF fm_numCh NOT = WS-SWAP-OLD-ROOM
+                                       THEN
+                                       MOVE 1 TO Wstop
+                                   ELSE
+                                       IF fm_fin = fr_date_fin THEN
+                                           MOVE fm_numM TO
+                                               WS-AUDIT-KEY
+                                           DELETE fmis RECORD
+                                           MOVE "fmis" TO
+                                               WS-AUDIT-FILE
+                                           MOVE "DELETE" TO
+                                               WS-AUDIT-OP
+                                           PERFORM AUDIT_LOG
+                                           MOVE 1 TO Wstop
+                                       END-IF
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+               END-START
+           CLOSE fmis.
+
+      * WS-SWAP-OLD-ROOM MUST HOLD THE NOW-VACATED ROOM - BUILDS A
+      * MISSION WINDOW STARTING NOW AND RUNNING THE SAME 2-HOUR
+      * LENGTH GENERATE_MISSION USES FOR AN END-OF-STAY CLEANING, THEN
+      * PICKS AND WRITES IT THE SAME WAY GENERATE_MISSION DOES
+      * (WS-NEWMIS-DEBUT/WS-NEWMIS-FIN STASHED BEFORE
+      * ASSIGN_LEAST_LOADED_CLEANER BECAUSE ITS OWN fmis SCANS
+      * CLOBBER THE SHARED fm_debut/fm_fin RECORD-BUFFER FIELDS
+      * FIRST).
+       CREATE_IMMEDIATE_CLEANING_MISSION.
+           MOVE WS-CURRENT-DATE TO WS-NEWMIS-DEBUT-DATE
+           MOVE WS-CURRENT-HOURS TO WS-NEWMIS-DEBUT-HOURS
+           MOVE WS-CURRENT-MINUTE TO WS-NEWMIS-DEBUT-MINUTE
+           MOVE WS-NEWMIS-DEBUT-DATE TO WS-NEWMIS-FIN-DATE
+           MOVE WS-NEWMIS-DEBUT-HOURS TO WS-NEWMIS-FIN-HOURS
+           MOVE WS-NEWMIS-DEBUT-MINUTE TO WS-NEWMIS-FIN-MINUTE
+           ADD 2 TO WS-NEWMIS-FIN-HOURS
+           PERFORM ASSIGN_LEAST_LOADED_CLEANER
+           PERFORM GET_LASTID_MISSION
+           MOVE WS-SWAP-OLD-ROOM TO fm_numCh
+           MOVE WS-NEWMIS-DEBUT TO fm_debut
+           MOVE WS-NEWMIS-FIN TO fm_fin
+           OPEN I-O fmis
+               WRITE tamp_fmis
+               INVALID KEY
+                   DISPLAY "MISSION CREATION FAILED"
+               NOT INVALID KEY
+                   MOVE "fmis" TO WS-AUDIT-FILE
+                   MOVE fm_numM TO WS-AUDIT-KEY
+                   MOVE "ADD" TO WS-AUDIT-OP
+                   PERFORM AUDIT_LOG
+               END-WRITE
+           CLOSE fmis.
+
+      * tamp_fresa MUST HOLD THE SWAPPED RESERVATION, ALREADY REWRITTEN
+      * WITH fr_numCh POINTING AT THE NEW ROOM. SAME
+      * SUBTRACT-2/MISSION_EXIST/ADD-2 DANCE GENERATE_MISSION USES SO
+      * MISSION_EXIST'S fm_debut_hours COMPARISON LINES UP, THEN
+      * WRITES THE NEW ROOM'S OWN END-OF-STAY CLEANING MISSION THE
+      * SAME WAY GENERATE_MISSION WOULD WHEN IT LATER SCANS THIS
+      * RESERVATION - IF ONE'S ALREADY THERE, MISSION_EXIST CATCHES IT
+      * AND NOTHING NEW IS WRITTEN.
+       ENSURE_NEW_ROOM_CHECKOUT_MISSION.
+           SUBTRACT 2 FROM fr_date_fin_hours
+           PERFORM MISSION_EXIST
+           IF Wtrouve = 0 THEN
+               MOVE fr_numCh TO fm_numCh
+               MOVE fr_date_fin TO fm_debut
+               ADD 2 TO fr_date_fin_hours
+               MOVE fr_date_fin TO fm_fin
+               MOVE fm_debut TO WS-NEWMIS-DEBUT
+               MOVE fm_fin TO WS-NEWMIS-FIN
+               PERFORM ASSIGN_LEAST_LOADED_CLEANER
+               PERFORM GET_LASTID_MISSION
+               MOVE fr_numCh TO fm_numCh
+               MOVE WS-NEWMIS-DEBUT TO fm_debut
+               MOVE WS-NEWMIS-FIN TO fm_fin
+               OPEN I-O fmis
+                   WRITE tamp_fmis
+                   INVALID KEY
+                       DISPLAY "MISSION CREATION FAILED"
+                   NOT INVALID KEY
+                       MOVE "fmis" TO WS-AUDIT-FILE
+                       MOVE fm_numM TO WS-AUDIT-KEY
+                       MOVE "ADD" TO WS-AUDIT-OP
+                       PERFORM AUDIT_LOG
+                   END-WRITE
+               CLOSE fmis
+           ELSE
+               ADD 2 TO fr_date_fin_hours
+           END-IF.
+
        PLANNING.
            OPEN INPUT fch
            ACCEPT ROOM_GET_ID
@@ -225,3 +731,31 @@
 
 
            END-IF.
+
+      * BUILDS AN 8-CHAR PER-ACCOUNT SALT FROM fp_numP AND THE
+      * CURRENT TIME. fp_numP MUST BE SET BEFORE CALL. LEAVES THE
+      * RESULT IN WS-HASH-SALT.
+       GENERATE_SALT.
+           STRING fp_numP WS-CURRENT-HOURS WS-CURRENT-MINUTE
+               DELIMITED BY SIZE INTO WS-HASH-SALT.
+
+      * WS-PASSWORD MUST HOLD THE PLAIN-TEXT PASSWORD AND
+      * WS-HASH-SALT THE ACCOUNT'S SALT BEFORE CALL. NO EXTERNAL
+      * CRYPTO LIBRARY IS AVAILABLE IN THIS DIALECT, SO THE DIGEST IS
+      * A HOMEGROWN MIX OF FUNCTION ORD OVER EVERY CHARACTER OF
+      * SALT + PASSWORD. LEAVES THE RESULT IN WS-PASSWORD-HASH.
+       HASH_PASSWORD.
+           MOVE SPACES TO WS-HASH-INPUT
+           MOVE WS-HASH-SALT TO WS-HASH-INPUT(1:8)
+           MOVE WS-PASSWORD TO WS-HASH-INPUT(9:30)
+           MOVE 0 TO WS-HASH-NUM
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+               UNTIL WS-HASH-IDX > 38
+               MOVE FUNCTION ORD(WS-HASH-INPUT(WS-HASH-IDX:1)) TO
+                   WS-HASH-CHAR-VAL
+               COMPUTE WS-HASH-NUM =
+                   FUNCTION MOD((WS-HASH-NUM * 31) + WS-HASH-CHAR-VAL
+                   + WS-HASH-IDX, 9999999999)
+           END-PERFORM
+           MOVE SPACES TO WS-PASSWORD-HASH
+           MOVE WS-HASH-NUM TO WS-PASSWORD-HASH(1:10).
