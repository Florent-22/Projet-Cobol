@@ -4,20 +4,14 @@
       * PERSONNEL ID MUST BE IN WS-LOGIN BEFORE CALL SEARCH_PERSONNEL
        SEARCH_PERSONNEL.
            OPEN INPUT fpers
-              MOVE 0 TO Wfin
-              PERFORM WITH TEST AFTER UNTIL Wfin = 1 OR Wtrouve = 1
-                 READ fpers
-                    AT END 
-                       MOVE 1 TO Wfin  
-                    NOT AT END
-                       IF fp_numP = WS-LOGIN THEN
-                          MOVE 1 TO Wtrouve
-                       END-IF                     
-                 END-READ
-               END-PERFORM
-               IF Wtrouve = 0 THEN
-                 MOVE " " TO fp_motDePasse
-               END-IF
+              MOVE WS-LOGIN TO fp_numP
+              READ fpers
+                 INVALID KEY
+                    MOVE " " TO fp_motDePasse
+                    MOVE 0 TO Wtrouve
+                 NOT INVALID KEY
+                    MOVE 1 TO Wtrouve
+              END-READ
            CLOSE fpers.
 
       * WS-NUMCLI MUST BE FULL BEFORE CALL THIS FUNCTION
@@ -48,44 +42,78 @@
            CLOSE fresa.
            
 
-      * A COMPLETER
+      * SEARCH ROOMS BY EXACT NUMBER OR BY PARTIAL/CONTAINS TYPE MATCH
        SRCH_ROOM.
-      *       OPEN INPUT fch
-      *       MOVE 0 to Wchoix1
-      *        PERFORM WITH TEST AFTER UNTIL 
-      *        Wchoix1 = 1 OR Wchoix1 = 2 OR Wchoix1 = 2 OR Wchoix1 = 3         
-      *          DISPLAY "1 - Recherche par id"
-      *          DISPLAY "2 - Recherche par type"
-      *          ACCEPT Wchoix1
-      *         END-PERFORM
-      *          EVALUATE Wchoix1
-      *                WHEN 1
-      *                   DISPLAY "id de la chambre recherché :"   
-      *                   ACCEPT Wchoix2                                        
-      *                WHEN 2
-      *                   DISPLAY "type de la chambre recherché :"   
-      *                   ACCEPT Wchoix2
-      *          END-EVALUATE 
-      *         MOVE 0 TO Wfin
-      *         PERFORM UNTIL Wfin = 1 
-      *         read fch
-      *         AT END
-      *             MOVE 1 TO Wfin
-      *         NOT AT END
-      *          IF Wchoix2 = fc_numch THEN
-      *             DISPLAY fc_numch
-      *          END-IF
-      *          IF Wchoix2 = fc_typeCh THEN
-      *             DISPLAY fc_typeCh
-      *          END-IF
-      *         END-PERFORM
-      *       CLOSE fch.
+           MOVE 0 TO Wvalide
+           PERFORM WITH TEST AFTER UNTIL Wvalide = 1
+               ACCEPT SRCH-ROOM-SCREEN
+               MOVE " " TO ERROR-MESSAGE
+               MOVE 1 TO Wvalide
+           END-PERFORM
+           MOVE fc_numCh TO WS-NUM-CH
+           MOVE 30 TO WS-TYPE-CH-LEN
+           PERFORM VARYING WS-TYPE-CH-LEN FROM 30 BY -1
+               UNTIL WS-TYPE-CH-LEN = 0
+                  OR WS-TYPE-CH(WS-TYPE-CH-LEN:1) NOT = SPACE
+           END-PERFORM
+           MOVE 0 TO Wdisp
+           MOVE 0 TO Wtrouve
+           OPEN INPUT fch
+               MOVE 0 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ fch
+                       AT END
+                           MOVE 1 TO Wfin
+                       NOT AT END
+                           MOVE 0 TO WS-TYPE-CH-MATCH
+                           IF WS-ROOM-SEARCH-MODE = 1 THEN
+                               IF fc_numCh = WS-NUM-CH THEN
+                                   MOVE 1 TO WS-TYPE-CH-MATCH
+                               END-IF
+                           ELSE
+                               IF WS-TYPE-CH-LEN > 0 THEN
+                                   INSPECT fc_typeCh TALLYING
+                                       WS-TYPE-CH-MATCH FOR ALL
+                                       WS-TYPE-CH(1:WS-TYPE-CH-LEN)
+                               END-IF
+                           END-IF
+                           IF WS-TYPE-CH-MATCH > 0 THEN
+                               MOVE 1 TO Wtrouve
+                               ADD 1 TO Wdisp
+                               EVALUATE Wdisp
+                                   WHEN 1
+                                       MOVE tamp_fch TO 1tamp_fch
+                                   WHEN 2
+                                       MOVE tamp_fch TO 2tamp_fch
+                                   WHEN 3
+                                       MOVE tamp_fch TO 3tamp_fch
+                                   WHEN 4
+                                       MOVE tamp_fch TO 4tamp_fch
+                                   WHEN 5
+                                       MOVE tamp_fch TO 5tamp_fch
+                                   WHEN 6
+                                       MOVE tamp_fch TO 6tamp_fch
+                                       MOVE 0 TO Wdisp
+                                       DISPLAY DISP-ROOM-SCREEN
+                               END-EVALUATE
+                           END-IF
+                   END-READ
+               END-PERFORM
+           CLOSE fch
+           IF Wtrouve = 0 THEN
+               MOVE "NO ROOM MATCHES THIS SEARCH" TO ERROR-MESSAGE
+               ACCEPT DISP-ROOM-SCREEN
+           ELSE
+               IF Wdisp > 0 THEN
+                   ACCEPT DISP-ROOM-SCREEN
+               END-IF
+           END-IF.
 
        SEARCH_MISSION.
            MOVE 0 TO Wtrouve
            MOVE 0 TO Wvalide
            PERFORM WITH TEST AFTER UNTIL Wvalide = 1
-               ACCEPT MISS-SEARCH-SCREEN
+               ACCEPT SRCH-MIS-SCREEN
                MOVE " " TO ERROR-MESSAGE
                MOVE 1 TO Wvalide
            END-PERFORM
