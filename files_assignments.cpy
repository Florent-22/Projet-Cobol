@@ -25,13 +25,15 @@
            FILE STATUS IS cr_fcli. 
 
            SELECT fch ASSIGN TO 'files/chambres.dat'
-           ORGANIZATION SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS fc_numCh
            FILE STATUS IS cr_fch.
 
            SELECT fpers ASSIGN TO 'files/personnels.dat'
-           ORGANIZATION SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS fp_numP
            FILE STATUS IS cr_fpers.
 
            SELECT fmis ASSIGN TO 'files/missions.dat'
@@ -40,4 +42,29 @@
            RECORD KEY IS fm_numM
            ALTERNATE RECORD KEY IS fm_numP WITH DUPLICATES
            ALTERNATE RECORD KEY IS fm_numCh WITH DUPLICATES
-           FILE STATUS IS cr_fmis.  
+           FILE STATUS IS cr_fmis.
+
+           SELECT fctrl ASSIGN TO 'files/control.dat'
+           ORGANIZATION INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS fctl_key
+           FILE STATUS IS cr_fctrl.
+
+           SELECT fcliexp ASSIGN TO 'files/clients_export.csv'
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS cr_fcliexp.
+
+           SELECT faudit ASSIGN TO 'files/audit_trail.csv'
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS cr_faudit.
+
+           SELECT fnotif ASSIGN TO 'files/notification_queue.csv'
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS cr_fnotif.
+
+           SELECT fwait ASSIGN TO 'files/waitlist.dat'
+           ORGANIZATION INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS fw_numWait
+           ALTERNATE RECORD KEY IS fw_numCh WITH DUPLICATES
+           FILE STATUS IS cr_fwait.
