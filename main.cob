@@ -14,7 +14,7 @@
            COPY "ws_variables.cpy".
       
        77  MENU-PICK PIC 9 VALUE 0.
-           88  MENU-PICK-IS-VALID VALUE 0 THRU 3.
+           88  MENU-PICK-IS-VALID VALUE 0 THRU 5.
 
        77  MENU-VALIDATE PIC A.
            88  MENU-VALIDATE-IS-VALID VALUE "Y", "N".
@@ -29,18 +29,31 @@
        COPY "screens_declarations.cpy".
 
        PROCEDURE DIVISION.
-       
-      *    PERFORM START_PROG
-           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
-           PERFORM REMOVE_RESA.
-      *    PERFORM DISPLAY_MISSION.
-      *    PERFORM ADD_PERSONNEL.
 
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           PERFORM START_PROG
+           IF Wvalide = 1 THEN
+               EVALUATE WS-CURRENT-USER-TYPE
+                   WHEN 0
+                       PERFORM RECEPTION-MENU-LOOP
+                   WHEN 1
+                       PERFORM CLEANING-MENU-LOOP
+                   WHEN 2
+                       PERFORM ADMIN-RECEPTION-MENU-LOOP
+               END-EVALUATE
+               DISPLAY LOGOUT-SCREEN
+           END-IF
            STOP RUN.
 
-           
+
        START_PROG.
            PERFORM CREATE_FILES.
+           PERFORM ARCHIVE_OLD_RESA.
+           PERFORM GENERATE_MISSION.
+           PERFORM RECONCILE_DATA_INTEGRITY.
+           PERFORM PROCESS_WAITLIST.
+           PERFORM SEND_RESA_REMINDERS.
            PERFORM CONNECTION.
 
 
@@ -79,378 +92,320 @@
              IF cr_fmis = 35 THEN
                 OPEN OUTPUT fmis
              END-IF
-          CLOSE fmis.
+          CLOSE fmis
+
+          OPEN I-O fwait
+             IF cr_fwait = 35 THEN
+                OPEN OUTPUT fwait
+             END-IF
+          CLOSE fwait
+
+          OPEN I-O fctrl
+             IF cr_fctrl = 35 THEN
+                OPEN OUTPUT fctrl
+                CLOSE fctrl
+                OPEN I-O fctrl
+                MOVE "RESA" TO fctl_key
+                MOVE 0 TO fctl_lastid
+                WRITE tamp_fctrl
+                MOVE "ROOM" TO fctl_key
+                MOVE 0 TO fctl_lastid
+                WRITE tamp_fctrl
+                MOVE "CLI " TO fctl_key
+                MOVE 0 TO fctl_lastid
+                WRITE tamp_fctrl
+                MOVE "MIS " TO fctl_key
+                MOVE 0 TO fctl_lastid
+                WRITE tamp_fctrl
+                MOVE "GENM" TO fctl_key
+                MOVE 0 TO fctl_lastid
+                WRITE tamp_fctrl
+                MOVE "WAIT" TO fctl_key
+                MOVE 0 TO fctl_lastid
+                WRITE tamp_fctrl
+             END-IF
+          CLOSE fctrl.
 
 
        CONNECTION.
            MOVE 0 TO Wvalide
-           PERFORM WITH TEST AFTER UNTIL 
+           PERFORM WITH TEST AFTER UNTIL
                Wvalide = 1
                  ACCEPT CONNECTION-SCREEN
                  MOVE " " TO ERROR-MESSAGE
                  PERFORM SEARCH_PERSONNEL
                  IF fp_motDePasse = " " THEN
                     MOVE "INEXISTING USER" TO ERROR-MESSAGE
-                 ELSE 
-                    IF WS-PASSWORD = fp_motDePasse THEN
-                       MOVE tamp_fpers TO WS-CURRENT-USER
-                       MOVE 1 TO Wvalide
+                 ELSE
+                    MOVE WS-CURRENT-YEAR TO WS-NOW-YEAR
+                    MOVE WS-CURRENT-MONTH TO WS-NOW-MONTH
+                    MOVE WS-CURRENT-DAY TO WS-NOW-DAY
+                    MOVE WS-CURRENT-HOURS TO WS-NOW-HOURS
+                    MOVE WS-CURRENT-MINUTE TO WS-NOW-MINUTE
+                    IF fp_fail_count >= WS-LOCKOUT-THRESHOLD AND
+                       WS-NOW-DATETIME < fp_lock_until THEN
+                       MOVE "ACCOUNT LOCKED - TRY AGAIN LATER" TO
+                           ERROR-MESSAGE
                     ELSE
-                       MOVE "WRONG PASSWORD" TO ERROR-MESSAGE
+                       MOVE fp_salt TO WS-HASH-SALT
+                       PERFORM HASH_PASSWORD
+                       IF WS-PASSWORD-HASH = fp_motDePasse THEN
+                          MOVE 0 TO fp_fail_count
+                          PERFORM RESET_LOCK_UNTIL
+                          PERFORM UPDATE_LOGIN_ATTEMPT
+                          MOVE tamp_fpers TO WS-CURRENT-USER
+                          MOVE 1 TO Wvalide
+                       ELSE
+                          ADD 1 TO fp_fail_count
+                          IF fp_fail_count >= WS-LOCKOUT-THRESHOLD THEN
+                             PERFORM SET_LOCK_UNTIL
+                             MOVE "ACCOUNT LOCKED - TRY AGAIN LATER"
+                                 TO ERROR-MESSAGE
+                          ELSE
+                             MOVE "WRONG PASSWORD" TO ERROR-MESSAGE
+                          END-IF
+                          PERFORM UPDATE_LOGIN_ATTEMPT
+                       END-IF
                     END-IF
                  END-IF
                END-PERFORM.
 
 
-       GENERAL SECTION.
-
-
-      * NEED TO OPEN ROOM FILE BEFORE PERFORM
-      * RETURN fc_numCh + 1
-       GET_LASTID_ROOM.
-           MOVE 0 TO Wfin
-           MOVE 0 TO fc_numCh
-           PERFORM UNTIL Wfin = 1
-               READ fch
-                   AT END
-                       MOVE 1 TO Wfin
-               END-READ
-           END-PERFORM
-           ADD 1 TO fc_numch.
-
-
-       ADDING SECTION.
-
-
-       ADD_MISSION.
-           OPEN I-O fmission
-               DISPLAY "Année du début de la mission : "
-               ACCEPT fm_debut_year
-               DISPLAY "Mois de début de la mission : "
-               ACCEPT fm_debut_month
-               DISPLAY "Jour de début de la mission : "
-               ACCEPT fm_debut_day
-               DISPLAY "Heure de début de la mission : "
-               ACCEPT fm_debut_hour
-               DISPLAY "Heure de début de la mission : "
-               ACCEPT fm_debut_minute 
-    
-               DISPLAY "Année de fin de la mission : "
-               ACCEPT fm_fin_year
-               DISPLAY "Mois de début de la mission : "
-               ACCEPT fm_fin_month
-               DISPLAY "Jour de début de la mission : "
-               ACCEPT fm_fin_day
-               DISPLAY "Heure de début de la mission : "
-               ACCEPT fm_fin_hour
-               DISPLAY "Heure de début de la mission : "
-               ACCEPT fm_fin_minute 
-               
-               WRITE tamp_fmi
-                  INVALID KEY 
-                     DISPLAY "Echec de l'ajout"
-                  NOT INVALID KEY 
-                     DISPLAY "Ajout réussi"
-               END-WRITE
-           CLOSE fmission.
-
-
-       ADD_PERSONNEL.
-           OPEN INPUT fpers
-               MOVE 0 TO Wfin
-               MOVE 0 TO fp_numP
-               MOVE 0 TO Wvalide
-               PERFORM WITH TEST AFTER UNTIL Wfin = 1
-                 READ fpers
-                    AT END 
-                       MOVE 1 TO Wfin                         
-                 END-READ
-               END-PERFORM
-               ADD 1 TO fp_numP
-               MOVE " " TO fp_nom
-               MOVE " " TO fp_prenom
-               MOVE 0 TO fp_type
-               MOVE " " TO fp_motDePasse
-           	   MOVE 0 TO fp_year
-           	   MOVE 0 TO fp_month
-           	   MOVE 0 TO fp_day
-               MOVE 0 TO fp_actif
-               PERFORM WITH TEST AFTER UNTIL 
-               Wvalide = 1 OR MENU-VALIDATE = "N"
-                 ACCEPT PERS-EDITING-SCREEN
-                 MOVE " " TO ERROR-MESSAGE
-                 IF fp_type = 0 OR fp_type = 1 OR fp_type = 2 THEN
-                    IF fp_actif = 0 OR fp_actif = 1 OR fp_actif = 2 THEN
-                       MOVE 1 TO Wvalide
-                    ELSE
-                       MOVE "WRONG ACTIF TYPE" TO ERROR-MESSAGE
-                    END-IF
-                 ELSE 
-                    MOVE "WRONG TYPE TYPE" TO ERROR-MESSAGE
-                 END-IF
-               END-PERFORM
-           CLOSE fpers
-           IF MENU-VALIDATE = "Y" THEN
-              OPEN EXTEND fpers
-                 WRITE tamp_fpers
-                 END-WRITE
-              CLOSE fpers
-           ELSE
-              MOVE "CREATION ABORT" TO ERROR-MESSAGE
-           END-IF.
-
-
-       ADD_ROOM.
-           MOVE 0 TO Wvalide
-           OPEN INPUT fch
-               PERFORM GET_LASTID_ROOM
-               PERFORM WITH TEST AFTER UNTIL Wvalide = 1
-                   ACCEPT ROOM-EDITING-SCREEN
-                   MOVE " " TO ERROR-MESSAGE
-                   IF fc_lit = 0 OR fc_lit = 1 OR fc_lit = 2 THEN
-                       MOVE 1 TO Wvalide
-                   ELSE
-                       MOVE "WRONG BED TYPE" TO ERROR-MESSAGE
-                   END-IF
-               END-PERFORM
-           CLOSE fch
-           IF MENU-VALIDATE = "Y" THEN
-               OPEN EXTEND fch
-                   WRITE tamp_fch
-                   END-WRITE
-               CLOSE fch
-           ELSE
-              MOVE "CREATION ABORT" TO ERROR-MESSAGE
-           END-IF.
-
-
-       MODIF SECTION.
-
-
-       MODIF_RESERVATION.
-           MOVE 0 TO Wvalide
-           OPEN I-O fresa
-               ACCEPT fr_numResa
-               READ fresa
-                   INVALID KEY
-                       DISPLAY "Cette réservation n'existe pas !"
-                   NOT INVALID KEY
-                       PERFORM WITH TEST AFTER UNTIL Wvalide = 1
-                           ACCEPT RESA-EDITING-SCREEN
-                           MOVE 1 TO Wvalide
-                       END-PERFORM
-                       IF MENU-VALIDATE = "Y" THEN
-                           REWRITE tamp_fresa
-                       ELSE
-                           MOVE "MODIFICATION ABORT" TO ERROR-MESSAGE
-                       END-IF
-               END-READ
-           CLOSE fresa.
-
-
-       DISPLAYING SECTION.
-
-
-      * DISPLAY MISSIONS OF THE CONNECTED USER
-      * SEARCH BY ZONE ON fm_numP
-       DISPLAY_MISSION.
-           OPEN INPUT fmis
-           MOVE WS-CURRENT-USER-NUM TO fm_numP
-                 START fmis KEY IS EQUAL fm_numP 
-                    INVALID KEY
-                       MOVE "NO MISSIONS FOR YOU" TO ERROR-MESSAGE
-                       DISPLAY DISP-MISSIONS-SCREEN
-                    NOT INVALID KEY
-                       MOVE 0 TO Wfin
-                       MOVE 0 TO Wstop
-                       PERFORM WITH TEST AFTER UNTIL Wfin = 1
-                       AND Wstop = 1
-                          MOVE 1 TO Wdisp
-                          READ fmis NEXT
-                             AT END
-                                DISPLAY DISP-MISSIONS-SCREEN
-                                MOVE 1 TO Wfin
-                             NOT AT END
-                               IF fm_numP = WS-CURRENT-USER-NUM THEN
-                                   IF fm_fin < WS-CURRENT-DATE-DATA THEN
-                                      MOVE 0 TO Wfin    
-                                   ELSE
-                                      IF Wdisp = 1 THEN
-                                         MOVE tamp_fmis TO 1tamp_fmis
-                                      ELSE IF Wdisp = 2 THEN
-                                         MOVE tamp_fmis TO 2tamp_fmis
-                                      ELSE IF Wdisp = 3 THEN
-                                         MOVE tamp_fmis TO 3tamp_fmis
-                                      ELSE IF Wdisp = 4 THEN
-                                         MOVE tamp_fmis TO 4tamp_fmis
-                                      ELSE IF Wdisp = 5 THEN
-                                         MOVE tamp_fmis TO 5tamp_fmis
-                                      ELSE IF Wdisp = 6 THEN
-                                         MOVE tamp_fmis TO 6tamp_fmis
-                                         MOVE 0 TO Wdisp
-                                         DISPLAY DISP-MISSIONS-SCREEN
-                                      END-IF
-                                      ADD 1 TO Wdisp
-                                   END-IF
-                                ELSE
-                                   MOVE 1 TO Wstop
-                                END-IF
-                          END-READ
-                       END-PERFORM 
-                 END-START
-           CLOSE fmis.
-           
-
-       DISPLAY_PERSONNEL.
-           DISPLAY "***** AFFICHAGE PERSONNELS *****"
-           OPEN INPUT fpers
-               MOVE 0 TO Wfin
-               PERFORM UNTIL Wfin = 1
-                   READ fpers
-                       AT END
-                           MOVE 1 TO Wfin
-                       NOT AT END
-                           DISPLAY "*** PERSONNEL ***"
-                           DISPLAY "Numéro du personnel : " fp_numpP
-                           DISPLAY "Nom du personnel : " fp_nom
-                           DISPLAY "Prénom du personnel : " fp_prenom
-                           DISPLAY "Type du personnel : " fp_type
-                           DISPLAY "Mot de passe du personnel : " 
-                               fp_motDePasse
-                           DISPLAY "Année d'embauche du personnel : " 
-                               fp_year
-                           DISPLAY "Mois d'embauche du personnel : " 
-                               fp_month
-                           DISPLAY "Jour d'embauche du personnel : "
-                               fp_day
-                           DISPLAY "Type du personnel : " fp_actif
-                           DISPLAY "----------------------------------"
-                   END-READ
-               END-PERFORM 
-           CLOSE fpers
-           DISPLAY " ".
-
-           ADD_RESERV.
-           OPEN I-O fres
-           CLOSE fres.
-
-
-       DELETE_ROOM.
-
-
-       SEARCH_CLIENT.
-
-
-       EDIT_MISSION.
-              
-       
-       DELET SECTION.
-
-
-       DELETE_MISSION.
-           OPEN I-O fmis
-      * ACCEPT IS TO TEST ONLY WAIT FOR DELETE SCREEN    
-               ACCEPT fm_numM
-               READ fmis
-                   INVALID KEY
-                       DISPLAY "Cette mission n'existe pas !"
-                   NOT INVALID KEY
-                       DELETE fmis RECORD
-               END-READ
-           CLOSE fmis.
-
-           
-       DELETE_PERSONNEL.
-           DISPLAY "Matricule du personnel a licencier : "
-           ACCEPT Wchoix
-           OPEN INPUT fpers
-               IF fp_numP = Wchoix
-      * ACTION DE SUPPRIMER LE PERSONNEL
-               END IF      
-           CLOSE fpers.
-
-
-      * FIND THE RESERVATION AND DISPLAY THE SCREEN FOR REMOVAL
-       DELETE_RESA.
-           OPEN I-O fresa
-              ACCEPT RES-REMOVE-SCREEN
-              READ fresa
-              INVALID KEY
-                 MOVE "NO RESERVATION FOR THIS GIVEN NUMBER" 
-                    TO ERROR-MESSAGE
-              NOT INVALID KEY
-                 OPEN INPUT fcli
-                    MOVE fr_numCl TO fcl_numCl
-                    READ fcli
-                    INVALID KEY
-                       MOVE "CORRUPT RESERVATION" 
-                       TO ERROR-MESSAGE
-                     NOT INVALID KEY
-                       ACCEPT RES-REMOVE-SCREEN
-                       MOVE " " TO ERROR-MESSAGE
-                       IF MENU-VALIDATE = "Y" THEN
-                          DELETE fresa RECORD
-                       ELSE
-                          MOVE "SUPPRESSION ABORT" TO ERROR-MESSAGE
-                       END-IF
-                 CLOSE fcli
-              END-READ 
-
-           CLOSE fresa.
-
-       
-       SEARC SECTION.
 
-       
-      * PERSONNEL ID MUST BE IN WS-LOGIN BEFORE CALL SEARCH_PERSONNEL
-       SEARCH_PERSONNEL.
-           OPEN INPUT fpers
-              MOVE 0 TO Wfin
-              MOVE 0 TO Wtrouve
-              PERFORM WITH TEST AFTER UNTIL Wfin = 1 OR Wtrouve = 1
-                 READ fpers
-                    AT END 
-                       MOVE 1 TO Wfin  
-                    NOT AT END
-                       IF fp_numP = WS-LOGIN THEN
-                          MOVE 1 TO Wtrouve
-                       END-IF                     
-                 END-READ
-               END-PERFORM
-               IF Wtrouve = 0 THEN
-                 MOVE " " TO fp_motDePasse
-               END-IF
-           CLOSE fpers.
-
-
-       SRCH_ROOM.
-              OPEN INPUT fcha
-              MOVE 0 to Wchoix1
-               PERFORM WITH TEST AFTER UNTIL 
-               Wchoix1 = 1 OR Wchoix1 = 2 OR Wchoix1 = 2 OR Wchoix1 = 3         
-                 DISPLAY "1 - Recherche par id"
-                 DISPLAY "2 - Recherche par type"
-                 ACCEPT Wchoix1
-                END-PERFORM
-                 EVALUATE Wchoix1
-                       WHEN 1
-                          DISPLAY "id de la chambre recherché :"   
-                          ACCEPT Wchoix2                                        
-                       WHEN 2
-                          DISPLAY "type de la chambre recherché :"   
-                          ACCEPT Wchoix2
-                 END-EVALUATE 
-                MOVE 0 TO Wfin
-                PERFORM UNTIL Wfin = 1 
-                read fcha
-                AT END
-                    MOVE 1 TO Wfin
-                NOT AT END
-                 IF Wchoix2 = fc_id THEN
-                    DISPLAY fc_id
-                 END IF
-                 IF Wchoix2 = fc_type THEN
-                    DISPLAY fc_typeCh
-                 END IF
-                END-PERFORM
-              CLOSE fcha.
\ No newline at end of file
+       RECEPTION-MENU-LOOP.
+           MOVE 0 TO Wstop
+           PERFORM WITH TEST AFTER UNTIL Wstop = 1
+               ACCEPT RECEPTION-SCREEN
+               MOVE " " TO ERROR-MESSAGE
+               EVALUATE MENU-PICK
+                   WHEN 1
+                       PERFORM PLANNING
+                   WHEN 2
+                       PERFORM RESA-MENU-LOOP
+                   WHEN 3
+                       PERFORM CUSTOMERS-MENU-LOOP
+                   WHEN 4
+                       PERFORM STATS-MENU-LOOP
+                   WHEN 0
+                       MOVE 1 TO Wstop
+                   WHEN OTHER
+                       MOVE "INVALID SELECTION" TO ERROR-MESSAGE
+               END-EVALUATE
+           END-PERFORM.
+
+
+       ADMIN-RECEPTION-MENU-LOOP.
+           MOVE 0 TO Wstop
+           PERFORM WITH TEST AFTER UNTIL Wstop = 1
+               ACCEPT A-RECEPTION-SCREEN
+               MOVE " " TO ERROR-MESSAGE
+               EVALUATE MENU-PICK
+                   WHEN 1
+                       PERFORM PLANNING
+                   WHEN 2
+                       PERFORM RESA-MENU-LOOP
+                   WHEN 3
+                       PERFORM CUSTOMERS-MENU-LOOP
+                   WHEN 4
+                       PERFORM STATS-MENU-LOOP
+                   WHEN 5
+                       PERFORM ADMINISTRATION-MENU-LOOP
+                   WHEN 0
+                       MOVE 1 TO Wstop
+                   WHEN OTHER
+                       MOVE "INVALID SELECTION" TO ERROR-MESSAGE
+               END-EVALUATE
+           END-PERFORM.
+
+
+       CLEANING-MENU-LOOP.
+           MOVE 0 TO Wstop
+           PERFORM WITH TEST AFTER UNTIL Wstop = 1
+               ACCEPT CLEANING-SCREEN
+               MOVE " " TO ERROR-MESSAGE
+               EVALUATE MENU-PICK
+                   WHEN 1
+                       PERFORM DISPLAY_MISSION
+                   WHEN 2
+                       PERFORM GENERATE_MISSION
+                   WHEN 3
+                       PERFORM CLOCK_IN_MISSION
+                   WHEN 4
+                       PERFORM DISPLAY_PERF_STATISTICS
+                   WHEN 5
+                       PERFORM CLOCK_OUT_MISSION
+                   WHEN 0
+                       MOVE 1 TO Wstop
+                   WHEN OTHER
+                       MOVE "INVALID SELECTION" TO ERROR-MESSAGE
+               END-EVALUATE
+           END-PERFORM.
+
+
+       ADMINISTRATION-MENU-LOOP.
+           MOVE 0 TO Wstop
+           PERFORM WITH TEST AFTER UNTIL Wstop = 1
+               ACCEPT ADMINISTRATION-SCREEN
+               MOVE " " TO ERROR-MESSAGE
+               EVALUATE MENU-PICK
+                   WHEN 1
+                       PERFORM ROOMS-MENU-LOOP
+                   WHEN 2
+                       PERFORM STAFF-MENU-LOOP
+                   WHEN 3
+                       PERFORM DELETE_MISSION
+                   WHEN 4
+                       PERFORM DELETE_CLIENT
+                   WHEN 0
+                       MOVE 1 TO Wstop
+                   WHEN OTHER
+                       MOVE "INVALID SELECTION" TO ERROR-MESSAGE
+               END-EVALUATE
+           END-PERFORM.
+
+
+       ROOMS-MENU-LOOP.
+           MOVE 0 TO Wstop
+           PERFORM WITH TEST AFTER UNTIL Wstop = 1
+               ACCEPT ROOMS-MENU-SCREEN
+               MOVE " " TO ERROR-MESSAGE
+               EVALUATE MENU-PICK
+                   WHEN 1
+                       PERFORM SRCH_ROOM
+                   WHEN 2
+                       PERFORM MODIF_ROOM
+                   WHEN 3
+                       PERFORM ADD_ROOM
+                   WHEN 4
+                       PERFORM DELETE_ROOM
+                   WHEN 5
+                       PERFORM DISPLAY_OCCUPANCY
+                   WHEN 6
+                       PERFORM UPCOMING_CHECKOUT_ALERT
+                   WHEN 7
+                       PERFORM MARK_ROOM_OUT_OF_SERVICE
+                   WHEN 0
+                       MOVE 1 TO Wstop
+                   WHEN OTHER
+                       MOVE "INVALID SELECTION" TO ERROR-MESSAGE
+               END-EVALUATE
+           END-PERFORM.
+
+
+       STAFF-MENU-LOOP.
+           MOVE 0 TO Wstop
+           PERFORM WITH TEST AFTER UNTIL Wstop = 1
+               ACCEPT STAFF-MENU-SCREEN
+               MOVE " " TO ERROR-MESSAGE
+               EVALUATE MENU-PICK
+                   WHEN 1
+                       PERFORM SEARCH_PERSONNEL
+                   WHEN 2
+                       PERFORM MODIF_PERSONNEL
+                   WHEN 3
+                       PERFORM ADD_PERSONNEL
+                   WHEN 4
+                       PERFORM DELETE_PERSONNEL
+                   WHEN 0
+                       MOVE 1 TO Wstop
+                   WHEN OTHER
+                       MOVE "INVALID SELECTION" TO ERROR-MESSAGE
+               END-EVALUATE
+           END-PERFORM.
+
+
+       CUSTOMERS-MENU-LOOP.
+           MOVE 0 TO Wstop
+           PERFORM WITH TEST AFTER UNTIL Wstop = 1
+               ACCEPT CUSTOMERS-MENU-SCREEN
+               MOVE " " TO ERROR-MESSAGE
+               EVALUATE MENU-PICK
+                   WHEN 1
+                       PERFORM SEARCH_CLIENT
+                   WHEN 2
+                       PERFORM MODIF_CLIENT
+                   WHEN 3
+                       PERFORM ADD_CLIENT
+                   WHEN 4
+                       PERFORM DELETE_CLIENT
+                   WHEN 5
+                       PERFORM CLIENT_HISTORY
+                   WHEN 0
+                       MOVE 1 TO Wstop
+                   WHEN OTHER
+                       MOVE "INVALID SELECTION" TO ERROR-MESSAGE
+               END-EVALUATE
+           END-PERFORM.
+
+
+       RESA-MENU-LOOP.
+           MOVE 0 TO Wstop
+           PERFORM WITH TEST AFTER UNTIL Wstop = 1
+               ACCEPT RESA-MENU-SCREEN
+               MOVE " " TO ERROR-MESSAGE
+               EVALUATE MENU-PICK
+                   WHEN 1
+                       PERFORM SEARCH_RESA
+                   WHEN 2
+                       PERFORM MODIF_RESERVATION
+                   WHEN 3
+                       PERFORM ADD_RESERV
+                   WHEN 4
+                       PERFORM DELETE_RESA
+                   WHEN 5
+                       PERFORM REMOVE_RESA
+                   WHEN 6
+                       PERFORM DISPLAY_WAITLIST
+                   WHEN 7
+                       PERFORM ROOM_SWAP
+                   WHEN 8
+                       PERFORM CHECK_IN_GUEST
+                   WHEN 9
+                       PERFORM CHECK_OUT_GUEST
+                   WHEN 0
+                       MOVE 1 TO Wstop
+                   WHEN OTHER
+                       MOVE "INVALID SELECTION" TO ERROR-MESSAGE
+               END-EVALUATE
+           END-PERFORM.
+
+
+       STATS-MENU-LOOP.
+           MOVE 0 TO Wstop
+           PERFORM WITH TEST AFTER UNTIL Wstop = 1
+               ACCEPT STATS-MENU-SCREEN
+               MOVE " " TO ERROR-MESSAGE
+               EVALUATE MENU-PICK
+                   WHEN 1
+                       PERFORM DISPLAY_BEST_ROOM
+                   WHEN 2
+                       PERFORM DISPLAY_BEST_HOUR
+                   WHEN 3
+                       PERFORM DISPLAY_NB_MISSION_JOUR
+                   WHEN 4
+                       PERFORM DAILY_REVENUE_REPORT
+                   WHEN 5
+                       PERFORM EXPORT_CLIENTS_CSV
+                   WHEN 6
+                       PERFORM END_OF_DAY_CLOSING_REPORT
+                   WHEN 7
+                       PERFORM OCCUPANCY_TREND_REPORT
+                   WHEN 0
+                       MOVE 1 TO Wstop
+                   WHEN OTHER
+                       MOVE "INVALID SELECTION" TO ERROR-MESSAGE
+               END-EVALUATE
+           END-PERFORM.
+
+      * PLACEHOLDERS UNTIL THEIR OWN FEATURE REQUEST WIRES THEM UP
+       DISPLAY_BEST_HOUR.
+           DISPLAY "BEST HOUR STATISTICS NOT YET AVAILABLE".
+
+
+           COPY "section_general.cpy".
+           COPY "section_adding.cpy".
+           COPY "section_modify.cpy".
+           COPY "section_display.cpy".
+           COPY "section_delete.cpy".
+           COPY "section_search.cpy".
+           COPY "section_batch.cpy".
