@@ -12,6 +12,7 @@
                  END-READ
                END-PERFORM
                ADD 1 TO fp_numP
+               MOVE fp_numP TO 1fp_numP
                MOVE " " TO fp_nom
                MOVE " " TO fp_prenom
                MOVE 0 TO fp_type
@@ -20,24 +21,44 @@
            	   MOVE 0 TO fp_month
            	   MOVE 0 TO fp_day
                MOVE 0 TO fp_actif
-               PERFORM WITH TEST AFTER UNTIL 
+               PERFORM WITH TEST AFTER UNTIL
                Wvalide = 1 OR MENU-VALIDATE = "N"
                  ACCEPT PERS-EDITING-SCREEN
                  MOVE " " TO ERROR-MESSAGE
+                 MOVE 1fp_nom TO fp_nom
+                 MOVE 1fp_prenom TO fp_prenom
+                 MOVE 1fp_type TO fp_type
+                 MOVE 1fp_motDePasse TO fp_motDePasse
+                 MOVE 1fp_year TO fp_year
+                 MOVE 1fp_month TO fp_month
+                 MOVE 1fp_day TO fp_day
+                 MOVE 1fp_actif TO fp_actif
                  IF fp_type = 0 OR fp_type = 1 OR fp_type = 2 THEN
                     IF fp_actif = 0 OR fp_actif = 1 OR fp_actif = 2 THEN
                        MOVE 1 TO Wvalide
                     ELSE
                        MOVE "WRONG ACTIF TYPE" TO ERROR-MESSAGE
                     END-IF
-                 ELSE 
+                 ELSE
                     MOVE "WRONG TYPE TYPE" TO ERROR-MESSAGE
                  END-IF
                END-PERFORM
            CLOSE fpers
            IF MENU-VALIDATE = "Y" OR MENU-VALIDATE = "y" THEN
-              OPEN EXTEND fpers
+              MOVE fp_motDePasse TO WS-PASSWORD
+              PERFORM GENERATE_SALT
+              MOVE WS-HASH-SALT TO fp_salt
+              PERFORM HASH_PASSWORD
+              MOVE WS-PASSWORD-HASH TO fp_motDePasse
+              OPEN I-O fpers
                  WRITE tamp_fpers
+                    INVALID KEY
+                       MOVE "CREATION ERROR" TO ERROR-MESSAGE
+                    NOT INVALID KEY
+                       MOVE "fpers" TO WS-AUDIT-FILE
+                       MOVE fp_numP TO WS-AUDIT-KEY
+                       MOVE "ADD" TO WS-AUDIT-OP
+                       PERFORM AUDIT_LOG
                  END-WRITE
               CLOSE fpers
            ELSE
@@ -52,9 +73,16 @@
                PERFORM GET_LASTID_RESA
                MOVE 0 TO fr_numCh
                MOVE 0 TO fr_numCL
+               MOVE 0 TO fr_nb_guests
                MOVE " " TO fr_duree
+               MOVE 0 TO fr_nights
                MOVE " " TO fr_date_debut
                MOVE " " TO fr_date_fin
+               MOVE 0 TO fr_deposit
+               MOVE 0 TO fr_amount_paid
+               MOVE 0 TO fr_status
+               MOVE 0 TO fr_reminder_sent
+               PERFORM SUGGEST_PREFERRED_ROOM
                PERFORM WITH TEST AFTER UNTIL Wvalide = 1
                    ACCEPT RESA-EDITING-SCREEN
                    MOVE " " TO ERROR-MESSAGE
@@ -62,18 +90,53 @@
                    IF Wtrouve = 0 THEN
                        MOVE "CLIENT DOESN'T EXIST" TO ERROR-MESSAGE
                    ELSE
+                       PERFORM CHECK_CLIENT_STATUS
+                       IF Wtrouve = 0 THEN
+                           IF fcl_status = 1 THEN
+                               MOVE "CLIENT IS FLAGGED"
+                                   TO ERROR-MESSAGE
+                           ELSE
+                               MOVE "CLIENT IS BANNED"
+                                   TO ERROR-MESSAGE
+                           END-IF
+                       ELSE
                        PERFORM ROOM_EXIST
                        IF Wtrouve = 0 THEN
                            MOVE "ROOM DOESN'T EXIST" TO ERROR-MESSAGE
                        ELSE
-                           MOVE tamp_fresa TO 1tamp_fresa
-                           PERFORM RESA_EXIST_DATE
-                           IF Wtrouve = 1 THEN
-                           MOVE "RESERVATION ALREADY EXIST ON THIS DATE" 
+                       PERFORM CHECK_ROOM_STATUS
+                       IF Wtrouve = 0 THEN
+                           MOVE "ROOM IS OUT OF SERVICE"
                                TO ERROR-MESSAGE
+                       ELSE
+                           PERFORM CHECK_ROOM_CAPACITY
+                           IF Wtrouve = 0 THEN
+                               MOVE
+                                "PARTY SIZE EXCEEDS ROOM CAPACITY"
+                                   TO ERROR-MESSAGE
+                           ELSE
+                           PERFORM CHECK_ROOM_OPERATING_HOURS
+                           IF Wtrouve = 0 THEN
+                               MOVE "ROOM CLOSED AT THAT HOUR"
+                                   TO ERROR-MESSAGE
                            ELSE
-                               MOVE 1 TO Wvalide
+                               MOVE tamp_fresa TO 1tamp_fresa
+                               CLOSE fresa
+                               OPEN INPUT fresa
+                                   PERFORM RESA_EXIST_DATE
+                               CLOSE fresa
+                               OPEN I-O fresa
+                               IF Wtrouve = 1 THEN
+                           MOVE "RESERVATION ALREADY EXIST ON THIS DATE"
+                               TO ERROR-MESSAGE
+                                   PERFORM OFFER_WAITLIST
+                               ELSE
+                                   MOVE 1 TO Wvalide
+                               END-IF
                            END-IF
+                           END-IF
+                       END-IF
+                       END-IF
                        END-IF
                    END-IF
                    IF MENU-VALIDATE = "N" THEN
@@ -84,40 +147,137 @@
                    PERFORM CALCULATE_HOUR_RESA
                    MOVE 1tamp_fresa TO tamp_fresa
                    WRITE tamp_fresa
-                       INVALID KEY 
+                       INVALID KEY
                            MOVE "CREATION ERROR" TO ERROR-MESSAGE
-                       NOT INVALID KEY 
+                       NOT INVALID KEY
                            MOVE "CREATION SUCCESS" TO ERROR-MESSAGE
+                           MOVE "fresa" TO WS-AUDIT-FILE
+                           MOVE fr_numResa TO WS-AUDIT-KEY
+                           MOVE "ADD" TO WS-AUDIT-OP
+                           PERFORM AUDIT_LOG
+                           PERFORM DISPLAY_RESA_CONFIRMATION
+                           MOVE fr_numCL TO fcl_numCl
+                           PERFORM LEARN_PREFERRED_ROOM
+                           IF WS-PREF-BEST-ROOM NOT = 0 THEN
+                               OPEN I-O fcli
+                                   READ fcli
+                                       INVALID KEY
+                                           CONTINUE
+                                       NOT INVALID KEY
+                                           MOVE WS-PREF-BEST-ROOM TO
+                                               fcl_preferred_room
+                                           REWRITE tamp_fcli
+                                           MOVE "fcli" TO
+                                               WS-AUDIT-FILE
+                                           MOVE fcl_numCl TO
+                                               WS-AUDIT-KEY
+                                           MOVE "MODIFY" TO
+                                               WS-AUDIT-OP
+                                           PERFORM AUDIT_LOG
+                                   END-READ
+                               CLOSE fcli
+                           END-IF
                    END-WRITE
                ELSE
                    MOVE "CREATION ABORT" TO ERROR-MESSAGE
                END-IF.
            CLOSE fresa.
 
+      * ASKS FOR JUST THE CLIENT NUMBER (SAME SRCH-CLI-SCREEN LOOKUP
+      * SEARCH_CLIENT USES) BEFORE THE MAIN RESA-EDITING-SCREEN LOOP
+      * SO fr_numCL AND fr_numCh CAN BE PRE-FILLED FROM THE CLIENT'S
+      * fcl_preferred_room - THE CLERK CAN STILL OVERTYPE EITHER
+      * FIELD, AND THE USUAL RESA_EXIST_DATE CHECK STILL RUNS AGAINST
+      * WHATEVER ROOM/DATES END UP IN THE SCREEN.
+       SUGGEST_PREFERRED_ROOM.
+           MOVE 0 TO fcl_numCl
+           OPEN INPUT fcli
+               ACCEPT SRCH-CLI-SCREEN
+               READ fcli
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE fcl_numCl TO fr_numCL
+                       IF fcl_preferred_room NOT = 0 THEN
+                           MOVE fcl_preferred_room TO fr_numCh
+                       END-IF
+               END-READ
+           CLOSE fcli.
+
+      * OFFERED WHEN RESA_EXIST_DATE REJECTS THE CANDIDATE ROOM/DATES
+      * IN ADD_RESERV'S VALIDATION LOOP - Y QUEUES THE CLIENT/ROOM/
+      * DATES IN fwait VIA ADD_TO_WAITLIST SO PROCESS_WAITLIST CAN
+      * OFFER THE SLOT BACK IF IT OPENS UP.
+       OFFER_WAITLIST.
+           MOVE " " TO MENU-VALIDATE
+           ACCEPT WAITLIST-OFFER-SCREEN
+           IF MENU-VALIDATE = "Y" OR MENU-VALIDATE = "y" THEN
+               PERFORM ADD_TO_WAITLIST
+           END-IF.
+
+      * 1tamp_fresa MUST HOLD THE REJECTED CANDIDATE (SAME SNAPSHOT
+      * ADD_RESERV TAKES BEFORE RESA_EXIST_DATE) - COPIES IT INTO A
+      * NEW fwait RECORD.
+       ADD_TO_WAITLIST.
+           OPEN I-O fwait
+               PERFORM GET_LASTID_WAIT
+               MOVE 1fr_numCL TO fw_numCl
+               MOVE 1fr_numCh TO fw_numCh
+               MOVE 1fr_nb_guests TO fw_nb_guests
+               MOVE 1fr_date_debut TO fw_date_debut
+               MOVE 1fr_date_fin TO fw_date_fin
+               MOVE 0 TO fw_status
+               WRITE tamp_fwait
+                   INVALID KEY
+                       MOVE "WAITLIST ERROR" TO ERROR-MESSAGE
+                   NOT INVALID KEY
+                       MOVE "ADDED TO WAITLIST" TO ERROR-MESSAGE
+                       MOVE "fwait" TO WS-AUDIT-FILE
+                       MOVE fw_numWait TO WS-AUDIT-KEY
+                       MOVE "ADD" TO WS-AUDIT-OP
+                       PERFORM AUDIT_LOG
+               END-WRITE
+           CLOSE fwait.
+
 
        ADD_ROOM.
            MOVE 0 TO Wvalide
-           OPEN INPUT fch
-               PERFORM GET_LASTID_ROOM
-               MOVE " " TO fc_typeCh
-               MOVE 0 TO fc_superficie
-               MOVE 0 TO fc_lit
-               MOVE " " TO fc_description
-               MOVE 0 TO fc_prix_heure_entier
-               MOVE 0 TO fc_prix_heure_decimal
-               PERFORM WITH TEST AFTER UNTIL Wvalide = 1
-                   ACCEPT ROOM-EDITING-SCREEN
-                   MOVE " " TO ERROR-MESSAGE
-                   IF fc_lit = 0 OR fc_lit = 1 OR fc_lit = 2 THEN
-                       MOVE 1 TO Wvalide
+           PERFORM GET_LASTID_ROOM
+           MOVE " " TO fc_typeCh
+           MOVE 0 TO fc_superficie
+           MOVE 0 TO fc_lit
+           MOVE " " TO fc_description
+           MOVE 0 TO fc_prix_heure_entier
+           MOVE 0 TO fc_prix_heure_decimal
+           MOVE 0 TO fc_prix_heure_weekend_entier
+           MOVE 0 TO fc_prix_heure_weekend_decimal
+           MOVE 0 TO fc_status
+           MOVE 0 TO fc_open_hour
+           MOVE 24 TO fc_close_hour
+           PERFORM WITH TEST AFTER UNTIL Wvalide = 1
+               ACCEPT ROOM-EDITING-SCREEN
+               MOVE " " TO ERROR-MESSAGE
+               IF NOT (fc_lit = 0 OR fc_lit = 1 OR fc_lit = 2) THEN
+                   MOVE "WRONG BED TYPE" TO ERROR-MESSAGE
+               ELSE
+                   IF fc_open_hour > 24 OR fc_close_hour > 24 OR
+                       fc_open_hour >= fc_close_hour THEN
+                       MOVE "WRONG OPERATING HOURS" TO ERROR-MESSAGE
                    ELSE
-                       MOVE "WRONG BED TYPE" TO ERROR-MESSAGE
+                       MOVE 1 TO Wvalide
                    END-IF
-               END-PERFORM
-           CLOSE fch
+               END-IF
+           END-PERFORM
            IF MENU-VALIDATE = "Y" OR MENU-VALIDATE = "y" THEN
-               OPEN EXTEND fch
+               OPEN I-O fch
                    WRITE tamp_fch
+                       INVALID KEY
+                           MOVE "CREATION ERROR" TO ERROR-MESSAGE
+                       NOT INVALID KEY
+                           MOVE "fch" TO WS-AUDIT-FILE
+                           MOVE fc_numCh TO WS-AUDIT-KEY
+                           MOVE "ADD" TO WS-AUDIT-OP
+                           PERFORM AUDIT_LOG
                    END-WRITE
                CLOSE fch
            ELSE
@@ -135,14 +295,31 @@
 	           MOVE 0 TO fcl_year
 	           MOVE 0 TO fcl_month
 	           MOVE 0 TO fcl_day
+               MOVE 0 TO fcl_status
+               MOVE 0 TO fcl_preferred_room
                PERFORM WITH TEST AFTER UNTIL Wvalide = 1
                    ACCEPT ADD-CLI-SCREEN
                    MOVE " " TO ERROR-MESSAGE
-                   IF (WS-CURRENT-YEAR - fcl_year) >= 18 THEN
-                       MOVE 1 TO Wvalide
-                   ELSE
-                       MOVE "CUSTOMER MUST HAVE AT LEAST 18 YEARS OLD" 
+                   IF (WS-CURRENT-YEAR - fcl_year) < 18 THEN
+                       MOVE "CUSTOMER MUST HAVE AT LEAST 18 YEARS OLD"
                           TO ERROR-MESSAGE
+                   ELSE
+                       IF fcl_tel = 0 THEN
+                           MOVE "PHONE NUMBER IS REQUIRED"
+                              TO ERROR-MESSAGE
+                       ELSE
+                           IF FUNCTION TRIM(fcl_adr) = SPACES THEN
+                               MOVE "ADDRESS IS REQUIRED"
+                                  TO ERROR-MESSAGE
+                           ELSE
+                               IF fcl_status = 0 OR fcl_status = 1 OR
+                                   fcl_status = 2 THEN
+                                   MOVE 1 TO Wvalide
+                               ELSE
+                                   MOVE "WRONG STATUS" TO ERROR-MESSAGE
+                               END-IF
+                           END-IF
+                       END-IF
                    END-IF
                END-PERFORM
                IF MENU-VALIDATE = "Y" OR MENU-VALIDATE = "y" THEN
@@ -154,6 +331,10 @@
                           NOT INVALID KEY
                              MOVE "CUSTOMER ADDED"
                              TO ERROR-MESSAGE
+                             MOVE "fcli" TO WS-AUDIT-FILE
+                             MOVE fcl_numCl TO WS-AUDIT-KEY
+                             MOVE "ADD" TO WS-AUDIT-OP
+                             PERFORM AUDIT_LOG
                         END-WRITE
                    
               ELSE     
@@ -161,7 +342,15 @@
               END-IF
            CLOSE fcli.
 
+      * SCANS TODAY'S fresa RECORDS AND CREATES THE CLEANING fmis FOR
+      * EACH ONE CHECKING OUT. fmis IS NOT HELD OPEN ACROSS THE LOOP
+      * (MISSION_EXIST AND ASSIGN_LEAST_LOADED_CLEANER EACH OPEN AND
+      * CLOSE IT THEMSELVES) - IT USED TO BE RE-OPENED OUTPUT PER
+      * RESERVATION, WHICH TRUNCATED EARLIER MISSIONS AND KEPT
+      * REUSING fm_numM 1, SO EVERY WRITE PAST THE FIRST FAILED ON A
+      * DUPLICATE KEY.
        GENERATE_MISSION.
+           PERFORM GET_GENM_CHECKPOINT
            OPEN INPUT fresa
                MOVE 0 TO Wfin
                MOVE 0 TO Wtrouve
@@ -176,30 +365,39 @@
                        READ fresa NEXT
                        AT END
                            MOVE 1 TO Wfin
+                           PERFORM CLEAR_GENM_CHECKPOINT
                        NOT AT END
+                           IF fr_numResa > WS-GENM-CHECKPOINT THEN
       *                    REMOVE 2 hour to end reservation
                            SUBTRACT 2 FROM fr_date_fin_hours
                            PERFORM MISSION_EXIST
                            IF fr_date_fin_hours >= WS-CURRENT-HOURS AND
                                Wtrouve = 0 THEN
-                               OPEN OUTPUT fmis
-                               PERFORM GET_LASTID_MISSION
-                               PERFORM GET_NB_PERS
-                               MOVE FUNCTION RANDOM(1) TO fm_numP
-                               MULTIPLY fm_numP BY Wcompteur
-                                ADD 1 TO fm_numP
-                           
                                MOVE fr_numCh TO fm_numCh
                                MOVE fr_date_fin TO fm_debut
                                ADD 2 TO fr_date_fin_hours
                                MOVE fr_date_fin TO fm_fin
+                               MOVE fm_debut TO WS-NEWMIS-DEBUT
+                               MOVE fm_fin TO WS-NEWMIS-FIN
+                               PERFORM ASSIGN_LEAST_LOADED_CLEANER
+                               PERFORM GET_LASTID_MISSION
+                               MOVE fr_numCh TO fm_numCh
+                               MOVE WS-NEWMIS-DEBUT TO fm_debut
+                               MOVE WS-NEWMIS-FIN TO fm_fin
+                               OPEN I-O fmis
                                WRITE tamp_fmis
-                               INVALID KEY 
-                                  DISPLAY "Echec de l'ajout"
-                               NOT INVALID KEY 
-                                  DISPLAY "Ajout r√©ussi"
+                               INVALID KEY
+                                  DISPLAY "MISSION CREATION FAILED"
+                               NOT INVALID KEY
+                                  DISPLAY "MISSION CREATED"
+                                  MOVE "fmis" TO WS-AUDIT-FILE
+                                  MOVE fm_numM TO WS-AUDIT-KEY
+                                  MOVE "ADD" TO WS-AUDIT-OP
+                                  PERFORM AUDIT_LOG
                                END-WRITE
                                CLOSE fmis
+                               PERFORM SET_GENM_CHECKPOINT
+                           END-IF
                            END-IF
                        END-READ
                    END-PERFORM
