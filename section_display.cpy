@@ -1,84 +1,203 @@
        DISPLAYING SECTION.
 
 
-      * DISPLAY MISSIONS OF THE CONNECTED USER
-      * SEARCH BY ZONE ON fm_numP
+      * DISPLAY MISSIONS FOR THE CONNECTED USER, OR (WHEN
+      * WS-CURRENT-USER-TYPE IS A SUPERVISOR) FOR ANY STAFF MEMBER
+      * ENTERED ON MISSION-STAFF-SELECT-SCREEN, DEFAULTING TO
+      * WS-CURRENT-USER-NUM FOR ORDINARY STAFF.
+      * SEARCH BY ZONE ON fm_numP. WS-PAGE-SKIP-MIS IS A SCROLLABLE
+      * CURSOR OVER THE MATCHING MISSIONS - N/P ON THE SCREEN MOVE IT
+      * BACK AND FORTH SIX RECORDS AT A TIME (SEE FILL_MISSION_PAGE)
+      * INSTEAD OF THE OLD ONE-SHOT FORWARD-ONLY SCAN.
        DISPLAY_MISSION.
+           IF WS-CURRENT-USER-TYPE = 2 THEN
+               MOVE " " TO ERROR-MESSAGE
+               MOVE WS-CURRENT-USER-NUM TO fp_numP
+               ACCEPT MISSION-STAFF-SELECT-SCREEN
+               MOVE fp_numP TO WS-NUMP
+           ELSE
+               MOVE WS-CURRENT-USER-NUM TO WS-NUMP
+           END-IF
+           MOVE 0 TO WS-PAGE-SKIP-MIS
+           MOVE " " TO WS-PAGE-NAV
+           PERFORM WITH TEST AFTER UNTIL WS-PAGE-NAV = "X"
+               PERFORM FILL_MISSION_PAGE
+               IF WS-PAGE-COUNT = 0 THEN
+                   IF WS-PAGE-SKIP-MIS = 0 THEN
+                       MOVE "NO MISSIONS FOR THIS STAFF" TO
+                           ERROR-MESSAGE
+                   ELSE
+                       SUBTRACT 6 FROM WS-PAGE-SKIP-MIS
+                       MOVE "NO MORE MISSIONS - SHOWING LAST PAGE" TO
+                           ERROR-MESSAGE
+                       PERFORM FILL_MISSION_PAGE
+                   END-IF
+               ELSE
+                   MOVE " " TO ERROR-MESSAGE
+               END-IF
+               ACCEPT DISP-MISSIONS-SCREEN
+               EVALUATE WS-PAGE-NAV
+                   WHEN "N"
+                   WHEN "n"
+                       IF WS-PAGE-COUNT = 6 THEN
+                           ADD 6 TO WS-PAGE-SKIP-MIS
+                       END-IF
+                   WHEN "P"
+                   WHEN "p"
+                       IF WS-PAGE-SKIP-MIS > 0 THEN
+                           SUBTRACT 6 FROM WS-PAGE-SKIP-MIS
+                       END-IF
+                   WHEN OTHER
+                       MOVE "X" TO WS-PAGE-NAV
+               END-EVALUATE
+           END-PERFORM.
+
+      * FILLS 1tamp_fmis..6tamp_fmis WITH UP TO SIX MISSIONS FOR
+      * WS-NUMP (EXCLUDING ONES ALREADY FINISHED) STARTING AFTER
+      * WS-PAGE-SKIP-MIS MATCHING RECORDS, RESTARTING THE fm_numP
+      * ALTERNATE-KEY SCAN FROM THE TOP EACH CALL - LEAVES THE ACTUAL
+      * NUMBER FILLED IN WS-PAGE-COUNT.
+       FILL_MISSION_PAGE.
+           MOVE 0 TO WS-PAGE-COUNT
+           MOVE 0 TO Wdisp
            OPEN INPUT fmis
-           MOVE WS-CURRENT-USER-NUM TO fm_numP
-                 START fmis KEY IS EQUAL fm_numP 
+           MOVE WS-NUMP TO fm_numP
+                 START fmis KEY IS EQUAL fm_numP
                     INVALID KEY
-                       MOVE "NO MISSIONS FOR YOU" TO ERROR-MESSAGE
-                       DISPLAY DISP-MISSIONS-SCREEN
+                       CONTINUE
                     NOT INVALID KEY
                        MOVE 0 TO Wfin
                        MOVE 0 TO Wstop
                        PERFORM WITH TEST AFTER UNTIL Wfin = 1
-                       AND Wstop = 1
-                          MOVE 1 TO Wdisp
+                       OR Wstop = 1 OR WS-PAGE-COUNT = 6
                           READ fmis NEXT
                              AT END
-                                DISPLAY DISP-MISSIONS-SCREEN
                                 MOVE 1 TO Wfin
                              NOT AT END
-                               IF fm_numP = WS-CURRENT-USER-NUM THEN
-                                   IF fm_fin < WS-CURRENT-DATE-DATA THEN
-                                      MOVE 0 TO Wfin    
+                               IF fm_numP NOT = WS-NUMP THEN
+                                   MOVE 1 TO Wstop
+                               ELSE
+                                   IF fm_fin < WS-CURRENT-DATE-DATA
+                                   THEN
+                                      CONTINUE
                                    ELSE
-                                      IF Wdisp = 1 THEN
-                                         MOVE tamp_fmis TO 1tamp_fmis
-                                      ELSE IF Wdisp = 2 THEN
-                                         MOVE tamp_fmis TO 2tamp_fmis
-                                      ELSE IF Wdisp = 3 THEN
-                                         MOVE tamp_fmis TO 3tamp_fmis
-                                      ELSE IF Wdisp = 4 THEN
-                                         MOVE tamp_fmis TO 4tamp_fmis
-                                      ELSE IF Wdisp = 5 THEN
-                                         MOVE tamp_fmis TO 5tamp_fmis
-                                      ELSE IF Wdisp = 6 THEN
-                                         MOVE tamp_fmis TO 6tamp_fmis
-                                         MOVE 0 TO Wdisp
-                                         DISPLAY DISP-MISSIONS-SCREEN
-                                      END-IF
                                       ADD 1 TO Wdisp
+                                      IF Wdisp > WS-PAGE-SKIP-MIS THEN
+                                         ADD 1 TO WS-PAGE-COUNT
+                                         EVALUATE WS-PAGE-COUNT
+                                            WHEN 1
+                                              MOVE tamp_fmis TO
+                                                 1tamp_fmis
+                                            WHEN 2
+                                              MOVE tamp_fmis TO
+                                                 2tamp_fmis
+                                            WHEN 3
+                                              MOVE tamp_fmis TO
+                                                 3tamp_fmis
+                                            WHEN 4
+                                              MOVE tamp_fmis TO
+                                                 4tamp_fmis
+                                            WHEN 5
+                                              MOVE tamp_fmis TO
+                                                 5tamp_fmis
+                                            WHEN 6
+                                              MOVE tamp_fmis TO
+                                                 6tamp_fmis
+                                         END-EVALUATE
+                                      END-IF
                                    END-IF
-                                ELSE
-                                   MOVE 1 TO Wstop
-                                END-IF
+                               END-IF
                           END-READ
-                       END-PERFORM 
+                       END-PERFORM
                  END-START
            CLOSE fmis.
-           
+
 
       * DISPLAY PERSONNEL
+      * OPTIONAL FILTER ON fp_type/fp_actif (9 MEANS "ANY"). WS-PAGE-
+      * SKIP-PERS IS A SCROLLABLE CURSOR OVER THE MATCHING fpers
+      * RECORDS, MOVED BACK AND FORTH SIX AT A TIME BY N/P ON THE
+      * SCREEN (SEE FILL_PERSONNEL_PAGE).
        DISPLAY_PERSONNEL.
+           ACCEPT PERS-FILTER-SCREEN
+           MOVE 0 TO WS-PAGE-SKIP-PERS
+           MOVE " " TO WS-PAGE-NAV
+           PERFORM WITH TEST AFTER UNTIL WS-PAGE-NAV = "X"
+               PERFORM FILL_PERSONNEL_PAGE
+               IF WS-PAGE-COUNT = 0 THEN
+                   IF WS-PAGE-SKIP-PERS = 0 THEN
+                       MOVE "NO PERSONNEL MATCH THIS FILTER" TO
+                           ERROR-MESSAGE
+                   ELSE
+                       SUBTRACT 6 FROM WS-PAGE-SKIP-PERS
+                       MOVE "NO MORE PERSONNEL - SHOWING LAST PAGE" TO
+                           ERROR-MESSAGE
+                       PERFORM FILL_PERSONNEL_PAGE
+                   END-IF
+               ELSE
+                   MOVE " " TO ERROR-MESSAGE
+               END-IF
+               ACCEPT DISP-PERSONNEL-SCREEN
+               EVALUATE WS-PAGE-NAV
+                   WHEN "N"
+                   WHEN "n"
+                       IF WS-PAGE-COUNT = 6 THEN
+                           ADD 6 TO WS-PAGE-SKIP-PERS
+                       END-IF
+                   WHEN "P"
+                   WHEN "p"
+                       IF WS-PAGE-SKIP-PERS > 0 THEN
+                           SUBTRACT 6 FROM WS-PAGE-SKIP-PERS
+                       END-IF
+                   WHEN OTHER
+                       MOVE "X" TO WS-PAGE-NAV
+               END-EVALUATE
+           END-PERFORM.
+
+      * FILLS 1tamp_fpers..6tamp_fpers WITH UP TO SIX FILTER-MATCHING
+      * fpers RECORDS STARTING AFTER WS-PAGE-SKIP-PERS MATCHES,
+      * RESCANNING fpers FROM THE TOP EACH CALL - LEAVES THE ACTUAL
+      * NUMBER FILLED IN WS-PAGE-COUNT.
+       FILL_PERSONNEL_PAGE.
+           MOVE 0 TO WS-PAGE-COUNT
+           MOVE 0 TO Wdisp
            OPEN INPUT fpers
-           MOVE 0 TO Wfin
-           MOVE 0 TO Wstop
+               MOVE 0 TO Wfin
                PERFORM WITH TEST AFTER UNTIL Wfin = 1
-               AND Wstop = 1
-                   MOVE 1 TO Wdisp
-                   READ fmis NEXT
+                   OR WS-PAGE-COUNT = 6
+                   READ fpers
                        AT END
-                           DISPLAY DISP-PERSONNEL-SCREEN
                            MOVE 1 TO Wfin
                        NOT AT END
-                           IF Wdisp = 1 THEN
-                               MOVE tamp_fpers TO 1tamp_fpers
-                           ELSE IF Wdisp = 2 THEN
-                               MOVE tamp_fpers TO 2tamp_fpers
-                           ELSE IF Wdisp = 3 THEN
-                               MOVE tamp_fpers TO 3tamp_fpers
-                           ELSE IF Wdisp = 4 THEN
-                               MOVE tamp_fpers TO 4tamp_fpers
-                           ELSE IF Wdisp = 5 THEN
-                               MOVE tamp_fpers TO 5tamp_fpers
-                           ELSE IF Wdisp = 6 THEN
-                               MOVE tamp_fpers TO 6tamp_fpers
-                               MOVE 0 TO Wdisp
-                           DISPLAY DISP-PERSONNEL-SCREEN
-                           ADD 1 TO Wdisp
+                           IF (WS-FILTER-TYPE = 9 OR
+                               WS-FILTER-TYPE = fp_type) AND
+                              (WS-FILTER-ACTIF = 9 OR
+                               WS-FILTER-ACTIF = fp_actif) THEN
+                               ADD 1 TO Wdisp
+                               IF Wdisp > WS-PAGE-SKIP-PERS THEN
+                                   ADD 1 TO WS-PAGE-COUNT
+                                   EVALUATE WS-PAGE-COUNT
+                                       WHEN 1
+                                           MOVE tamp_fpers TO
+                                               1tamp_fpers
+                                       WHEN 2
+                                           MOVE tamp_fpers TO
+                                               2tamp_fpers
+                                       WHEN 3
+                                           MOVE tamp_fpers TO
+                                               3tamp_fpers
+                                       WHEN 4
+                                           MOVE tamp_fpers TO
+                                               4tamp_fpers
+                                       WHEN 5
+                                           MOVE tamp_fpers TO
+                                               5tamp_fpers
+                                       WHEN 6
+                                           MOVE tamp_fpers TO
+                                               6tamp_fpers
+                                   END-EVALUATE
+                               END-IF
+                           END-IF
                    END-READ
                END-PERFORM
            CLOSE fpers.
@@ -119,34 +238,630 @@
               DISPLAY NB-MIS-JOUR-SCREEN
            CLOSE fmis.
 
+      * TOTAL MISSIONS COMPLETED AND AVERAGE ACTUAL DURATION (FROM THE
+      * fm_reel_debut/fm_reel_fin CLOCK-IN/OUT TIMES) FOR ONE STAFF
+      * MEMBER OVER A DATE RANGE, SCANNED VIA THE fm_numP ALTERNATE KEY.
+       DISPLAY_PERF_STATISTICS.
+           ACCEPT PERF-STATS-SCREEN
+           MOVE " " TO ERROR-MESSAGE
+           MOVE 0 TO WS-PERF-TOTAL-MISSIONS
+           MOVE 0 TO WS-PERF-TIMED-MISSIONS
+           MOVE 0 TO WS-PERF-TOTAL-MINUTES
+           MOVE 0 TO WS-PERF-AVG-MINUTES
+           OPEN INPUT fmis
+              MOVE fp_numP TO fm_numP
+              START fmis KEY IS EQUAL fm_numP
+                 INVALID KEY
+                    MOVE "NO MISSIONS FOR THIS STAFF" TO ERROR-MESSAGE
+                 NOT INVALID KEY
+                    MOVE 0 TO Wfin
+                    MOVE 0 TO Wstop
+                    PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                    AND Wstop = 1
+                       READ fmis NEXT
+                          AT END
+                             MOVE 1 TO Wfin
+                          NOT AT END
+                             IF fm_numP = fp_numP THEN
+                                IF fm_fin_date >= WS-PERF-START-DATE
+                                AND fm_fin_date <= WS-PERF-END-DATE
+                                THEN
+                                   ADD 1 TO WS-PERF-TOTAL-MISSIONS
+                                   IF fm_reel_debut_year NOT = 0
+                                   AND fm_reel_fin_year NOT = 0 THEN
+                                      COMPUTE WS-PERF-ONE-DURATION =
+                                         (fm_reel_fin_hours * 60 +
+                                         fm_reel_fin_minute) -
+                                         (fm_reel_debut_hours * 60 +
+                                         fm_reel_debut_minute)
+                                      ADD 1 TO WS-PERF-TIMED-MISSIONS
+                                      ADD WS-PERF-ONE-DURATION TO
+                                         WS-PERF-TOTAL-MINUTES
+                                   END-IF
+                                END-IF
+                             ELSE
+                                MOVE 1 TO Wstop
+                             END-IF
+                       END-READ
+                    END-PERFORM
+              END-START
+           CLOSE fmis
+           IF WS-PERF-TIMED-MISSIONS > 0 THEN
+              COMPUTE WS-PERF-AVG-MINUTES =
+                 WS-PERF-TOTAL-MINUTES / WS-PERF-TIMED-MISSIONS
+           END-IF
+           DISPLAY PERF-STATS-SCREEN.
+
       * DISPLAY CLIENT
+      * WS-PAGE-SKIP-CLI IS A SCROLLABLE CURSOR OVER fcli - N/P ON
+      * THE SCREEN MOVE IT BACK AND FORTH SIX RECORDS AT A TIME (SEE
+      * FILL_CLIENT_PAGE) INSTEAD OF THE OLD ONE-SHOT FORWARD-ONLY
+      * SCAN.
        DISPLAY_CLIENT.
+           MOVE 0 TO WS-PAGE-SKIP-CLI
+           MOVE " " TO WS-PAGE-NAV
+           PERFORM WITH TEST AFTER UNTIL WS-PAGE-NAV = "X"
+               PERFORM FILL_CLIENT_PAGE
+               IF WS-PAGE-COUNT = 0 THEN
+                   IF WS-PAGE-SKIP-CLI = 0 THEN
+                       MOVE "NO CLIENTS FOUND" TO ERROR-MESSAGE
+                   ELSE
+                       SUBTRACT 6 FROM WS-PAGE-SKIP-CLI
+                       MOVE "NO MORE CLIENTS - SHOWING LAST PAGE" TO
+                           ERROR-MESSAGE
+                       PERFORM FILL_CLIENT_PAGE
+                   END-IF
+               ELSE
+                   MOVE " " TO ERROR-MESSAGE
+               END-IF
+               ACCEPT DISP-CLIENT-SCREEN
+               EVALUATE WS-PAGE-NAV
+                   WHEN "N"
+                   WHEN "n"
+                       IF WS-PAGE-COUNT = 6 THEN
+                           ADD 6 TO WS-PAGE-SKIP-CLI
+                       END-IF
+                   WHEN "P"
+                   WHEN "p"
+                       IF WS-PAGE-SKIP-CLI > 0 THEN
+                           SUBTRACT 6 FROM WS-PAGE-SKIP-CLI
+                       END-IF
+                   WHEN OTHER
+                       MOVE "X" TO WS-PAGE-NAV
+               END-EVALUATE
+           END-PERFORM.
+
+      * FILLS 1tamp_fcli..6tamp_fcli WITH UP TO SIX CLIENTS STARTING
+      * AFTER WS-PAGE-SKIP-CLI RECORDS, RESCANNING fcli FROM THE TOP
+      * EACH CALL - LEAVES THE ACTUAL NUMBER FILLED IN WS-PAGE-COUNT.
+       FILL_CLIENT_PAGE.
+           MOVE 0 TO WS-PAGE-COUNT
+           MOVE 0 TO Wdisp
            OPEN INPUT fcli
-           MOVE 0 TO Wfin
-           MOVE 0 TO Wstop
+               MOVE 0 TO Wfin
                PERFORM WITH TEST AFTER UNTIL Wfin = 1
-               AND Wstop = 1
-                   MOVE 1 TO Wdisp
+                   OR WS-PAGE-COUNT = 6
                    READ fcli NEXT
                        AT END
-                           DISPLAY DISP-CLIENT-SCREEN
                            MOVE 1 TO Wfin
-                       NOT AT END                  
-                           IF Wdisp = 1 THEN
-                               MOVE tamp_fcli TO 1tamp_fcli
-                           ELSE IF Wdisp = 2 THEN
-                               MOVE tamp_fcli TO 2tamp_fcli
-                           ELSE IF Wdisp = 3 THEN
-                               MOVE tamp_fcli TO 3tamp_fcli
-                           ELSE IF Wdisp = 4 THEN
-                               MOVE tamp_fcli TO 4tamp_fcli
-                           ELSE IF Wdisp = 5 THEN
-                               MOVE tamp_fcli TO 5tamp_fcli
-                           ELSE IF Wdisp = 6 THEN
-                               MOVE tamp_fcli TO 6tamp_fcli
-                               MOVE 0 TO Wdisp
-                           DISPLAY DISP-CLIENT-SCREEN
+                       NOT AT END
                            ADD 1 TO Wdisp
-                       END-READ
+                           IF Wdisp > WS-PAGE-SKIP-CLI THEN
+                               ADD 1 TO WS-PAGE-COUNT
+                               EVALUATE WS-PAGE-COUNT
+                                   WHEN 1
+                                       MOVE tamp_fcli TO 1tamp_fcli
+                                   WHEN 2
+                                       MOVE tamp_fcli TO 2tamp_fcli
+                                   WHEN 3
+                                       MOVE tamp_fcli TO 3tamp_fcli
+                                   WHEN 4
+                                       MOVE tamp_fcli TO 4tamp_fcli
+                                   WHEN 5
+                                       MOVE tamp_fcli TO 5tamp_fcli
+                                   WHEN 6
+                                       MOVE tamp_fcli TO 6tamp_fcli
+                               END-EVALUATE
+                           END-IF
+                   END-READ
                END-PERFORM
            CLOSE fcli.
+
+
+      * SHOP-WIDE "RIGHT NOW" OCCUPANCY OF EVERY ROOM IN fch
+       DISPLAY_OCCUPANCY.
+           MOVE 0 TO Wdisp
+           OPEN INPUT fch
+               MOVE 0 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ fch
+                       AT END
+                           MOVE 1 TO Wfin
+                           IF Wdisp > 0 THEN
+                               ACCEPT DISP-OCCUPANCY-SCREEN
+                           END-IF
+                       NOT AT END
+                           PERFORM DETERMINE_ROOM_OCCUPANCY
+                           ADD 1 TO Wdisp
+                           EVALUATE Wdisp
+                               WHEN 1
+                                   MOVE fc_numCh TO 1occ_numCh
+                                   MOVE fc_typeCh TO 1occ_typeCh
+                                   MOVE WS-OCC-STATUS TO 1occ_status
+                               WHEN 2
+                                   MOVE fc_numCh TO 2occ_numCh
+                                   MOVE fc_typeCh TO 2occ_typeCh
+                                   MOVE WS-OCC-STATUS TO 2occ_status
+                               WHEN 3
+                                   MOVE fc_numCh TO 3occ_numCh
+                                   MOVE fc_typeCh TO 3occ_typeCh
+                                   MOVE WS-OCC-STATUS TO 3occ_status
+                               WHEN 4
+                                   MOVE fc_numCh TO 4occ_numCh
+                                   MOVE fc_typeCh TO 4occ_typeCh
+                                   MOVE WS-OCC-STATUS TO 4occ_status
+                               WHEN 5
+                                   MOVE fc_numCh TO 5occ_numCh
+                                   MOVE fc_typeCh TO 5occ_typeCh
+                                   MOVE WS-OCC-STATUS TO 5occ_status
+                               WHEN 6
+                                   MOVE fc_numCh TO 6occ_numCh
+                                   MOVE fc_typeCh TO 6occ_typeCh
+                                   MOVE WS-OCC-STATUS TO 6occ_status
+                                   MOVE 0 TO Wdisp
+                                   DISPLAY DISP-OCCUPANCY-SCREEN
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+           CLOSE fch.
+
+      * fc_numCh MUST HOLD THE ROOM JUST READ - SETS WS-OCC-STATUS TO
+      * "OCCUPIED", "CLEANING" OR "FREE" BASED ON fresa RECORDS THAT
+      * STRADDLE WS-NOW-DATETIME (RIGHT NOW)
+       DETERMINE_ROOM_OCCUPANCY.
+           MOVE WS-CURRENT-YEAR TO WS-NOW-YEAR
+           MOVE WS-CURRENT-MONTH TO WS-NOW-MONTH
+           MOVE WS-CURRENT-DAY TO WS-NOW-DAY
+           MOVE WS-CURRENT-HOURS TO WS-NOW-HOURS
+           MOVE WS-CURRENT-MINUTE TO WS-NOW-MINUTE
+           MOVE "FREE" TO WS-OCC-STATUS
+           MOVE 0 TO Wstop
+           OPEN INPUT fresa
+               MOVE fc_numCh TO fr_numCh
+               START fresa KEY IS EQUAL fr_numCh
+                   INVALID KEY
+                       MOVE 1 TO Wstop
+                   NOT INVALID KEY
+                       MOVE 0 TO Wfin
+                       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                           OR Wstop = 1
+                           READ fresa NEXT
+                               AT END
+                                   MOVE 1 TO Wfin
+                               NOT AT END
+                                   IF fr_numCh NOT = fc_numCh THEN
+                                       MOVE 1 TO Wstop
+                                   ELSE
+                                       IF WS-NOW-DATETIME >=
+                                          fr_date_debut AND
+                                          WS-NOW-DATETIME <=
+                                          fr_date_fin THEN
+                                           PERFORM
+                                               CALC_ACTUAL_CHECKOUT
+                                           IF WS-NOW-DATETIME <
+                                              WS-CHECKOUT-DATETIME
+                                           THEN
+                                               MOVE "OCCUPIED" TO
+                                                   WS-OCC-STATUS
+                                           ELSE
+                                               MOVE "CLEANING" TO
+                                                   WS-OCC-STATUS
+                                           END-IF
+                                           MOVE 1 TO Wstop
+                                       END-IF
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+               END-START
+           CLOSE fresa.
+
+      * fr_date_fin ALREADY INCLUDES THE 2H CLEANING BUFFER ADDED BY
+      * CALCULATE_HOUR_RESA - BACK IT OUT TO GET THE REAL CHECKOUT TIME
+       CALC_ACTUAL_CHECKOUT.
+           MOVE fr_date_fin_date TO WS-CHECKOUT-DATE
+           MOVE fr_date_fin_hours TO WS-CHECKOUT-HOURS
+           MOVE fr_date_fin_minute TO WS-CHECKOUT-MINUTE
+           IF WS-CHECKOUT-HOURS < 2 THEN
+               ADD 22 TO WS-CHECKOUT-HOURS
+               IF WS-CHECKOUT-DAY > 1 THEN
+                   SUBTRACT 1 FROM WS-CHECKOUT-DAY
+               END-IF
+           ELSE
+               SUBTRACT 2 FROM WS-CHECKOUT-HOURS
+           END-IF.
+
+      * WS-ALERT-MINUTES MUST HOLD THE WINDOW SIZE - LEAVES
+      * WS-ALERT-CUTOFF-DATETIME SET TO WS-NOW-DATETIME PLUS THAT
+      * MANY MINUTES, ROLLING OVER MINUTE/HOUR/DAY AS NEEDED.
+       CALC_CHECKOUT_ALERT_CUTOFF.
+           MOVE WS-NOW-YEAR TO WS-ALERT-CUTOFF-YEAR
+           MOVE WS-NOW-MONTH TO WS-ALERT-CUTOFF-MONTH
+           MOVE WS-NOW-DAY TO WS-ALERT-CUTOFF-DAY
+           MOVE WS-NOW-HOURS TO WS-ALERT-CUTOFF-HOURS
+           ADD WS-ALERT-MINUTES TO WS-ALERT-CUTOFF-MINUTE
+           PERFORM WITH TEST BEFORE UNTIL
+               WS-ALERT-CUTOFF-MINUTE < 60
+               SUBTRACT 60 FROM WS-ALERT-CUTOFF-MINUTE
+               ADD 1 TO WS-ALERT-CUTOFF-HOURS
+           END-PERFORM
+           PERFORM WITH TEST BEFORE UNTIL
+               WS-ALERT-CUTOFF-HOURS < 24
+               SUBTRACT 24 FROM WS-ALERT-CUTOFF-HOURS
+               ADD 1 TO WS-ALERT-CUTOFF-DAY
+           END-PERFORM.
+
+      * SCANS fresa FOR RESERVATIONS WHOSE REAL CHECKOUT TIME (SEE
+      * CALC_ACTUAL_CHECKOUT) FALLS BETWEEN NOW AND THE OPERATOR-
+      * SUPPLIED WS-ALERT-MINUTES WINDOW, ACROSS EVERY ROOM, AND
+      * DISPLAYS THEM SIX AT A TIME.
+       UPCOMING_CHECKOUT_ALERT.
+           MOVE 0 TO Wvalide
+           PERFORM WITH TEST AFTER UNTIL Wvalide = 1
+               MOVE " " TO ERROR-MESSAGE
+               MOVE 0 TO WS-ALERT-MINUTES
+               ACCEPT CHECKOUT-ALERT-MINUTES-SCREEN
+               IF WS-ALERT-MINUTES = 0 THEN
+                   MOVE "MINUTES MUST BE GREATER THAN ZERO"
+                       TO ERROR-MESSAGE
+               ELSE
+                   MOVE 1 TO Wvalide
+               END-IF
+           END-PERFORM
+           MOVE WS-CURRENT-YEAR TO WS-NOW-YEAR
+           MOVE WS-CURRENT-MONTH TO WS-NOW-MONTH
+           MOVE WS-CURRENT-DAY TO WS-NOW-DAY
+           MOVE WS-CURRENT-HOURS TO WS-NOW-HOURS
+           MOVE WS-CURRENT-MINUTE TO WS-NOW-MINUTE
+           PERFORM CALC_CHECKOUT_ALERT_CUTOFF
+           MOVE 0 TO Wdisp
+           OPEN INPUT fresa
+               MOVE 0 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ fresa NEXT
+                       AT END
+                           MOVE 1 TO Wfin
+                           IF Wdisp > 0 THEN
+                               MOVE " " TO ERROR-MESSAGE
+                               ACCEPT DISP-CHECKOUT-ALERT-SCREEN
+                           END-IF
+                       NOT AT END
+                           PERFORM CALC_ACTUAL_CHECKOUT
+                           IF WS-CHECKOUT-DATETIME >= WS-NOW-DATETIME
+                               AND WS-CHECKOUT-DATETIME <=
+                               WS-ALERT-CUTOFF-DATETIME THEN
+                               ADD 1 TO Wdisp
+                               EVALUATE Wdisp
+                                   WHEN 1
+                                       MOVE fr_numCh TO 1cka_numCh
+                                       MOVE WS-CHECKOUT-HOURS
+                                           TO 1cka_hours
+                                       MOVE WS-CHECKOUT-MINUTE
+                                           TO 1cka_minute
+                                   WHEN 2
+                                       MOVE fr_numCh TO 2cka_numCh
+                                       MOVE WS-CHECKOUT-HOURS
+                                           TO 2cka_hours
+                                       MOVE WS-CHECKOUT-MINUTE
+                                           TO 2cka_minute
+                                   WHEN 3
+                                       MOVE fr_numCh TO 3cka_numCh
+                                       MOVE WS-CHECKOUT-HOURS
+                                           TO 3cka_hours
+                                       MOVE WS-CHECKOUT-MINUTE
+                                           TO 3cka_minute
+                                   WHEN 4
+                                       MOVE fr_numCh TO 4cka_numCh
+                                       MOVE WS-CHECKOUT-HOURS
+                                           TO 4cka_hours
+                                       MOVE WS-CHECKOUT-MINUTE
+                                           TO 4cka_minute
+                                   WHEN 5
+                                       MOVE fr_numCh TO 5cka_numCh
+                                       MOVE WS-CHECKOUT-HOURS
+                                           TO 5cka_hours
+                                       MOVE WS-CHECKOUT-MINUTE
+                                           TO 5cka_minute
+                                   WHEN 6
+                                       MOVE fr_numCh TO 6cka_numCh
+                                       MOVE WS-CHECKOUT-HOURS
+                                           TO 6cka_hours
+                                       MOVE WS-CHECKOUT-MINUTE
+                                           TO 6cka_minute
+                                       MOVE 0 TO Wdisp
+                                       DISPLAY
+                                          DISP-CHECKOUT-ALERT-SCREEN
+                               END-EVALUATE
+                           END-IF
+                   END-READ
+               END-PERFORM
+           CLOSE fresa
+           IF Wdisp = 0 THEN
+               MOVE "NO UPCOMING CHECKOUTS IN THAT WINDOW"
+                   TO ERROR-MESSAGE
+               ACCEPT DISP-CHECKOUT-ALERT-SCREEN
+           END-IF.
+
+      * fcl_numCl MUST BE COMPLETED BEFORE CALL. LISTS EVERY fresa
+      * (LIVE) AND fresaarch (ARCHIVED) RESERVATION FOR THAT CLIENT VIA
+      * THE fr_numCl/fra_numCl ALTERNATE KEYS, PAGED SIX AT A TIME.
+       CLIENT_HISTORY.
+           ACCEPT SRCH-CLI-SCREEN
+           MOVE " " TO ERROR-MESSAGE
+           MOVE 0 TO Wdisp
+           OPEN INPUT fresa
+               MOVE fcl_numCl TO fr_numCl
+               START fresa KEY IS EQUAL fr_numCl
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 0 TO Wfin
+                       MOVE 0 TO Wstop
+                       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                           OR Wstop = 1
+                           READ fresa NEXT
+                               AT END
+                                   MOVE 1 TO Wfin
+                               NOT AT END
+                                   IF fr_numCl = fcl_numCl THEN
+                                       PERFORM ADD_HISTORY_ROW
+                                   ELSE
+                                       MOVE 1 TO Wstop
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+               END-START
+           CLOSE fresa
+           OPEN INPUT fresaarch
+               MOVE fcl_numCl TO fra_numCl
+               START fresaarch KEY IS EQUAL fra_numCl
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 0 TO Wfin
+                       MOVE 0 TO Wstop
+                       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                           OR Wstop = 1
+                           READ fresaarch NEXT
+                               AT END
+                                   MOVE 1 TO Wfin
+                               NOT AT END
+                                   IF fra_numCl = fcl_numCl THEN
+                                       PERFORM ADD_HISTORY_ROW_ARCH
+                                   ELSE
+                                       MOVE 1 TO Wstop
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+               END-START
+           CLOSE fresaarch
+           IF Wdisp > 0 THEN
+               ACCEPT DISP-CLIENT-HISTORY-SCREEN
+           ELSE
+               MOVE "NO RESERVATION HISTORY FOR THIS CLIENT" TO
+                   ERROR-MESSAGE
+               ACCEPT DISP-CLIENT-HISTORY-SCREEN
+           END-IF.
+
+      * fr_* CURRENTLY HOLDS A LIVE RESERVATION MATCHING fcl_numCl
+       ADD_HISTORY_ROW.
+           ADD 1 TO Wdisp
+           EVALUATE Wdisp
+               WHEN 1
+                   MOVE fr_numResa TO 1hist_numResa
+                   MOVE fr_numCh TO 1hist_numCh
+                   MOVE fr_date_debut_date TO 1hist_date_debut
+                   MOVE fr_date_fin_date TO 1hist_date_fin
+                   MOVE "LIVE" TO 1hist_source
+               WHEN 2
+                   MOVE fr_numResa TO 2hist_numResa
+                   MOVE fr_numCh TO 2hist_numCh
+                   MOVE fr_date_debut_date TO 2hist_date_debut
+                   MOVE fr_date_fin_date TO 2hist_date_fin
+                   MOVE "LIVE" TO 2hist_source
+               WHEN 3
+                   MOVE fr_numResa TO 3hist_numResa
+                   MOVE fr_numCh TO 3hist_numCh
+                   MOVE fr_date_debut_date TO 3hist_date_debut
+                   MOVE fr_date_fin_date TO 3hist_date_fin
+                   MOVE "LIVE" TO 3hist_source
+               WHEN 4
+                   MOVE fr_numResa TO 4hist_numResa
+                   MOVE fr_numCh TO 4hist_numCh
+                   MOVE fr_date_debut_date TO 4hist_date_debut
+                   MOVE fr_date_fin_date TO 4hist_date_fin
+                   MOVE "LIVE" TO 4hist_source
+               WHEN 5
+                   MOVE fr_numResa TO 5hist_numResa
+                   MOVE fr_numCh TO 5hist_numCh
+                   MOVE fr_date_debut_date TO 5hist_date_debut
+                   MOVE fr_date_fin_date TO 5hist_date_fin
+                   MOVE "LIVE" TO 5hist_source
+               WHEN 6
+                   MOVE fr_numResa TO 6hist_numResa
+                   MOVE fr_numCh TO 6hist_numCh
+                   MOVE fr_date_debut_date TO 6hist_date_debut
+                   MOVE fr_date_fin_date TO 6hist_date_fin
+                   MOVE "LIVE" TO 6hist_source
+                   MOVE 0 TO Wdisp
+                   ACCEPT DISP-CLIENT-HISTORY-SCREEN
+           END-EVALUATE.
+
+      * fra_* CURRENTLY HOLDS AN ARCHIVED RESERVATION MATCHING fcl_numCl
+       ADD_HISTORY_ROW_ARCH.
+           ADD 1 TO Wdisp
+           EVALUATE Wdisp
+               WHEN 1
+                   MOVE fra_numResa TO 1hist_numResa
+                   MOVE fra_numCh TO 1hist_numCh
+                   MOVE fra_date_debut_date TO 1hist_date_debut
+                   MOVE fra_date_fin_date TO 1hist_date_fin
+                   MOVE "ARCH" TO 1hist_source
+               WHEN 2
+                   MOVE fra_numResa TO 2hist_numResa
+                   MOVE fra_numCh TO 2hist_numCh
+                   MOVE fra_date_debut_date TO 2hist_date_debut
+                   MOVE fra_date_fin_date TO 2hist_date_fin
+                   MOVE "ARCH" TO 2hist_source
+               WHEN 3
+                   MOVE fra_numResa TO 3hist_numResa
+                   MOVE fra_numCh TO 3hist_numCh
+                   MOVE fra_date_debut_date TO 3hist_date_debut
+                   MOVE fra_date_fin_date TO 3hist_date_fin
+                   MOVE "ARCH" TO 3hist_source
+               WHEN 4
+                   MOVE fra_numResa TO 4hist_numResa
+                   MOVE fra_numCh TO 4hist_numCh
+                   MOVE fra_date_debut_date TO 4hist_date_debut
+                   MOVE fra_date_fin_date TO 4hist_date_fin
+                   MOVE "ARCH" TO 4hist_source
+               WHEN 5
+                   MOVE fra_numResa TO 5hist_numResa
+                   MOVE fra_numCh TO 5hist_numCh
+                   MOVE fra_date_debut_date TO 5hist_date_debut
+                   MOVE fra_date_fin_date TO 5hist_date_fin
+                   MOVE "ARCH" TO 5hist_source
+               WHEN 6
+                   MOVE fra_numResa TO 6hist_numResa
+                   MOVE fra_numCh TO 6hist_numCh
+                   MOVE fra_date_debut_date TO 6hist_date_debut
+                   MOVE fra_date_fin_date TO 6hist_date_fin
+                   MOVE "ARCH" TO 6hist_source
+                   MOVE 0 TO Wdisp
+                   ACCEPT DISP-CLIENT-HISTORY-SCREEN
+           END-EVALUATE.
+
+      * RANKS EVERY fc_numCh BY TOTAL RESERVATION COUNT (TIES BROKEN
+      * BY WHICHEVER ROOM WAS READ FIRST) AND SHOWS THE WINNER'S
+      * COUNT AND TOTAL REVENUE, REUSING THE req 007 PRICE/DURATION
+      * MATH FOR THE REVENUE SIDE.
+       DISPLAY_BEST_ROOM.
+           MOVE " " TO ERROR-MESSAGE
+           MOVE 0 TO WS-BEST-ROOM-NUM
+           MOVE 0 TO WS-BEST-ROOM-COUNT
+           MOVE 0 TO WS-BEST-ROOM-REVENUE
+           OPEN INPUT fch
+               MOVE 0 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ fch
+                       AT END
+                           MOVE 1 TO Wfin
+                       NOT AT END
+                           MOVE fc_numCh TO WS-NUM-CH
+                           PERFORM TALLY_ROOM_BOOKINGS
+                           IF WS-NB-RESA-ROOM > WS-BEST-ROOM-COUNT THEN
+                               MOVE WS-NB-RESA-ROOM TO
+                                   WS-BEST-ROOM-COUNT
+                               MOVE WS-CUR-ROOM-REVENUE TO
+                                   WS-BEST-ROOM-REVENUE
+                               MOVE WS-NUM-CH TO WS-BEST-ROOM-NUM
+                           END-IF
+                   END-READ
+               END-PERFORM
+           CLOSE fch
+           DISPLAY BEST-ROOM-SCREEN.
+
+      * WS-NUM-CH MUST HOLD THE CANDIDATE fc_numCh AND fch MUST STILL
+      * BE POSITIONED ON THAT ROOM'S RECORD BEFORE CALL, SO
+      * fc_prix_heure(_weekend) ARE AVAILABLE FOR
+      * GET_ROOM_RATE_FOR_DATE. LEAVES THAT ROOM'S TOTAL RESERVATION
+      * COUNT IN WS-NB-RESA-ROOM AND TOTAL REVENUE ACROSS ALL ITS
+      * fresa RECORDS IN WS-CUR-ROOM-REVENUE.
+       TALLY_ROOM_BOOKINGS.
+           MOVE 0 TO WS-NB-RESA-ROOM
+           MOVE 0 TO WS-CUR-ROOM-REVENUE
+           OPEN INPUT fresa
+               MOVE WS-NUM-CH TO fr_numCh
+               START fresa KEY IS EQUAL fr_numCh
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 0 TO Wfin
+                       MOVE 0 TO Wstop
+                       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                           OR Wstop = 1
+                           READ fresa NEXT
+                               AT END
+                                   MOVE 1 TO Wfin
+                               NOT AT END
+                                   IF fr_numCh = WS-NUM-CH THEN
+                                       ADD 1 TO WS-NB-RESA-ROOM
+                                       PERFORM
+                                           GET_ROOM_RATE_FOR_DATE
+                                       COMPUTE WS-REV-DURATION =
+                                           fr_duree_hours +
+                                           (fr_duree_minute / 60)
+                                           + (fr_nights * 24)
+                                       COMPUTE WS-REV-AMOUNT =
+                                           WS-REV-PRICE *
+                                           WS-REV-DURATION
+                                       ADD WS-REV-AMOUNT TO
+                                           WS-CUR-ROOM-REVENUE
+                                   ELSE
+                                       MOVE 1 TO Wstop
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+               END-START
+           CLOSE fresa.
+
+      * CALLED RIGHT AFTER ADD_RESERV'S WRITE tamp_fresa SUCCEEDS -
+      * tamp_fcli AND tamp_fch ARE STILL LEFT ON THE VALIDATED CLIENT
+      * AND ROOM FROM CLIENT_EXIST/ROOM_EXIST, SO THE JOINED NAME/TYPE
+      * ARE ALREADY THERE TO PRINT ALONGSIDE fr_numResa. TOTAL PRICE
+      * USES THE SAME PRICE x DURATION MATH AS TALLY_ROOM_BOOKINGS,
+      * PICKING WEEKDAY/WEEKEND VIA GET_ROOM_RATE_FOR_DATE.
+       DISPLAY_RESA_CONFIRMATION.
+           PERFORM GET_ROOM_RATE_FOR_DATE
+           COMPUTE WS-REV-DURATION =
+               fr_duree_hours + (fr_duree_minute / 60)
+               + (fr_nights * 24)
+           COMPUTE WS-REV-AMOUNT =
+               WS-REV-PRICE * WS-REV-DURATION
+           MOVE WS-REV-AMOUNT TO WS-RESA-TOTAL-PRICE-ENTIER
+           COMPUTE WS-RESA-TOTAL-PRICE-DECIMAL =
+               (WS-REV-AMOUNT - WS-RESA-TOTAL-PRICE-ENTIER) * 100
+           COMPUTE WS-RESA-PAID-AMOUNT =
+               fr_paid_entier + (fr_paid_decimal / 100)
+           COMPUTE WS-RESA-BALANCE-AMOUNT =
+               WS-REV-AMOUNT - WS-RESA-PAID-AMOUNT
+           IF WS-RESA-BALANCE-AMOUNT < 0 THEN
+               MOVE 0 TO WS-RESA-BALANCE-DUE-ENTIER
+               MOVE 0 TO WS-RESA-BALANCE-DUE-DECIMAL
+           ELSE
+               MOVE WS-RESA-BALANCE-AMOUNT TO
+                   WS-RESA-BALANCE-DUE-ENTIER
+               COMPUTE WS-RESA-BALANCE-DUE-DECIMAL =
+                   (WS-RESA-BALANCE-AMOUNT - WS-RESA-BALANCE-DUE-ENTIER)
+                       * 100
+           END-IF
+           ACCEPT RESA-CONFIRMATION-SCREEN.
+
+      * LISTS EVERY fwait ENTRY (WAITING, NOTIFIED OR CANCELLED) TO
+      * THE CONSOLE - SAME PLAIN DISPLAY STYLE AS THE BATCH REPORTS
+      * IN section_batch.cpy RATHER THAN A PAGED SCREEN, SINCE THE
+      * WAITLIST IS EXPECTED TO STAY SHORT.
+       DISPLAY_WAITLIST.
+           MOVE 0 TO Wfin
+           OPEN INPUT fwait
+               DISPLAY "WAITLIST - NUM/CLIENT/ROOM/STARTS/ENDS/STATUS"
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ fwait
+                       AT END
+                           MOVE 1 TO Wfin
+                       NOT AT END
+                           DISPLAY fw_numWait " " fw_numCl " "
+                               fw_numCh " " fw_date_debut " "
+                               fw_date_fin " " fw_status
+                   END-READ
+               END-PERFORM
+           CLOSE fwait.
