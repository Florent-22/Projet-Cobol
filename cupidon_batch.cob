@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUPIDON-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "files_assignments.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "files_declarations.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "ws_variables.cpy".
+
+       77  MENU-PICK PIC 9 VALUE 0.
+           88  MENU-PICK-IS-VALID VALUE 0 THRU 5.
+
+       77  MENU-VALIDATE PIC A.
+           88  MENU-VALIDATE-IS-VALID VALUE "Y", "N".
+
+       77  ERROR-MESSAGE PIC X(79).
+       77  WS-LOGIN PIC 9(4).
+       77  WS-PASSWORD PIC X(30).
+
+
+       SCREEN SECTION.
+
+       COPY "screens_declarations.cpy".
+
+       PROCEDURE DIVISION.
+
+      * UNATTENDED ENTRY POINT FOR THE BATCH-NATURED JOBS - ARCHIVING,
+      * MISSION GENERATION, INTEGRITY RECONCILIATION, WAITLIST
+      * PROCESSING, RESERVATION REMINDERS AND THE END-OF-DAY CLOSING
+      * REPORT. RUN THIS PROGRAM DIRECTLY (E.G. FROM CRON OR AN
+      * EQUIVALENT JCL/SCHEDULED JOB STEP) INSTEAD OF CUPIDON, WHICH
+      * ALWAYS BLOCKS ON CONNECTION-SCREEN FOR AN INTERACTIVE LOGIN
+      * BEFORE ANY OF THIS WORK RUNS. SHARES EVERY COPYBOOK WITH
+      * main.cob SO THE TWO STAY IN SYNC - THE INTERACTIVE PARAGRAPHS
+      * IN THE COPIED SECTIONS (ADD_RESERV AND SIMILAR, WHICH ACCEPT
+      * SCREEN SECTION ITEMS) ARE NEVER PERFORMED HERE, BUT
+      * SCREENS_DECLARATIONS.CPY STILL HAS TO BE COPIED IN FOR THOSE
+      * PARAGRAPHS TO COMPILE.
+       BATCH-MAIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           PERFORM CREATE_FILES.
+           PERFORM ARCHIVE_OLD_RESA.
+           PERFORM GENERATE_MISSION.
+           PERFORM RECONCILE_DATA_INTEGRITY.
+           PERFORM PROCESS_WAITLIST.
+           PERFORM SEND_RESA_REMINDERS.
+           PERFORM END_OF_DAY_CLOSING_REPORT.
+           STOP RUN.
+
+      * IDENTICAL TO CUPIDON'S OWN CREATE_FILES IN main.cob - KEPT IN
+      * SYNC BY HAND SINCE IT LIVES IN THE PROCEDURE DIVISION RATHER
+      * THAN A COPYBOOK. OPENS EACH INDEXED FILE I-O FIRST AND ONLY
+      * CREATES IT (OPEN OUTPUT) WHEN THE FILE DOESN'T EXIST YET
+      * (cr_* = 35), SO RUNNING THIS AFTER CUPIDON HAS ALREADY CREATED
+      * THE FILES IS A NO-OP.
+       CREATE_FILES.
+          OPEN I-O fresa
+             IF cr_fresa = 35 THEN
+                OPEN OUTPUT fresa
+             END-IF
+          CLOSE fresa
+
+          OPEN I-O fresaarch
+             IF cr_fresaarch = 35 THEN
+                OPEN OUTPUT fresaarch
+             END-IF
+          CLOSE fresaarch
+
+          OPEN I-O fcli
+             IF cr_fcli = 35 THEN
+                OPEN OUTPUT fcli
+             END-IF
+          CLOSE fcli
+
+          OPEN I-O fch
+             IF cr_fch = 35 THEN
+                OPEN OUTPUT fch
+             END-IF
+          CLOSE fch
+
+          OPEN I-O fpers
+             IF cr_fpers = 35 THEN
+                OPEN OUTPUT fpers
+             END-IF
+          CLOSE fpers
+
+          OPEN I-O fmis
+             IF cr_fmis = 35 THEN
+                OPEN OUTPUT fmis
+             END-IF
+          CLOSE fmis
+
+          OPEN I-O fwait
+             IF cr_fwait = 35 THEN
+                OPEN OUTPUT fwait
+             END-IF
+          CLOSE fwait
+
+          OPEN I-O fctrl
+             IF cr_fctrl = 35 THEN
+                OPEN OUTPUT fctrl
+                CLOSE fctrl
+                OPEN I-O fctrl
+                MOVE "RESA" TO fctl_key
+                MOVE 0 TO fctl_lastid
+                WRITE tamp_fctrl
+                MOVE "ROOM" TO fctl_key
+                MOVE 0 TO fctl_lastid
+                WRITE tamp_fctrl
+                MOVE "CLI " TO fctl_key
+                MOVE 0 TO fctl_lastid
+                WRITE tamp_fctrl
+                MOVE "MIS " TO fctl_key
+                MOVE 0 TO fctl_lastid
+                WRITE tamp_fctrl
+                MOVE "GENM" TO fctl_key
+                MOVE 0 TO fctl_lastid
+                WRITE tamp_fctrl
+                MOVE "WAIT" TO fctl_key
+                MOVE 0 TO fctl_lastid
+                WRITE tamp_fctrl
+             END-IF
+          CLOSE fctrl.
+
+           COPY "section_general.cpy".
+           COPY "section_adding.cpy".
+           COPY "section_modify.cpy".
+           COPY "section_display.cpy".
+           COPY "section_delete.cpy".
+           COPY "section_search.cpy".
+           COPY "section_batch.cpy".
