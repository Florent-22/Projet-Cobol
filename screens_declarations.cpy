@@ -81,6 +81,7 @@
            05  LINE  11 COL 25 VALUE "2. ASSIGNING A MISSION".
            05  LINE 12 COL 25 VALUE "3. CLOCK IN ON A MISSION".
            05  LINE 13 COL 25 VALUE "4. PERF STATISTICS".
+           05  LINE 14 COL 25 VALUE "5. CLOCK OUT ON A MISSION".
            05  LINE 15 COL 25 VALUE "0. EXIT".
            05  LINE 20 COL  2 VALUE "YOUR SELECTION >".
            05  LINE 20 COL 19 PIC Z USING MENU-PICK.
@@ -110,10 +111,21 @@
            05 LINE 14 COL 21 VALUE ",".
            05  LINE 14 COL 22 PIC 9(2) USING fc_prix_heure_decimal.
            05 LINE 14 COL 25 VALUE "euros".
+           05 LINE 15 COL 5 VALUE "WEEKEND PRICE:".
+           05  LINE 15 COL 20 PIC 9(3)
+               USING fc_prix_heure_weekend_entier.
+           05 LINE 15 COL 23 VALUE ",".
+           05  LINE 15 COL 24 PIC 9(2)
+               USING fc_prix_heure_weekend_decimal.
+           05 LINE 15 COL 27 VALUE "euros".
+           05  LINE 17 COL  2 VALUE "OPEN HOUR (0-24):".
+           05  LINE 17 COL 20 PIC 9(2) USING fc_open_hour.
+           05  LINE 17 COL 23 VALUE "CLOSE HOUR (0-24):".
+           05  LINE 17 COL 42 PIC 9(2) USING fc_close_hour.
            05  LINE 20 COL  2 VALUE "VALIDATE ? (Y/N) >".
            05  LINE 20 COL 21 PIC A USING MENU-VALIDATE.
            05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
-       
+
        01  ROOM-DISPLAY-SCREEN.
            05  BLANK SCREEN.
            05  LINE  2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
@@ -154,10 +166,14 @@
            05  LINE  10 COL 18 PIC 9(4) USING fr_numCh.
            05 LINE 11 COL 5 VALUE "CLIENT NUMBER:".
            05  LINE  11 COL 21 PIC 9(6) USING fr_numCL.
+           05 LINE 12 COL 5 VALUE "NUMBER OF GUESTS:".
+           05  LINE  12 COL 23 PIC 9(2) USING fr_nb_guests.
            05 LINE 13 COL 5 VALUE "DURATION:".
            05  LINE 13 COL 15 PIC 9(2) USING fr_duree_hours.
            05 LINE 13 COL 17 VALUE "h".
            05  LINE 13 COL 18 PIC 9(2) USING fr_duree_minute.
+           05 LINE 13 COL 40 VALUE "NIGHTS:".
+           05  LINE 13 COL 48 PIC 9(2) USING fr_nights.
            05 LINE 14 COL 5 VALUE "STARTS:".
            05 LINE 14 COL 15 PIC 9(2) USING fr_date_debut_day.
            05 LINE 14 COL 17 VALUE "/".
@@ -176,10 +192,93 @@
            05 LINE 15 COL 30 PIC 9(2) USING fr_date_fin_hours.
            05 LINE 15 COL 32 VALUE "h".
            05 LINE 15 COL 33 PIC 9(2) USING fr_date_fin_minute.
+           05 LINE 16 COL 5 VALUE "DEPOSIT:".
+           05 LINE 16 COL 15 PIC 9(5) USING fr_deposit_entier.
+           05 LINE 16 COL 20 VALUE ".".
+           05 LINE 16 COL 21 PIC 9(2) USING fr_deposit_decimal.
+           05 LINE 16 COL 40 VALUE "AMOUNT PAID:".
+           05 LINE 16 COL 53 PIC 9(5) USING fr_paid_entier.
+           05 LINE 16 COL 58 VALUE ".".
+           05 LINE 16 COL 59 PIC 9(2) USING fr_paid_decimal.
            05 LINE 20 COL  2 VALUE "VALIDATE ? (Y/N) >".
            05 LINE 20 COL 21 PIC A USING MENU-VALIDATE.
            05 LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
 
+      * OFFERED WHEN RESA_EXIST_DATE REJECTS ADD_RESERV'S CANDIDATE
+      * ROOM/DATES - Y QUEUES THE CLIENT/ROOM/DATES IN fwait.
+       01  WAITLIST-OFFER-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE  2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
+           05  LINE  2 COL  2 VALUE "WELCOME".
+           05  LINE  2 COL 10 PIC A(30) FROM WS-CURRENT-USER-FIRSTNAME.
+           05  LINE  3 PIC X(80) VALUE ALL "-".
+           05  LINE  8 COL  5 VALUE
+               "ROOM IS ALREADY BOOKED FOR THESE DATES.".
+           05  LINE  9 COL  5 VALUE "ADD CLIENT TO WAITLIST ? (Y/N) >".
+           05  LINE  9 COL 39 PIC A USING MENU-VALIDATE.
+           05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
+
+
+       01  RESA-CONFIRMATION-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE  2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
+           05  LINE  2 COL  2 VALUE "WELCOME".
+           05  LINE  2 COL  10 PIC A(30) FROM WS-CURRENT-USER-FIRSTNAME.
+           05  LINE  3 PIC X(80) VALUE ALL "-".
+           05 LINE 5 COL 28 FOREGROUND-COLOR IS 2
+           VALUE "RESERVATION CONFIRMATION".
+           05  LINE  8 COL 2 VALUE "RESERVATION NUMBER:".
+           05  LINE 8 COL 22 PIC 9(6) FROM fr_numResa.
+           05 LINE 10 COL 5 VALUE "ROOM NUMBER:".
+           05  LINE  10 COL 18 PIC 9(4) FROM fr_numCh.
+           05 LINE 10 COL 25 VALUE "TYPE:".
+           05  LINE  10 COL 31 PIC A(20) FROM fc_typeCh.
+           05 LINE 11 COL 5 VALUE "CLIENT NAME:".
+           05  LINE  11 COL 18 PIC A(30) FROM fcl_nom.
+           05  LINE  12 COL 18 PIC A(30) FROM fcl_prenom.
+           05 LINE 13 COL 5 VALUE "NUMBER OF GUESTS:".
+           05  LINE 13 COL 23 PIC 9(2) FROM fr_nb_guests.
+           05 LINE 14 COL 5 VALUE "DURATION:".
+           05  LINE 14 COL 15 PIC 9(2) FROM fr_duree_hours.
+           05 LINE 14 COL 17 VALUE "h".
+           05  LINE 14 COL 18 PIC 9(2) FROM fr_duree_minute.
+           05 LINE 15 COL 5 VALUE "STARTS:".
+           05 LINE 15 COL 12 PIC 9(2) FROM fr_date_debut_day.
+           05 LINE 15 COL 14 VALUE "/".
+           05 LINE 15 COL 15 PIC 9(2) FROM fr_date_debut_month.
+           05 LINE 15 COL 17 VALUE "/".
+           05 LINE 15 COL 18 PIC 9(4) FROM fr_date_debut_year.
+           05 LINE 15 COL 24 PIC 9(2) FROM fr_date_debut_hours.
+           05 LINE 15 COL 26 VALUE "h".
+           05 LINE 15 COL 27 PIC 9(2) FROM fr_date_debut_minute.
+           05 LINE 16 COL 5 VALUE "ENDS:".
+           05 LINE 16 COL 12 PIC 9(2) FROM fr_date_fin_day.
+           05 LINE 16 COL 14 VALUE "/".
+           05 LINE 16 COL 15 PIC 9(2) FROM fr_date_fin_month.
+           05 LINE 16 COL 17 VALUE "/".
+           05 LINE 16 COL 18 PIC 9(4) FROM fr_date_fin_year.
+           05 LINE 16 COL 24 PIC 9(2) FROM fr_date_fin_hours.
+           05 LINE 16 COL 26 VALUE "h".
+           05 LINE 16 COL 27 PIC 9(2) FROM fr_date_fin_minute.
+           05 LINE 17 COL 5 VALUE "TOTAL PRICE:".
+           05 LINE 17 COL 18 PIC 9(5) FROM WS-RESA-TOTAL-PRICE-ENTIER.
+           05 LINE 17 COL 23 VALUE ".".
+           05 LINE 17 COL 24 PIC 9(2) FROM WS-RESA-TOTAL-PRICE-DECIMAL.
+           05 LINE 18 COL 5 VALUE "DEPOSIT:".
+           05 LINE 18 COL 15 PIC 9(5) FROM fr_deposit_entier.
+           05 LINE 18 COL 20 VALUE ".".
+           05 LINE 18 COL 21 PIC 9(2) FROM fr_deposit_decimal.
+           05 LINE 18 COL 40 VALUE "AMOUNT PAID:".
+           05 LINE 18 COL 53 PIC 9(5) FROM fr_paid_entier.
+           05 LINE 18 COL 58 VALUE ".".
+           05 LINE 18 COL 59 PIC 9(2) FROM fr_paid_decimal.
+           05 LINE 19 COL 5 VALUE "BALANCE DUE:".
+           05 LINE 19 COL 18 PIC 9(5) FROM WS-RESA-BALANCE-DUE-ENTIER.
+           05 LINE 19 COL 23 VALUE ".".
+           05 LINE 19 COL 24 PIC 9(2) FROM WS-RESA-BALANCE-DUE-DECIMAL.
+           05  LINE 20 COL  2 VALUE ">ENTER TO CONTINUE<".
+           05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
+
 
        01  RESA-REMOVE-SCREEN.
            05  BLANK SCREEN.
@@ -262,6 +361,19 @@
            05  LINE 20 COL 21 PIC A USING MENU-VALIDATE.
            05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
 
+      * USED BY MODIF_PERSONNEL TO GET THE TARGET STAFF ID BEFORE
+      * READING fpers - SAME "GET ID FIRST, THEN EDIT" SHAPE
+      * ROOM_GET_ID GIVES MODIF_ROOM.
+       01  PERS_GET_ID.
+           05  BLANK SCREEN.
+           05  LINE  2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
+           05  LINE  2 COL  2  VALUE "WELCOME".
+           05  LINE  2 COL  10 PIC A(30) FROM WS-CURRENT-USER-FIRSTNAME.
+           05  LINE  3 PIC X(80) VALUE ALL "-".
+           05  LINE  8 COL  5  VALUE   "PERSONAL NUMBER:".
+           05  LINE  8 COL  23 PIC 9(4) USING fp_numP.
+           05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
+
        01  MISS-EDITING-SCREEN.
            05  BLANK SCREEN.
            05  LINE  2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
@@ -336,6 +448,16 @@
            05  LINE 20 COL 21 PIC A USING MENU-VALIDATE.
            05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
 
+       01  MISSION-STAFF-SELECT-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE  2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
+           05  LINE  2 COL  2  VALUE "WELCOME".
+           05  LINE  2 COL  10 PIC A(30) FROM WS-CURRENT-USER-FIRSTNAME.
+           05  LINE  3 PIC X(80) VALUE ALL "-".
+           05  LINE  8 COL  5  VALUE "STAFF NUMBER:".
+           05  LINE  8 COL 19 PIC 9(4) USING fp_numP.
+           05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
+
       * DISPLAY 6 MISSIONS ON SCREEN
        01  DISP-MISSIONS-SCREEN.
            05  LINE  5 COL 5 VALUE "MISSION NUMBER:".
@@ -404,10 +526,23 @@
            05 LINE 16 COL 65 PIC 9(2) FROM 6fm_debut_hours.
            05 LINE 16 COL 67 VALUE "h".
            05 LINE 16 COL 68 PIC 9(2) FROM 6fm_debut_minute.
-           05  LINE 20 COL  2 VALUE ">ENTER FOR NEXT<".
+           05  LINE 20 COL  2 VALUE "N=NEXT P=PREVIOUS X=EXIT >".
+           05  LINE 20 COL 29 PIC A USING WS-PAGE-NAV.
            05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
 
       * DISPLAY 6 PERSONNEL ON SCREEN 
+       01  PERS-FILTER-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE  2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
+           05  LINE  2 COL  2 VALUE "WELCOME".
+           05  LINE  2 COL  10 PIC A(30) FROM WS-CURRENT-USER-FIRSTNAME.
+           05  LINE  3 PIC X(80) VALUE ALL "-".
+           05  LINE  8 COL  2 VALUE "FILTER BY TYPE (0/1/2, 9=ANY):".
+           05  LINE  8 COL 34 PIC 9 USING WS-FILTER-TYPE.
+           05  LINE 10 COL  2 VALUE "FILTER BY ACTIF (0/1/2, 9=ANY):".
+           05  LINE 10 COL 35 PIC 9 USING WS-FILTER-ACTIF.
+           05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
+
        01  DISP-PERSONNEL-SCREEN.
            05  LINE  5 COL 5 VALUE "PERSONNEL NUMBER:".
            05  LINE 5 COL 21 PIC 9(5) FROM 1fp_numP.
@@ -463,7 +598,8 @@
            05 LINE 15 COL 61 PIC 9(4) FROM 6fp_prenom.
            05 LINE 16 COL 55 VALUE "TYPE:".
            05 LINE 16 COL 65 PIC 9(2) FROM 6fp_type.
-           05  LINE 20 COL  2 VALUE ">ENTER FOR NEXT<".
+           05  LINE 20 COL  2 VALUE "N=NEXT P=PREVIOUS X=EXIT >".
+           05  LINE 20 COL 29 PIC A USING WS-PAGE-NAV.
            05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
 
        01  SRCH-CLI-SCREEN.
@@ -492,6 +628,22 @@
            05 LINE 20 COL 21 PIC A USING MENU-VALIDATE.
            05 LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
 
+      * OFFERED WHEN DELETE_CLIENT FINDS FUTURE/IN-PROGRESS
+      * RESERVATIONS STILL LINKED TO THE CLIENT - Y CANCELS THEM VIA
+      * CANCEL_CLIENT_FUTURE_RESA BEFORE THE CLIENT RECORD IS DELETED.
+       01  CLIENT-CANCEL-RESA-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE  2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
+           05  LINE  2 COL  2 VALUE "WELCOME".
+           05  LINE  2 COL 10 PIC A(30) FROM WS-CURRENT-USER-FIRSTNAME.
+           05  LINE  3 PIC X(80) VALUE ALL "-".
+           05  LINE  8 COL  5 VALUE
+               "THIS CLIENT HAS FUTURE OR IN-PROGRESS RESERVATIONS.".
+           05  LINE  9 COL  5 VALUE
+               "CANCEL THEM AND DELETE THE CLIENT ? (Y/N) >".
+           05  LINE  9 COL 49 PIC A USING MENU-VALIDATE.
+           05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
+
        01  ADD-CLI-SCREEN.
            05 BLANK SCREEN.
            05 LINE 2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
@@ -513,6 +665,10 @@
            05 LINE 14 COL 18 PIC 9(2) USING fcl_month.
            05 LINE 14 COL 20 VALUE "/".
            05 LINE 14 COL 21 PIC 9(4) USING fcl_year.
+           05 LINE 15 COL 5 VALUE "STATUS (0=OK/1=FLAGGED/2=BANNED):".
+           05 LINE 15 COL 40 PIC 9 USING fcl_status.
+           05 LINE 16 COL 5 VALUE "PREFERRED ROOM (0=NONE):".
+           05 LINE 16 COL 30 PIC 9(4) USING fcl_preferred_room.
 
            05  LINE 20 COL  2 VALUE "VALIDATE ? (Y/N) >".
            05  LINE 20 COL 21 PIC A USING MENU-VALIDATE.
@@ -529,6 +685,7 @@
            05  LINE  11 COL 25 VALUE "2. MODIFY CLIENT".
            05  LINE 12 COL 25 VALUE "3. CREATE CLIENT".
            05  LINE 13 COL 25 VALUE "4. DELETE CLIENT".
+           05  LINE 14 COL 25 VALUE "5. CLIENT HISTORY".
            05  LINE 15 COL 25 VALUE "0. EXIT".
            05  LINE 20 COL  2 VALUE "YOUR SELECTION >".
            05  LINE 20 COL 19 PIC Z USING MENU-PICK.
@@ -562,7 +719,10 @@
            05  LINE  11 COL 25 VALUE "2. MODIFY ROOM".
            05  LINE 12 COL 25 VALUE "3. CREATE ROOM".
            05  LINE 13 COL 25 VALUE "4. DELETE ROOM".
-           05  LINE 15 COL 25 VALUE "0. EXIT".
+           05  LINE 14 COL 25 VALUE "5. OCCUPANCY DASHBOARD".
+           05  LINE 15 COL 25 VALUE "6. UPCOMING CHECKOUTS".
+           05  LINE 16 COL 25 VALUE "7. ROOM MAINTENANCE STATUS".
+           05  LINE 17 COL 25 VALUE "0. EXIT".
            05  LINE 20 COL  2 VALUE "YOUR SELECTION >".
            05  LINE 20 COL 19 PIC Z USING MENU-PICK.
            05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
@@ -578,9 +738,34 @@
            05  LINE  11 COL 25 VALUE "2. MODIFY RESA".
            05  LINE 12 COL 25 VALUE "3. CREATE RESA".
            05  LINE 13 COL 25 VALUE "4. DELETE RESA".
-           05  LINE 15 COL 25 VALUE "0. EXIT".
-           05  LINE 20 COL  2 VALUE "YOUR SELECTION >".
-           05  LINE 20 COL 19 PIC Z USING MENU-PICK.
+           05  LINE 14 COL 25 VALUE "5. MASS REMOVE BY DATE".
+           05  LINE 15 COL 25 VALUE "6. VIEW WAITLIST".
+           05  LINE 16 COL 25 VALUE "7. SWAP ROOM (MID-STAY)".
+           05  LINE 17 COL 25 VALUE "8. CHECK IN GUEST".
+           05  LINE 18 COL 25 VALUE "9. CHECK OUT GUEST".
+           05  LINE 19 COL 25 VALUE "0. EXIT".
+           05  LINE 21 COL  2 VALUE "YOUR SELECTION >".
+           05  LINE 21 COL 19 PIC Z USING MENU-PICK.
+           05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
+
+      * CUTOFF DATE FOR MASS REMOVAL OF OLD RESERVATIONS
+       01  REMOVE-RESA-CUTOFF-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE  2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
+           05  LINE  2 COL  2 VALUE "WELCOME".
+           05  LINE  2 COL  10 PIC A(30) FROM WS-CURRENT-USER-FIRSTNAME.
+           05  LINE  3 PIC X(80) VALUE ALL "-".
+           05 LINE 5 COL 30 FOREGROUND-COLOR IS 4
+           VALUE "! MASS REMOVE RESERVATIONS !".
+           05  LINE  8 COL 5
+           VALUE "REMOVE EVERY RESERVATION ENDING BEFORE:".
+           05  LINE  9 COL 15 PIC 9(2) USING WS-CUTOFF-DAY.
+           05  LINE  9 COL 17 VALUE "/".
+           05  LINE  9 COL 18 PIC 9(2) USING WS-CUTOFF-MONTH.
+           05  LINE  9 COL 20 VALUE "/".
+           05  LINE  9 COL 21 PIC 9(4) USING WS-CUTOFF-YEAR.
+           05  LINE 20 COL  2 VALUE "VALIDATE ? (Y/N) >".
+           05  LINE 20 COL 21 PIC A USING MENU-VALIDATE.
            05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
 
        01  STATS-MENU-SCREEN.
@@ -593,7 +778,11 @@
            05  LINE  10 COL 25 VALUE "1. DISPLAY BEST ROOM".
            05  LINE  11 COL 25 VALUE "2. DISPLAY BEST HOUR".
            05  LINE  12 COL 25 VALUE "3. DISPLAY NB MISSION DAY".
-           05  LINE 15 COL 25 VALUE "0. EXIT".
+           05  LINE  13 COL 25 VALUE "4. DAILY REVENUE REPORT".
+           05  LINE  14 COL 25 VALUE "5. EXPORT CLIENTS TO CSV".
+           05  LINE 15 COL 25 VALUE "6. END OF DAY CLOSING REPORT".
+           05  LINE 16 COL 25 VALUE "7. OCCUPANCY TREND REPORT".
+           05  LINE 17 COL 25 VALUE "0. EXIT".
            05  LINE 20 COL  2 VALUE "YOUR SELECTION >".
            05  LINE 20 COL 19 PIC Z USING MENU-PICK.
            05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
@@ -620,6 +809,54 @@
            05  LINE 20 COL 21 PIC A USING MENU-VALIDATE.
            05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
 
+       01  PERF-STATS-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE  2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
+           05  LINE  2 COL  2 VALUE "WELCOME".
+           05  LINE  2 COL  10 PIC A(30) FROM WS-CURRENT-USER-FIRSTNAME.
+           05  LINE  3 PIC X(80) VALUE ALL "-".
+           05  LINE  8 COL 5 VALUE "STAFF NUMBER:".
+           05  LINE  8 COL 19 PIC 9(4) USING fp_numP.
+           05  LINE  9 COL 5 VALUE "FROM:".
+           05  LINE  9 COL 11 PIC 9(2) USING WS-PERF-START-DAY.
+           05  LINE  9 COL 13 VALUE "/".
+           05  LINE  9 COL 14 PIC 9(2) USING WS-PERF-START-MONTH.
+           05  LINE  9 COL 16 VALUE "/".
+           05  LINE  9 COL 17 PIC 9(4) USING WS-PERF-START-YEAR.
+           05  LINE 10 COL 5 VALUE "TO:".
+           05  LINE 10 COL 11 PIC 9(2) USING WS-PERF-END-DAY.
+           05  LINE 10 COL 13 VALUE "/".
+           05  LINE 10 COL 14 PIC 9(2) USING WS-PERF-END-MONTH.
+           05  LINE 10 COL 16 VALUE "/".
+           05  LINE 10 COL 17 PIC 9(4) USING WS-PERF-END-YEAR.
+
+           05  LINE 12 COL 5 VALUE "TOTAL MISSIONS COMPLETED:".
+           05  LINE 12 COL 31 PIC 9(4) FROM WS-PERF-TOTAL-MISSIONS.
+           05  LINE 13 COL 5 VALUE "AVERAGE MINUTES PER MISSION:".
+           05  LINE 13 COL 34 PIC 9(4) FROM WS-PERF-AVG-MINUTES.
+
+           05  LINE 20 COL  2 VALUE "PRESS ENTER TO CONTINUE".
+           05  LINE 20 COL 26 PIC A USING MENU-VALIDATE.
+           05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
+
+       01  ROOM-STATUS-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE  2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
+           05  LINE  2 COL  2 VALUE "WELCOME".
+           05  LINE  2 COL  10 PIC A(30) FROM WS-CURRENT-USER-FIRSTNAME.
+           05  LINE  3 PIC X(80) VALUE ALL "-".
+           05  LINE  8 COL 2 VALUE "ROOM NUMBER:".
+           05  LINE 8 COL 15 PIC 9(4) FROM fc_numCh.
+           05 LINE 10 COL 5 VALUE "ROOM TYPE:".
+           05  LINE 10 COL 18 PIC A(30) FROM fc_typeCh.
+           05 LINE 12 COL 5 VALUE "STATUS:".
+           05  LINE 12 COL 18 PIC 9 USING fc_status.
+           05  LINE 12 COL 21 VALUE
+           "(0 -> IN SERVICE 1 -> OUT OF SERVICE)".
+           05  LINE 20 COL  2 VALUE "VALIDATE ? (Y/N) >".
+           05  LINE 20 COL 21 PIC A USING MENU-VALIDATE.
+           05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
+
        01  ROOM_GET_ID.
            05  BLANK SCREEN.
            05  LINE  2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
@@ -629,7 +866,28 @@
            05  LINE  8 COL  5  VALUE   "ROOM NUMBER:".
            05  LINE  8 COL  20 PIC 9(4) USING fc_numCh.
            05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
-       
+
+      * USED BY ROOM_SWAP - THE RESERVATION IS ALREADY LOADED (VIA
+      * SEARCH_RESA), SO THIS ONLY NEEDS TO SHOW WHERE THE GUEST IS
+      * NOW AND COLLECT THE NEW ROOM NUMBER DIRECTLY INTO fr_numCh,
+      * SAME FIELD ROOM_EXIST/CHECK_ROOM_STATUS/CHECK_ROOM_CAPACITY
+      * ALREADY EXPECT TO FIND THE CANDIDATE ROOM IN.
+       01  ROOM-SWAP-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE  2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
+           05  LINE  2 COL  2  VALUE "WELCOME".
+           05  LINE  2 COL  10 PIC A(30) FROM WS-CURRENT-USER-FIRSTNAME.
+           05  LINE  3 PIC X(80) VALUE ALL "-".
+           05  LINE  8 COL  2 VALUE "RESERVATION NUMBER:".
+           05  LINE  8 COL 23 PIC 9(6) FROM fr_numResa.
+           05  LINE  9 COL  2 VALUE "CURRENT ROOM:".
+           05  LINE  9 COL 16 PIC 9(4) FROM WS-SWAP-OLD-ROOM.
+           05  LINE 11 COL  5 VALUE "NEW ROOM NUMBER:".
+           05  LINE 11 COL 22 PIC 9(4) USING fr_numCh.
+           05  LINE 20 COL  2 VALUE "VALIDATE ? (Y/N) >".
+           05  LINE 20 COL 21 PIC A USING MENU-VALIDATE.
+           05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
+
        01  ROOM_RES_BEST_HOUR.
            05  BLANK SCREEN.
            05  LINE  2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
@@ -658,6 +916,64 @@
            05 LINE 20 COL 31 PIC A USING MENU-VALIDATE.
            05 LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
 
+       01  BEST-ROOM-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE  2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
+           05  LINE  2 COL  2  VALUE "WELCOME".
+           05  LINE  2 COL  10 PIC A(30) FROM WS-CURRENT-USER-FIRSTNAME.
+           05  LINE  3 PIC X(80) VALUE ALL "-".
+           05  LINE  8 COL  5  VALUE "BEST ROOM NUMBER:".
+           05  LINE  8 COL 24 PIC 9(4) FROM WS-BEST-ROOM-NUM.
+           05  LINE 10 COL  5 VALUE "TOTAL RESERVATIONS:".
+           05  LINE 10 COL 26 PIC 9(3) FROM WS-BEST-ROOM-COUNT.
+           05  LINE 11 COL  5 VALUE "TOTAL REVENUE:".
+           05  LINE 11 COL 20 PIC 9(7).99 FROM WS-BEST-ROOM-REVENUE.
+           05  LINE 20 COL  2 VALUE "PRESS ENTER TO RETURN TO MENU".
+           05  LINE 20 COL 31 PIC A USING MENU-VALIDATE.
+           05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
+
+       01  CLOCK-MISSION-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE  2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
+           05  LINE  2 COL  2 VALUE "WELCOME".
+           05  LINE  2 COL  10 PIC A(30) FROM WS-CURRENT-USER-FIRSTNAME.
+           05  LINE  3 PIC X(80) VALUE ALL "-".
+           05  LINE  8 COL  2 VALUE "MISSION NUMBER:".
+           05  LINE  8 COL 23 PIC 9(5) USING fm_numM.
+           05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
+
+      * USED BY CHECK_IN_GUEST - THE RESERVATION IS ALREADY LOADED
+      * (VIA SEARCH_RESA), SO THIS ONLY SHOWS IT AND ASKS FOR
+      * CONFIRMATION.
+       01  GUEST-CHECKIN-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE  2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
+           05  LINE  2 COL  2  VALUE "WELCOME".
+           05  LINE  2 COL  10 PIC A(30) FROM WS-CURRENT-USER-FIRSTNAME.
+           05  LINE  3 PIC X(80) VALUE ALL "-".
+           05  LINE  8 COL  2 VALUE "RESERVATION NUMBER:".
+           05  LINE  8 COL 23 PIC 9(6) FROM fr_numResa.
+           05  LINE  9 COL  2 VALUE "ROOM:".
+           05  LINE  9 COL  8 PIC 9(4) FROM fr_numCh.
+           05  LINE 20 COL  2 VALUE "CHECK IN THIS GUEST ? (Y/N) >".
+           05  LINE 20 COL 32 PIC A USING MENU-VALIDATE.
+           05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
+
+      * USED BY CHECK_OUT_GUEST - SAME SHAPE AS GUEST-CHECKIN-SCREEN.
+       01  GUEST-CHECKOUT-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE  2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
+           05  LINE  2 COL  2  VALUE "WELCOME".
+           05  LINE  2 COL  10 PIC A(30) FROM WS-CURRENT-USER-FIRSTNAME.
+           05  LINE  3 PIC X(80) VALUE ALL "-".
+           05  LINE  8 COL  2 VALUE "RESERVATION NUMBER:".
+           05  LINE  8 COL 23 PIC 9(6) FROM fr_numResa.
+           05  LINE  9 COL  2 VALUE "ROOM:".
+           05  LINE  9 COL  8 PIC 9(4) FROM fr_numCh.
+           05  LINE 20 COL  2 VALUE "CHECK OUT THIS GUEST ? (Y/N) >".
+           05  LINE 20 COL 33 PIC A USING MENU-VALIDATE.
+           05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
+
        01 SRCH-MIS-SCREEN.
            05 BLANK SCREEN.
            05 LINE 2 COL 71 PIC 9(8) FROM WS-CURRENT-DATE.
@@ -760,5 +1076,413 @@
            05 LINE 8 COL 18 PIC 9(2) FROM 6fcl_month.
            05 LINE 8 COL 20 VALUE "/".
            05 LINE 8 COL 21 PIC 9(4) FROM 6fcl_year.
+           05  LINE 20 COL  2 VALUE "N=NEXT P=PREVIOUS X=EXIT >".
+           05  LINE 20 COL 29 PIC A USING WS-PAGE-NAV.
+           05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
+
+      * DISPLAY 6 RESERVATIONS FOR A ROOM ON A GIVEN DAY (SEE PLANNING)
+       01  DISP-PLANNING-SCREEN.
+           05  LINE  5 COL 5 VALUE "RESA NUMBER:".
+           05  LINE 5 COL 19 PIC 9(6) FROM 1fr_numResa.
+           05 LINE 7 COL 5 VALUE "CLIENT:".
+           05 LINE 7 COL 13 PIC 9(6) FROM 1fr_numCL.
+           05 LINE 8 COL 5 VALUE "FROM:".
+           05 LINE 8 COL 11 PIC 9(2) FROM 1fr_date_debut_hours.
+           05 LINE 8 COL 13 VALUE "h".
+           05 LINE 8 COL 14 PIC 9(2) FROM 1fr_date_debut_minute.
+           05 LINE 8 COL 17 VALUE "TO".
+           05 LINE 8 COL 20 PIC 9(2) FROM 1fr_date_fin_hours.
+           05 LINE 8 COL 22 VALUE "h".
+           05 LINE 8 COL 23 PIC 9(2) FROM 1fr_date_fin_minute.
+
+           05  LINE  5 COL 30 VALUE "RESA NUMBER:".
+           05  LINE 5 COL 44 PIC 9(6) FROM 2fr_numResa.
+           05 LINE 7 COL 30 VALUE "CLIENT:".
+           05 LINE 7 COL 38 PIC 9(6) FROM 2fr_numCL.
+           05 LINE 8 COL 30 VALUE "FROM:".
+           05 LINE 8 COL 36 PIC 9(2) FROM 2fr_date_debut_hours.
+           05 LINE 8 COL 38 VALUE "h".
+           05 LINE 8 COL 39 PIC 9(2) FROM 2fr_date_debut_minute.
+           05 LINE 8 COL 42 VALUE "TO".
+           05 LINE 8 COL 45 PIC 9(2) FROM 2fr_date_fin_hours.
+           05 LINE 8 COL 47 VALUE "h".
+           05 LINE 8 COL 48 PIC 9(2) FROM 2fr_date_fin_minute.
+
+           05  LINE  5 COL 55 VALUE "RESA NUMBER:".
+           05  LINE 5 COL 69 PIC 9(6) FROM 3fr_numResa.
+           05 LINE 7 COL 55 VALUE "CLIENT:".
+           05 LINE 7 COL 63 PIC 9(6) FROM 3fr_numCL.
+           05 LINE 8 COL 55 VALUE "FROM:".
+           05 LINE 8 COL 61 PIC 9(2) FROM 3fr_date_debut_hours.
+           05 LINE 8 COL 63 VALUE "h".
+           05 LINE 8 COL 64 PIC 9(2) FROM 3fr_date_debut_minute.
+           05 LINE 8 COL 67 VALUE "TO".
+           05 LINE 8 COL 70 PIC 9(2) FROM 3fr_date_fin_hours.
+           05 LINE 8 COL 72 VALUE "h".
+           05 LINE 8 COL 73 PIC 9(2) FROM 3fr_date_fin_minute.
+
+           05 LINE 12 COL 5 VALUE "RESA NUMBER:".
+           05 LINE 12 COL 19 PIC 9(6) FROM 4fr_numResa.
+           05 LINE 14 COL 5 VALUE "CLIENT:".
+           05 LINE 14 COL 13 PIC 9(6) FROM 4fr_numCL.
+           05 LINE 15 COL 5 VALUE "FROM:".
+           05 LINE 15 COL 11 PIC 9(2) FROM 4fr_date_debut_hours.
+           05 LINE 15 COL 13 VALUE "h".
+           05 LINE 15 COL 14 PIC 9(2) FROM 4fr_date_debut_minute.
+           05 LINE 15 COL 17 VALUE "TO".
+           05 LINE 15 COL 20 PIC 9(2) FROM 4fr_date_fin_hours.
+           05 LINE 15 COL 22 VALUE "h".
+           05 LINE 15 COL 23 PIC 9(2) FROM 4fr_date_fin_minute.
+
+           05 LINE 12 COL 30 VALUE "RESA NUMBER:".
+           05 LINE 12 COL 44 PIC 9(6) FROM 5fr_numResa.
+           05 LINE 14 COL 30 VALUE "CLIENT:".
+           05 LINE 14 COL 38 PIC 9(6) FROM 5fr_numCL.
+           05 LINE 15 COL 30 VALUE "FROM:".
+           05 LINE 15 COL 36 PIC 9(2) FROM 5fr_date_debut_hours.
+           05 LINE 15 COL 38 VALUE "h".
+           05 LINE 15 COL 39 PIC 9(2) FROM 5fr_date_debut_minute.
+           05 LINE 15 COL 42 VALUE "TO".
+           05 LINE 15 COL 45 PIC 9(2) FROM 5fr_date_fin_hours.
+           05 LINE 15 COL 47 VALUE "h".
+           05 LINE 15 COL 48 PIC 9(2) FROM 5fr_date_fin_minute.
+
+           05 LINE 12 COL 55 VALUE "RESA NUMBER:".
+           05 LINE 12 COL 69 PIC 9(6) FROM 6fr_numResa.
+           05 LINE 14 COL 55 VALUE "CLIENT:".
+           05 LINE 14 COL 63 PIC 9(6) FROM 6fr_numCL.
+           05 LINE 15 COL 55 VALUE "FROM:".
+           05 LINE 15 COL 61 PIC 9(2) FROM 6fr_date_debut_hours.
+           05 LINE 15 COL 63 VALUE "h".
+           05 LINE 15 COL 64 PIC 9(2) FROM 6fr_date_debut_minute.
+           05 LINE 15 COL 67 VALUE "TO".
+           05 LINE 15 COL 70 PIC 9(2) FROM 6fr_date_fin_hours.
+           05 LINE 15 COL 72 VALUE "h".
+           05 LINE 15 COL 73 PIC 9(2) FROM 6fr_date_fin_minute.
+           05  LINE 20 COL  2 VALUE ">ENTER FOR NEXT<".
+           05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
+
+      * FIND THE PERSONNEL AND DISPLAY THE SCREEN FOR REMOVAL
+       01  PERS-REMOVE-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE  2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
+           05  LINE  2 COL  2 VALUE "WELCOME".
+           05  LINE  2 COL  10 PIC A(30) FROM WS-CURRENT-USER-FIRSTNAME.
+           05  LINE  3 PIC X(80) VALUE ALL "-".
+           05 LINE 5 COL 30 FOREGROUND-COLOR IS 4
+           VALUE "! REMOVE PERSONNEL !".
+           05  LINE  8 COL 2 VALUE "PERSONAL NUMBER:".
+           05  LINE 8 COL 19 PIC 9(4) USING fp_numP.
+           05 LINE 10 COL 5 VALUE "FIRSTNAME:".
+           05  LINE  10 COL 18 PIC A(30) FROM fp_nom.
+           05 LINE 11 COL 5 VALUE "LASTNAME:".
+           05  LINE  11 COL 18 PIC A(30) FROM fp_prenom.
+           05 LINE 12 COL 5 VALUE "PERS TYPE:".
+           05  LINE 12 COL 18 PIC 9 FROM fp_type.
+           05  LINE 20 COL  2 VALUE "VALIDATE ? (Y/N) >".
+           05  LINE 20 COL 21 PIC A USING MENU-VALIDATE.
+           05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
+
+      * SEARCH RESERVATION BY NUMBER
+      * SEARCH MODE + SEARCH TERM FOR SRCH_ROOM
+       01  SRCH-ROOM-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE  2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
+           05  LINE  2 COL  2 VALUE "WELCOME".
+           05  LINE  2 COL  10 PIC A(30) FROM WS-CURRENT-USER-FIRSTNAME.
+           05  LINE  3 PIC X(80) VALUE ALL "-".
+           05  LINE  6 COL  5 VALUE "1. SEARCH BY ROOM NUMBER (EXACT)".
+           05  LINE  7 COL  5 VALUE "2. SEARCH BY ROOM TYPE (PARTIAL)".
+           05  LINE  9 COL  5 VALUE "MODE >".
+           05  LINE  9 COL 12 PIC 9 USING WS-ROOM-SEARCH-MODE.
+           05  LINE 11 COL  5 VALUE "ROOM NUMBER (IF MODE 1) >".
+           05  LINE 11 COL 31 PIC 9(4) USING fc_numCh.
+           05  LINE 12 COL  5 VALUE "ROOM TYPE   (IF MODE 2) >".
+           05  LINE 12 COL 31 PIC A(30) USING WS-TYPE-CH.
+           05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
+
+      * ROOM RESULTS TAMPON DUPLICATED SIX TIMES FOR DISPLAY SCREEN
+       01  DISP-ROOM-SCREEN.
+           05  LINE  5 COL  5 VALUE "ROOM:".
+           05  LINE  5 COL 11 PIC 9(4) FROM 1fc_numCh.
+           05  LINE  5 COL 16 VALUE "TYPE:".
+           05  LINE  5 COL 22 PIC A(20) FROM 1fc_typeCh.
+           05  LINE  5 COL 43 VALUE "SURF:".
+           05  LINE  5 COL 49 PIC 9(2) FROM 1fc_superficie.
+           05  LINE  5 COL 52 VALUE "BEDS:".
+           05  LINE  5 COL 58 PIC 9 FROM 1fc_lit.
+           05  LINE  5 COL 60 VALUE "PRICE/H:".
+           05  LINE  5 COL 69 PIC 9(3) FROM 1fc_prix_heure_entier.
+           05  LINE  5 COL 72 VALUE ".".
+           05  LINE  5 COL 73 PIC 9(2) FROM 1fc_prix_heure_decimal.
+
+           05  LINE  7 COL  5 VALUE "ROOM:".
+           05  LINE  7 COL 11 PIC 9(4) FROM 2fc_numCh.
+           05  LINE  7 COL 16 VALUE "TYPE:".
+           05  LINE  7 COL 22 PIC A(20) FROM 2fc_typeCh.
+           05  LINE  7 COL 43 VALUE "SURF:".
+           05  LINE  7 COL 49 PIC 9(2) FROM 2fc_superficie.
+           05  LINE  7 COL 52 VALUE "BEDS:".
+           05  LINE  7 COL 58 PIC 9 FROM 2fc_lit.
+           05  LINE  7 COL 60 VALUE "PRICE/H:".
+           05  LINE  7 COL 69 PIC 9(3) FROM 2fc_prix_heure_entier.
+           05  LINE  7 COL 72 VALUE ".".
+           05  LINE  7 COL 73 PIC 9(2) FROM 2fc_prix_heure_decimal.
+
+           05  LINE  9 COL  5 VALUE "ROOM:".
+           05  LINE  9 COL 11 PIC 9(4) FROM 3fc_numCh.
+           05  LINE  9 COL 16 VALUE "TYPE:".
+           05  LINE  9 COL 22 PIC A(20) FROM 3fc_typeCh.
+           05  LINE  9 COL 43 VALUE "SURF:".
+           05  LINE  9 COL 49 PIC 9(2) FROM 3fc_superficie.
+           05  LINE  9 COL 52 VALUE "BEDS:".
+           05  LINE  9 COL 58 PIC 9 FROM 3fc_lit.
+           05  LINE  9 COL 60 VALUE "PRICE/H:".
+           05  LINE  9 COL 69 PIC 9(3) FROM 3fc_prix_heure_entier.
+           05  LINE  9 COL 72 VALUE ".".
+           05  LINE  9 COL 73 PIC 9(2) FROM 3fc_prix_heure_decimal.
+
+           05  LINE 11 COL  5 VALUE "ROOM:".
+           05  LINE 11 COL 11 PIC 9(4) FROM 4fc_numCh.
+           05  LINE 11 COL 16 VALUE "TYPE:".
+           05  LINE 11 COL 22 PIC A(20) FROM 4fc_typeCh.
+           05  LINE 11 COL 43 VALUE "SURF:".
+           05  LINE 11 COL 49 PIC 9(2) FROM 4fc_superficie.
+           05  LINE 11 COL 52 VALUE "BEDS:".
+           05  LINE 11 COL 58 PIC 9 FROM 4fc_lit.
+           05  LINE 11 COL 60 VALUE "PRICE/H:".
+           05  LINE 11 COL 69 PIC 9(3) FROM 4fc_prix_heure_entier.
+           05  LINE 11 COL 72 VALUE ".".
+           05  LINE 11 COL 73 PIC 9(2) FROM 4fc_prix_heure_decimal.
+
+           05  LINE 13 COL  5 VALUE "ROOM:".
+           05  LINE 13 COL 11 PIC 9(4) FROM 5fc_numCh.
+           05  LINE 13 COL 16 VALUE "TYPE:".
+           05  LINE 13 COL 22 PIC A(20) FROM 5fc_typeCh.
+           05  LINE 13 COL 43 VALUE "SURF:".
+           05  LINE 13 COL 49 PIC 9(2) FROM 5fc_superficie.
+           05  LINE 13 COL 52 VALUE "BEDS:".
+           05  LINE 13 COL 58 PIC 9 FROM 5fc_lit.
+           05  LINE 13 COL 60 VALUE "PRICE/H:".
+           05  LINE 13 COL 69 PIC 9(3) FROM 5fc_prix_heure_entier.
+           05  LINE 13 COL 72 VALUE ".".
+           05  LINE 13 COL 73 PIC 9(2) FROM 5fc_prix_heure_decimal.
+
+           05  LINE 15 COL  5 VALUE "ROOM:".
+           05  LINE 15 COL 11 PIC 9(4) FROM 6fc_numCh.
+           05  LINE 15 COL 16 VALUE "TYPE:".
+           05  LINE 15 COL 22 PIC A(20) FROM 6fc_typeCh.
+           05  LINE 15 COL 43 VALUE "SURF:".
+           05  LINE 15 COL 49 PIC 9(2) FROM 6fc_superficie.
+           05  LINE 15 COL 52 VALUE "BEDS:".
+           05  LINE 15 COL 58 PIC 9 FROM 6fc_lit.
+           05  LINE 15 COL 60 VALUE "PRICE/H:".
+           05  LINE 15 COL 69 PIC 9(3) FROM 6fc_prix_heure_entier.
+           05  LINE 15 COL 72 VALUE ".".
+           05  LINE 15 COL 73 PIC 9(2) FROM 6fc_prix_heure_decimal.
            05  LINE 20 COL  2 VALUE ">ENTER FOR NEXT<".
            05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
+
+      * SHOP-WIDE ROOM OCCUPANCY "RIGHT NOW" - SIX ROOMS PER PAGE
+       01  DISP-OCCUPANCY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE  2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
+           05  LINE  2 COL  2 VALUE "WELCOME".
+           05  LINE  2 COL  10 PIC A(30) FROM WS-CURRENT-USER-FIRSTNAME.
+           05  LINE  3 PIC X(80) VALUE ALL "-".
+           05  LINE  4 COL  5 VALUE "ROOM OCCUPANCY RIGHT NOW".
+
+           05  LINE  6 COL  5 VALUE "ROOM:".
+           05  LINE  6 COL 11 PIC 9(4) FROM 1occ_numCh.
+           05  LINE  6 COL 16 VALUE "TYPE:".
+           05  LINE  6 COL 22 PIC A(20) FROM 1occ_typeCh.
+           05  LINE  6 COL 43 VALUE "STATUS:".
+           05  LINE  6 COL 51 PIC A(10) FROM 1occ_status.
+
+           05  LINE  8 COL  5 VALUE "ROOM:".
+           05  LINE  8 COL 11 PIC 9(4) FROM 2occ_numCh.
+           05  LINE  8 COL 16 VALUE "TYPE:".
+           05  LINE  8 COL 22 PIC A(20) FROM 2occ_typeCh.
+           05  LINE  8 COL 43 VALUE "STATUS:".
+           05  LINE  8 COL 51 PIC A(10) FROM 2occ_status.
+
+           05  LINE 10 COL  5 VALUE "ROOM:".
+           05  LINE 10 COL 11 PIC 9(4) FROM 3occ_numCh.
+           05  LINE 10 COL 16 VALUE "TYPE:".
+           05  LINE 10 COL 22 PIC A(20) FROM 3occ_typeCh.
+           05  LINE 10 COL 43 VALUE "STATUS:".
+           05  LINE 10 COL 51 PIC A(10) FROM 3occ_status.
+
+           05  LINE 12 COL  5 VALUE "ROOM:".
+           05  LINE 12 COL 11 PIC 9(4) FROM 4occ_numCh.
+           05  LINE 12 COL 16 VALUE "TYPE:".
+           05  LINE 12 COL 22 PIC A(20) FROM 4occ_typeCh.
+           05  LINE 12 COL 43 VALUE "STATUS:".
+           05  LINE 12 COL 51 PIC A(10) FROM 4occ_status.
+
+           05  LINE 14 COL  5 VALUE "ROOM:".
+           05  LINE 14 COL 11 PIC 9(4) FROM 5occ_numCh.
+           05  LINE 14 COL 16 VALUE "TYPE:".
+           05  LINE 14 COL 22 PIC A(20) FROM 5occ_typeCh.
+           05  LINE 14 COL 43 VALUE "STATUS:".
+           05  LINE 14 COL 51 PIC A(10) FROM 5occ_status.
+
+           05  LINE 16 COL  5 VALUE "ROOM:".
+           05  LINE 16 COL 11 PIC 9(4) FROM 6occ_numCh.
+           05  LINE 16 COL 16 VALUE "TYPE:".
+           05  LINE 16 COL 22 PIC A(20) FROM 6occ_typeCh.
+           05  LINE 16 COL 43 VALUE "STATUS:".
+           05  LINE 16 COL 51 PIC A(10) FROM 6occ_status.
+           05  LINE 20 COL  2 VALUE ">ENTER FOR NEXT<".
+           05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
+
+       01  CHECKOUT-ALERT-MINUTES-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE  2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
+           05  LINE  2 COL  2 VALUE "WELCOME".
+           05  LINE  2 COL  10 PIC A(30) FROM WS-CURRENT-USER-FIRSTNAME.
+           05  LINE  3 PIC X(80) VALUE ALL "-".
+           05  LINE  8 COL  5
+           VALUE "SHOW CHECKOUTS DUE WITHIN THE NEXT N MINUTES:".
+           05  LINE  9 COL  5 PIC 999 USING WS-ALERT-MINUTES.
+           05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
+
+       01  DISP-CHECKOUT-ALERT-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE  2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
+           05  LINE  2 COL  2 VALUE "WELCOME".
+           05  LINE  2 COL  10 PIC A(30) FROM WS-CURRENT-USER-FIRSTNAME.
+           05  LINE  3 PIC X(80) VALUE ALL "-".
+           05  LINE  4 COL  5 VALUE "UPCOMING CHECKOUTS".
+
+           05  LINE  6 COL  5 VALUE "ROOM:".
+           05  LINE  6 COL 11 PIC 9(4) FROM 1cka_numCh.
+           05  LINE  6 COL 16 VALUE "CHECKOUT:".
+           05  LINE  6 COL 26 PIC 9(2) FROM 1cka_hours.
+           05  LINE  6 COL 28 VALUE "h".
+           05  LINE  6 COL 29 PIC 9(2) FROM 1cka_minute.
+
+           05  LINE  8 COL  5 VALUE "ROOM:".
+           05  LINE  8 COL 11 PIC 9(4) FROM 2cka_numCh.
+           05  LINE  8 COL 16 VALUE "CHECKOUT:".
+           05  LINE  8 COL 26 PIC 9(2) FROM 2cka_hours.
+           05  LINE  8 COL 28 VALUE "h".
+           05  LINE  8 COL 29 PIC 9(2) FROM 2cka_minute.
+
+           05  LINE 10 COL  5 VALUE "ROOM:".
+           05  LINE 10 COL 11 PIC 9(4) FROM 3cka_numCh.
+           05  LINE 10 COL 16 VALUE "CHECKOUT:".
+           05  LINE 10 COL 26 PIC 9(2) FROM 3cka_hours.
+           05  LINE 10 COL 28 VALUE "h".
+           05  LINE 10 COL 29 PIC 9(2) FROM 3cka_minute.
+
+           05  LINE 12 COL  5 VALUE "ROOM:".
+           05  LINE 12 COL 11 PIC 9(4) FROM 4cka_numCh.
+           05  LINE 12 COL 16 VALUE "CHECKOUT:".
+           05  LINE 12 COL 26 PIC 9(2) FROM 4cka_hours.
+           05  LINE 12 COL 28 VALUE "h".
+           05  LINE 12 COL 29 PIC 9(2) FROM 4cka_minute.
+
+           05  LINE 14 COL  5 VALUE "ROOM:".
+           05  LINE 14 COL 11 PIC 9(4) FROM 5cka_numCh.
+           05  LINE 14 COL 16 VALUE "CHECKOUT:".
+           05  LINE 14 COL 26 PIC 9(2) FROM 5cka_hours.
+           05  LINE 14 COL 28 VALUE "h".
+           05  LINE 14 COL 29 PIC 9(2) FROM 5cka_minute.
+
+           05  LINE 16 COL  5 VALUE "ROOM:".
+           05  LINE 16 COL 11 PIC 9(4) FROM 6cka_numCh.
+           05  LINE 16 COL 16 VALUE "CHECKOUT:".
+           05  LINE 16 COL 26 PIC 9(2) FROM 6cka_hours.
+           05  LINE 16 COL 28 VALUE "h".
+           05  LINE 16 COL 29 PIC 9(2) FROM 6cka_minute.
+           05  LINE 20 COL  2 VALUE ">ENTER FOR NEXT<".
+           05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
+
+       01  DISP-CLIENT-HISTORY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE  2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
+           05  LINE  2 COL  2 VALUE "WELCOME".
+           05  LINE  2 COL  10 PIC A(30) FROM WS-CURRENT-USER-FIRSTNAME.
+           05  LINE  3 PIC X(80) VALUE ALL "-".
+           05  LINE  4 COL  5 VALUE "RESERVATION HISTORY FOR CLIENT:".
+           05  LINE  4 COL 38 PIC 9(6) FROM fcl_numCl.
+
+           05  LINE  6 COL  5 VALUE "RESA:".
+           05  LINE  6 COL 11 PIC 9(6) FROM 1hist_numResa.
+           05  LINE  6 COL 19 VALUE "ROOM:".
+           05  LINE  6 COL 25 PIC 9(4) FROM 1hist_numCh.
+           05  LINE  6 COL 31 VALUE "FROM:".
+           05  LINE  6 COL 37 PIC 9(8) FROM 1hist_date_debut.
+           05  LINE  6 COL 46 VALUE "TO:".
+           05  LINE  6 COL 50 PIC 9(8) FROM 1hist_date_fin.
+           05  LINE  6 COL 60 PIC A(4) FROM 1hist_source.
+
+           05  LINE  8 COL  5 VALUE "RESA:".
+           05  LINE  8 COL 11 PIC 9(6) FROM 2hist_numResa.
+           05  LINE  8 COL 19 VALUE "ROOM:".
+           05  LINE  8 COL 25 PIC 9(4) FROM 2hist_numCh.
+           05  LINE  8 COL 31 VALUE "FROM:".
+           05  LINE  8 COL 37 PIC 9(8) FROM 2hist_date_debut.
+           05  LINE  8 COL 46 VALUE "TO:".
+           05  LINE  8 COL 50 PIC 9(8) FROM 2hist_date_fin.
+           05  LINE  8 COL 60 PIC A(4) FROM 2hist_source.
+
+           05  LINE 10 COL  5 VALUE "RESA:".
+           05  LINE 10 COL 11 PIC 9(6) FROM 3hist_numResa.
+           05  LINE 10 COL 19 VALUE "ROOM:".
+           05  LINE 10 COL 25 PIC 9(4) FROM 3hist_numCh.
+           05  LINE 10 COL 31 VALUE "FROM:".
+           05  LINE 10 COL 37 PIC 9(8) FROM 3hist_date_debut.
+           05  LINE 10 COL 46 VALUE "TO:".
+           05  LINE 10 COL 50 PIC 9(8) FROM 3hist_date_fin.
+           05  LINE 10 COL 60 PIC A(4) FROM 3hist_source.
+
+           05  LINE 12 COL  5 VALUE "RESA:".
+           05  LINE 12 COL 11 PIC 9(6) FROM 4hist_numResa.
+           05  LINE 12 COL 19 VALUE "ROOM:".
+           05  LINE 12 COL 25 PIC 9(4) FROM 4hist_numCh.
+           05  LINE 12 COL 31 VALUE "FROM:".
+           05  LINE 12 COL 37 PIC 9(8) FROM 4hist_date_debut.
+           05  LINE 12 COL 46 VALUE "TO:".
+           05  LINE 12 COL 50 PIC 9(8) FROM 4hist_date_fin.
+           05  LINE 12 COL 60 PIC A(4) FROM 4hist_source.
+
+           05  LINE 14 COL  5 VALUE "RESA:".
+           05  LINE 14 COL 11 PIC 9(6) FROM 5hist_numResa.
+           05  LINE 14 COL 19 VALUE "ROOM:".
+           05  LINE 14 COL 25 PIC 9(4) FROM 5hist_numCh.
+           05  LINE 14 COL 31 VALUE "FROM:".
+           05  LINE 14 COL 37 PIC 9(8) FROM 5hist_date_debut.
+           05  LINE 14 COL 46 VALUE "TO:".
+           05  LINE 14 COL 50 PIC 9(8) FROM 5hist_date_fin.
+           05  LINE 14 COL 60 PIC A(4) FROM 5hist_source.
+
+           05  LINE 16 COL  5 VALUE "RESA:".
+           05  LINE 16 COL 11 PIC 9(6) FROM 6hist_numResa.
+           05  LINE 16 COL 19 VALUE "ROOM:".
+           05  LINE 16 COL 25 PIC 9(4) FROM 6hist_numCh.
+           05  LINE 16 COL 31 VALUE "FROM:".
+           05  LINE 16 COL 37 PIC 9(8) FROM 6hist_date_debut.
+           05  LINE 16 COL 46 VALUE "TO:".
+           05  LINE 16 COL 50 PIC 9(8) FROM 6hist_date_fin.
+           05  LINE 16 COL 60 PIC A(4) FROM 6hist_source.
+
+           05  LINE 20 COL  2 VALUE ">ENTER FOR NEXT<".
+           05  LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
+
+       01  SEARCH_RESA_NUM_SCREEN.
+           05  BLANK SCREEN.
+           05  LINE  2 COL  71 PIC 9(8) FROM WS-CURRENT-DATE.
+           05  LINE  2 COL  2 VALUE "WELCOME".
+           05  LINE  2 COL  10 PIC A(30) FROM WS-CURRENT-USER-FIRSTNAME.
+           05  LINE  3 PIC X(80) VALUE ALL "-".
+           05  LINE  8 COL 2 VALUE "RESERVATION NUMBER:".
+           05  LINE 8 COL 22 PIC 9(6) USING fr_numResa.
+           05 LINE 10 COL 5 VALUE "ROOM NUMBER:".
+           05  LINE  10 COL 18 PIC 9(4) FROM fr_numCh.
+           05 LINE 11 COL 5 VALUE "CLIENT NUMBER:".
+           05  LINE  11 COL 21 PIC 9(6) FROM fr_numCL.
+           05 LINE 20 COL  2 VALUE "PRESS ENTER TO RETURN TO MENU".
+           05 LINE 20 COL 21 PIC A USING MENU-VALIDATE.
+           05 LINE 24 COL  2 PIC X(79) FROM ERROR-MESSAGE.
