@@ -9,29 +9,47 @@
                    INVALID KEY
                        DISPLAY "Cette mission n'existe pas !"
                    NOT INVALID KEY
+                       MOVE fm_numM TO WS-AUDIT-KEY
                        DELETE fmis RECORD
+                       MOVE "fmis" TO WS-AUDIT-FILE
+                       MOVE "DELETE" TO WS-AUDIT-OP
+                       PERFORM AUDIT_LOG
                END-READ
            CLOSE fmis.
 
            
+      * PERS-REMOVE-SCREEN'S FIRST ACCEPT USES fp_numP DIRECTLY TO
+      * ENTER THE TARGET NUMBER, BUT THE VERY NEXT READ OVERWRITES
+      * fp_numP WITH WHATEVER RECORD IT LANDS ON - THE TARGET NUMBER
+      * HAS TO BE HELD IN WS-NUMP BEFORE THE SCAN STARTS OR THE
+      * COMPARE NEVER MATCHES ANYTHING
        DELETE_PERSONNEL.
+           MOVE 0 TO WS-TERM-CONFIRMED
            OPEN I-O fpers
                MOVE 0 TO Wfin
                MOVE 0 TO Wtrouve
                ACCEPT PERS-REMOVE-SCREEN
                MOVE " " TO ERROR-MESSAGE
-               PERFORM WITH TEST AFTER UNTIL Wfin = 1 AND Wtrouve = 1
+               MOVE fp_numP TO WS-NUMP
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1 OR Wtrouve = 1
                    READ fpers
                    AT END
                        MOVE 1 TO Wfin
+                       MOVE "NO PERSONNEL FOR THIS GIVEN NUMBER" TO
+                           ERROR-MESSAGE
                    NOT AT END
-                       IF 1fp_numP = fp_numP THEN
-                           MOVE tamp_fpers TO 1tamp_fpers
+                       IF fp_numP = WS-NUMP THEN
                            ACCEPT PERS-REMOVE-SCREEN
                            MOVE " " TO ERROR-MESSAGE
-                      IF MENU-VALIDATE = "Y" OR MENU-VALIDATE = "y" THEN
+                           IF MENU-VALIDATE = "Y" OR
+                               MENU-VALIDATE = "y" THEN
                                MOVE 0 TO fp_actif
                                REWRITE tamp_fpers
+                               MOVE "fpers" TO WS-AUDIT-FILE
+                               MOVE fp_numP TO WS-AUDIT-KEY
+                               MOVE "DELETE" TO WS-AUDIT-OP
+                               PERFORM AUDIT_LOG
+                               MOVE 1 TO WS-TERM-CONFIRMED
                            ELSE
                                MOVE "SUPPRESSION ABORT" TO ERROR-MESSAGE
                            END-IF
@@ -39,7 +57,80 @@
                        END-IF
                    END-READ
                END-PERFORM
-           CLOSE fpers.
+           CLOSE fpers
+           IF WS-TERM-CONFIRMED = 1 THEN
+               PERFORM REASSIGN_TERMINATED_STAFF_MISSIONS
+           END-IF.
+
+      * WS-NUMP MUST STILL HOLD THE JUST-TERMINATED fp_numP - WALKS
+      * THEIR fmis BY THE fm_numP ALTERNATE KEY AND HANDS ANY MISSION
+      * THAT HASN'T STARTED YET (fm_debut_date NOT BEFORE TODAY) TO
+      * THE LEAST LOADED ACTIVE CLEANER, SAME PICK
+      * ASSIGN_LEAST_LOADED_CLEANER USES FOR A NEW MISSION. REPEATS
+      * ONE MISSION AT A TIME SINCE REASSIGNING ONE CHANGES ITS
+      * fm_numP, WHICH DROPS IT OUT OF THE ALTERNATE-KEY GROUP FOR THE
+      * NEXT SCAN - AVOIDS HOLDING fmis OPEN WHILE
+      * ASSIGN_LEAST_LOADED_CLEANER'S OWN COUNT ALSO NEEDS TO OPEN IT.
+      * ANYTHING LEFT WITH NO OTHER ACTIVE STAFF TO TAKE IT IS LEFT ON
+      * THE TERMINATED NUMBER WITH fm_needs_reassign SET FOR MANUAL
+      * FOLLOW-UP.
+       REASSIGN_TERMINATED_STAFF_MISSIONS.
+           MOVE WS-NUMP TO WS-TERM-NUMP
+           MOVE 0 TO WS-REASSIGN-DONE
+           PERFORM WITH TEST AFTER UNTIL WS-REASSIGN-DONE = 1
+               MOVE 0 TO Wtrouve
+               MOVE WS-TERM-NUMP TO fm_numP
+               OPEN INPUT fmis
+                   START fmis KEY IS EQUAL fm_numP
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE 0 TO Wfin
+                           MOVE 0 TO Wstop
+                           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                               OR Wstop = 1
+                               READ fmis NEXT
+                                   AT END
+                                       MOVE 1 TO Wfin
+                                   NOT AT END
+                                       IF fm_numP NOT = WS-TERM-NUMP
+                                       THEN
+                                           MOVE 1 TO Wstop
+                                       ELSE
+                                           IF fm_debut_date NOT <
+                                               WS-CURRENT-DATE THEN
+                                               MOVE fm_numM TO
+                                                   WS-TERM-NUMM
+                                               MOVE 1 TO Wtrouve
+                                               MOVE 1 TO Wstop
+                                           END-IF
+                                       END-IF
+                               END-READ
+                           END-PERFORM
+                   END-START
+               CLOSE fmis
+               IF Wtrouve = 0 THEN
+                   MOVE 1 TO WS-REASSIGN-DONE
+               ELSE
+                   PERFORM ASSIGN_LEAST_LOADED_CLEANER
+                   MOVE fm_numP TO WS-NEW-NUMP
+                   OPEN I-O fmis
+                       MOVE WS-TERM-NUMM TO fm_numM
+                       READ fmis
+                           INVALID KEY
+                               CONTINUE
+                           NOT INVALID KEY
+                               IF WS-NEW-NUMP = 0 THEN
+                                   MOVE 1 TO fm_needs_reassign
+                               ELSE
+                                   MOVE WS-NEW-NUMP TO fm_numP
+                                   MOVE 0 TO fm_needs_reassign
+                               END-IF
+                               REWRITE tamp_fmis
+                       END-READ
+                   CLOSE fmis
+               END-IF
+           END-PERFORM.
 
 
       * FIND THE RESERVATION AND DISPLAY THE SCREEN FOR REMOVAL
@@ -62,15 +153,80 @@
                        ACCEPT RESA-REMOVE-SCREEN
                        MOVE " " TO ERROR-MESSAGE
                       IF MENU-VALIDATE = "Y" OR MENU-VALIDATE = "y" THEN
+                          MOVE fr_numResa TO WS-AUDIT-KEY
                           DELETE fresa RECORD
+                          MOVE "fresa" TO WS-AUDIT-FILE
+                          MOVE "DELETE" TO WS-AUDIT-OP
+                          PERFORM AUDIT_LOG
+                          CLOSE fresa
+                          PERFORM PROCESS_WAITLIST
+                          OPEN I-O fresa
                        ELSE
                           MOVE "SUPPRESSION ABORT" TO ERROR-MESSAGE
                        END-IF
                  CLOSE fcli
-              END-READ 
+              END-READ
            CLOSE fresa.
 
 
+       DELETE_ROOM.
+           OPEN I-O fch
+              ACCEPT ROOM_GET_ID
+              MOVE " " TO ERROR-MESSAGE
+              READ fch
+                  INVALID KEY
+                      MOVE "THIS ROOM DOESN'T EXIST" TO ERROR-MESSAGE
+                  NOT INVALID KEY
+                      MOVE fc_numCh TO WS-AUDIT-KEY
+                      DELETE fch RECORD
+                      MOVE "fch" TO WS-AUDIT-FILE
+                      MOVE "DELETE" TO WS-AUDIT-OP
+                      PERFORM AUDIT_LOG
+              END-READ
+           CLOSE fch.
+
+
+      * MASS REMOVAL OF RESERVATIONS ENDING BEFORE A GIVEN CUTOFF DATE
+       REMOVE_RESA.
+           MOVE 0 TO Wvalide
+           PERFORM WITH TEST AFTER UNTIL Wvalide = 1
+               ACCEPT REMOVE-RESA-CUTOFF-SCREEN
+               MOVE " " TO ERROR-MESSAGE
+               MOVE 1 TO Wvalide
+           END-PERFORM
+           IF MENU-VALIDATE = "Y" OR MENU-VALIDATE = "y" THEN
+               MOVE 0 TO Wcompteur
+               MOVE 0 TO Wfin
+               OPEN I-O fresa
+                   PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                       READ fresa
+                           AT END
+                               MOVE 1 TO Wfin
+                           NOT AT END
+                               IF fr_date_fin_date < WS-CUTOFF-DATE THEN
+                                   MOVE fr_numResa TO WS-AUDIT-KEY
+                                   DELETE fresa RECORD
+                                   MOVE "fresa" TO WS-AUDIT-FILE
+                                   MOVE "DELETE" TO WS-AUDIT-OP
+                                   PERFORM AUDIT_LOG
+                                   ADD 1 TO Wcompteur
+                               END-IF
+                       END-READ
+                   END-PERFORM
+               CLOSE fresa
+               PERFORM PROCESS_WAITLIST
+               DISPLAY "RESERVATIONS REMOVED: " Wcompteur
+               MOVE "MASS REMOVAL COMPLETE" TO ERROR-MESSAGE
+           ELSE
+               MOVE "MASS REMOVAL ABORT" TO ERROR-MESSAGE
+           END-IF.
+
+
+      * BLOCKS DELETION IF fr_numCl HAS ANY RESERVATION THAT HASN'T
+      * FINISHED YET (fr_date_fin > WS-CURRENT-DATE - IN PROGRESS OR
+      * STILL IN THE FUTURE, NOT JUST CURRENTLY IN PROGRESS), UNLESS
+      * THE USER CHOOSES TO CANCEL THOSE BOOKINGS VIA
+      * CANCEL_CLIENT_FUTURE_RESA FIRST.
        DELETE_CLIENT.
            MOVE 1 TO Wvalide
            OPEN I-O fcli
@@ -78,26 +234,28 @@
                MOVE " " TO ERROR-MESSAGE
                READ fcli
                    INVALID KEY
-                       MOVE "CUSTOMER DOESNT SEEM TO EXIST" 
+                       MOVE "CUSTOMER DOESNT SEEM TO EXIST"
                        TO ERROR-MESSAGE
                    NOT INVALID KEY
       * CHECK IF EXIST IN RESA
                        OPEN INPUT fresa
                        MOVE fcl_numCl TO fr_numCl
                        START fresa, KEY = fr_numCl
-                       INVALID KEY 
+                       INVALID KEY
                            MOVE 1 TO Wvalide
-                               
+
                        NOT INVALID KEY
-                           PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                           MOVE 0 TO Wfin
+                           PERFORM WITH TEST AFTER UNTIL Wfin = 1
                                READ fresa NEXT
                                AT END
-                                   MOVE 0 TO Wfin
+                                   MOVE 1 TO Wfin
                                NOT AT END
-                                   IF fcl_numCl = fr_numCl THEN
-                                      IF fr_date_debut < WS-CURRENT-DATE
-                                      AND fr_date_fin > WS-CURRENT-DATE
-                                      THEN 
+                                   IF fr_numCl NOT = fcl_numCl THEN
+                                       MOVE 1 TO Wfin
+                                   ELSE
+                                      IF fr_date_fin >
+                                          WS-CURRENT-DATE THEN
                                          MOVE 0 TO Wvalide
                                       END-IF
                                    END-IF
@@ -105,13 +263,62 @@
                            END-PERFORM
                         END-START
                         CLOSE fresa
+                       IF Wvalide = 0 THEN
+                           MOVE " " TO MENU-VALIDATE
+                           ACCEPT CLIENT-CANCEL-RESA-SCREEN
+                           IF MENU-VALIDATE = "Y" OR
+                               MENU-VALIDATE = "y" THEN
+                               PERFORM CANCEL_CLIENT_FUTURE_RESA
+                               MOVE 1 TO Wvalide
+                           END-IF
+                       END-IF
                        IF Wvalide = 1 THEN
+                          MOVE fcl_numCl TO WS-AUDIT-KEY
                           DELETE fcli RECORD
-                          MOVE "CUSTOMER REMOVED" 
+                          MOVE "fcli" TO WS-AUDIT-FILE
+                          MOVE "DELETE" TO WS-AUDIT-OP
+                          PERFORM AUDIT_LOG
+                          MOVE "CUSTOMER REMOVED"
                           TO ERROR-MESSAGE
-                       ELSE 
-                         MOVE "CANNOT BE REMOVED COS RESERV IN PROGRESS" 
+                       ELSE
+                         MOVE "CANNOT BE REMOVED - HAS FUTURE RESERV"
                           TO ERROR-MESSAGE
                        END-IF
                END-READ
            CLOSE fcli.
+
+      * fcl_numCl MUST HOLD THE CLIENT BEING DELETED - DELETES EVERY
+      * fresa RECORD FOR THAT CLIENT WHICH HASN'T FINISHED YET (SAME
+      * "FUTURE OR IN PROGRESS" TEST DELETE_CLIENT JUST RAN), THEN
+      * RUNS PROCESS_WAITLIST SO ANY ROOM/DATES FREED UP CAN BE
+      * OFFERED BACK OUT - SAME CLEANUP DELETE_RESA/REMOVE_RESA DO
+      * AFTER CANCELLING A BOOKING.
+       CANCEL_CLIENT_FUTURE_RESA.
+           MOVE fcl_numCl TO fr_numCl
+           OPEN I-O fresa
+               START fresa, KEY = fr_numCl
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 0 TO Wfin
+                   PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                       READ fresa NEXT
+                       AT END
+                           MOVE 1 TO Wfin
+                       NOT AT END
+                           IF fr_numCl NOT = fcl_numCl THEN
+                               MOVE 1 TO Wfin
+                           ELSE
+                               IF fr_date_fin > WS-CURRENT-DATE THEN
+                                   MOVE fr_numResa TO WS-AUDIT-KEY
+                                   DELETE fresa RECORD
+                                   MOVE "fresa" TO WS-AUDIT-FILE
+                                   MOVE "DELETE" TO WS-AUDIT-OP
+                                   PERFORM AUDIT_LOG
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-START
+           CLOSE fresa
+           PERFORM PROCESS_WAITLIST.
